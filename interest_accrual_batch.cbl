@@ -0,0 +1,343 @@
+      *================================================================*
+      * Interest Accrual Nightly Batch                                *
+      * Computes interest earned on every active account balance,     *
+      * posts it as a pending deposit for the transaction processor   *
+      * to credit, and updates the account's running accrued-interest *
+      * total.                                                        *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-ACCRUAL-BATCH.
+       DATE-WRITTEN. 2025-09-12.
+       AUTHOR. Updated 2025-09-12 for DB2 Integration.
+       REMARKS. NIGHTLY INTEREST ACCRUAL BATCH PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Configuration file containing DB2 connection parameters
+           SELECT CONFIG-FILE
+               ASSIGN TO "DB2CONFIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "INTERESTERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-TIMESTAMP.
+               10  ER-DATE.
+                   15  ER-YEAR        PIC 9(4).
+                   15  ER-MONTH       PIC 9(2).
+                   15  ER-DAY         PIC 9(2).
+               10  ER-TIME.
+                   15  ER-HOUR        PIC 9(2).
+                   15  ER-MINUTE      PIC 9(2).
+                   15  ER-SECOND      PIC 9(2).
+                   15  ER-MILLISEC    PIC 9(2).
+           05  ER-ERROR-CODE          PIC 9(4).
+           05  ER-CUSTOMER-ID         PIC X(10).
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+      * DB2 configuration file definition (also opens WORKING-STORAGE)
+           COPY "config_file.cpy".
+
+      * Include SQL declarations
+           COPY "db2declarations.cpy".
+
+      * DB2 Configuration Information
+           COPY "db2config.cpy".
+
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-CONFIG-FILE-STATUS      PIC XX.
+           05  WS-ERROR-FILE-STATUS       PIC XX.
+
+      * Error Code Management
+       01  WS-ERROR-CODES.
+           05  WS-ERROR-CODE              PIC 9(4).
+               88  ERR-NONE               VALUE 0000.
+               88  ERR-FILE-ACCESS        VALUE 3001.
+               88  ERR-SYSTEM-ERROR       VALUE 9999.
+           05  WS-ERROR-MESSAGE-PARAM     PIC X(80).
+
+      * Processing Statistics
+       01  WS-PROCESSING-STATS.
+           05  WS-ACCOUNTS-PROCESSED      PIC 9(5) COMP VALUE ZERO.
+           05  WS-ACCOUNTS-ACCRUED        PIC 9(5) COMP VALUE ZERO.
+
+      * Interest Calculation Work Area
+       01  WS-INTEREST-CALC.
+           05  WS-INTEREST-AMOUNT         PIC S9(8)V99.
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               ERROR-LOG-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM PROCESS-ACCOUNTS
+               UNTIL END-OF-FILE
+           PERFORM COMMIT-INTEREST-BATCH
+           PERFORM GENERATE-SUMMARY-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Open error log file
+           OPEN OUTPUT ERROR-LOG-FILE
+
+           IF WS-ERROR-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ERROR LOG FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+      * Get current system date and time
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           DISPLAY "INTEREST ACCRUAL BATCH"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY
+           DISPLAY "TIME: " WS-HOUR ":" WS-MINUTE ":" WS-SECOND
+
+      * Load database configuration from external file
+           PERFORM LOAD-DATABASE-CONFIG
+
+      * Connect to DB2 database
+           PERFORM DB-CONNECT
+
+      * Open the cursor over every active account
+           PERFORM DB-OPEN-INTEREST-CURSOR.
+
+       PROCESS-ACCOUNTS.
+           PERFORM DB-FETCH-NEXT-ACCOUNT
+
+           IF NOT END-OF-FILE
+               PERFORM CALCULATE-AND-POST-INTEREST
+           END-IF.
+
+       CALCULATE-AND-POST-INTEREST.
+           ADD 1 TO WS-ACCOUNTS-PROCESSED
+
+      * Interest earned = balance * rate, rounded to the cent
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               SQL-AM-ACCOUNT-BALANCE * SQL-AM-INTEREST-RATE
+
+           IF WS-INTEREST-AMOUNT > ZERO
+               PERFORM DB-POST-INTEREST-TRANSACTION
+               PERFORM DB-UPDATE-ACCRUED-INTEREST
+               ADD 1 TO WS-ACCOUNTS-ACCRUED
+           END-IF.
+
+       COMMIT-INTEREST-BATCH.
+      * Commit every interest posting and accrual update from this
+      * run in one unit of work, so DB-DISCONNECT below doesn't roll
+      * it all back
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error committing interest batch - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       GENERATE-SUMMARY-REPORT.
+           DISPLAY "INTEREST ACCRUAL SUMMARY"
+           DISPLAY "Accounts Processed: " WS-ACCOUNTS-PROCESSED
+           DISPLAY "Accounts Accrued:   " WS-ACCOUNTS-ACCRUED.
+
+       CLEANUP-ROUTINE.
+      * Close database cursor and disconnect
+           PERFORM DB-CLOSE-INTEREST-CURSOR
+           PERFORM DB-DISCONNECT
+
+           CLOSE ERROR-LOG-FILE
+
+           DISPLAY "INTEREST ACCRUAL BATCH COMPLETE".
+
+       ABNORMAL-TERMINATION.
+      * Handle critical errors
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
+
+       LOG-ERROR-WITH-CODE.
+      * Copy current timestamp to error record
+           MOVE WS-CURRENT-DATE-FIELDS TO ER-TIMESTAMP
+
+      * Add error code and message
+           MOVE WS-ERROR-CODE TO ER-ERROR-CODE
+           MOVE SQL-AM-CUSTOMER-ID TO ER-CUSTOMER-ID
+           MOVE WS-ERROR-MESSAGE-PARAM TO ER-ERROR-MESSAGE
+
+      * Write to error log
+           WRITE ERROR-RECORD.
+
+       DB-CONNECT.
+      * Connect to DB2 database using configuration parameters
+           EXEC SQL
+               CONNECT TO :DB-NAME
+               USER :DB-USER
+               USING :DB-PASSWORD
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET DB-CONNECTION-OK TO TRUE
+               DISPLAY "Successfully connected to DB2 database"
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Connection Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       DB-DISCONNECT.
+      * Disconnect from DB2 database
+           EXEC SQL
+               DISCONNECT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Disconnect Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-OPEN-INTEREST-CURSOR.
+           SET NOT-END-OF-FILE TO TRUE
+
+           EXEC SQL
+               DECLARE INTEREST_CURSOR CURSOR FOR
+               SELECT CUSTOMER_ID, ACCOUNT_BALANCE, ACCOUNT_STATUS,
+                      INTEREST_RATE, ACCRUED_INTEREST, CURRENCY_CODE
+               FROM ACCOUNT_TABLE
+               WHERE ACCOUNT_STATUS = 'ACTIVE'
+               AND INTEREST_RATE > 0
+           END-EXEC
+
+           EXEC SQL
+               OPEN INTEREST_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error opening interest cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               SET END-OF-FILE TO TRUE
+           END-IF.
+
+       DB-FETCH-NEXT-ACCOUNT.
+           EXEC SQL
+               FETCH INTEREST_CURSOR INTO
+               :SQL-AM-CUSTOMER-ID,
+               :SQL-AM-ACCOUNT-BALANCE,
+               :SQL-AM-ACCOUNT-STATUS,
+               :SQL-AM-INTEREST-RATE,
+               :SQL-AM-ACCRUED-INTEREST,
+               :SQL-AM-CURRENCY-CODE
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET END-OF-FILE TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-ERROR-CODE
+                   STRING "Error fetching account - SQLCODE: " SQLCODE
+                       INTO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+                   SET END-OF-FILE TO TRUE
+           END-EVALUATE.
+
+       DB-CLOSE-INTEREST-CURSOR.
+           EXEC SQL
+               CLOSE INTEREST_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error closing interest cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-POST-INTEREST-TRANSACTION.
+      * Post the earned interest as an ordinary pending deposit for
+      * the transaction processor to credit to the account
+           EXEC SQL
+               INSERT INTO TRANSACTION_TABLE
+                   (CUSTOMER_ID, TRANSACTION_TYPE, AMOUNT,
+                    REFERENCE_ID, CREATION_DATE, CREATION_TIME, STATUS,
+                    CURRENCY_CODE)
+               VALUES
+                   (:SQL-AM-CUSTOMER-ID, 'D', :WS-INTEREST-AMOUNT,
+                    'INTEREST', CURRENT DATE, CURRENT TIME, 'PENDING',
+                    :SQL-AM-CURRENCY-CODE)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error posting interest - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-UPDATE-ACCRUED-INTEREST.
+      * Keep a running accrued-interest total on the account for audit
+           EXEC SQL
+               UPDATE ACCOUNT_TABLE
+               SET ACCRUED_INTEREST =
+                   ACCRUED_INTEREST + :WS-INTEREST-AMOUNT
+               WHERE CUSTOMER_ID = :SQL-AM-CUSTOMER-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error updating accrued interest - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+           COPY "dbconfig_loader.cpy".
