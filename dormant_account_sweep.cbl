@@ -0,0 +1,419 @@
+      *================================================================*
+      * Dormant Account Sweep Batch                                    *
+      * Scans every ACTIVE account and, for each one, looks up its     *
+      * most recent PROCESSED transaction on TRANSACTION_TABLE.  Any   *
+      * account whose activity is older than the configurable         *
+      * dormancy threshold on DORMPARAM is flipped to DORMANT and      *
+      * written to a report so the branches can follow up - up to     *
+      * now dormancy only got caught if someone happened to notice.   *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANT-ACCOUNT-SWEEP-BATCH.
+       DATE-WRITTEN. 2026-08-09.
+       AUTHOR. Updated 2026-08-09 for DB2 Integration.
+       REMARKS. DORMANT ACCOUNT SWEEP BATCH PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Configuration file containing DB2 connection parameters
+           SELECT CONFIG-FILE
+               ASSIGN TO "DB2CONFIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+      * Dormancy parameter file supplying the inactivity threshold
+           SELECT DORM-PARAM-FILE
+               ASSIGN TO "DORMPARAM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-FILE-STATUS.
+
+           SELECT DORMANT-REPORT-FILE
+               ASSIGN TO "DORMANTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "DORMERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * Dormancy Parameter Record - one line, the number of days of
+      * inactivity after which an active account is swept to DORMANT,
+      * e.g. "00090"
+       FD  DORM-PARAM-FILE.
+       01  DORM-PARAM-RECORD.
+           05  PM-DORMANCY-DAYS       PIC 9(5).
+
+      * Dormant Sweep Report Record - one line per account newly
+      * flipped to DORMANT this run
+       FD  DORMANT-REPORT-FILE.
+       01  DORMANT-REPORT-RECORD.
+           05  DR-CUSTOMER-ID         PIC X(10).
+           05  FILLER                 PIC X VALUE SPACE.
+           05  DR-LAST-ACTIVITY-DATE  PIC X(10).
+           05  FILLER                 PIC X VALUE SPACE.
+           05  DR-DAYS-INACTIVE       PIC ZZZZ9.
+           05  FILLER                 PIC X VALUE SPACE.
+           05  DR-PRIOR-STATUS        PIC X(10).
+           05  FILLER                 PIC X VALUE SPACE.
+           05  DR-NEW-STATUS          PIC X(10).
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-TIMESTAMP.
+               10  ER-DATE.
+                   15  ER-YEAR        PIC 9(4).
+                   15  ER-MONTH       PIC 9(2).
+                   15  ER-DAY         PIC 9(2).
+               10  ER-TIME.
+                   15  ER-HOUR        PIC 9(2).
+                   15  ER-MINUTE      PIC 9(2).
+                   15  ER-SECOND      PIC 9(2).
+                   15  ER-MILLISEC    PIC 9(2).
+           05  ER-ERROR-CODE          PIC 9(4).
+           05  ER-CUSTOMER-ID         PIC X(10).
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+      * DB2 configuration file definition (also opens WORKING-STORAGE)
+           COPY "config_file.cpy".
+
+      * Include SQL declarations
+           COPY "db2declarations.cpy".
+
+      * DB2 Configuration Information
+           COPY "db2config.cpy".
+
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-CONFIG-FILE-STATUS      PIC XX.
+           05  WS-PARAM-FILE-STATUS       PIC XX.
+           05  WS-REPORT-FILE-STATUS      PIC XX.
+           05  WS-ERROR-FILE-STATUS       PIC XX.
+
+      * Error Code Management
+       01  WS-ERROR-CODES.
+           05  WS-ERROR-CODE              PIC 9(4).
+               88  ERR-NONE               VALUE 0000.
+               88  ERR-FILE-ACCESS        VALUE 3001.
+               88  ERR-SYSTEM-ERROR       VALUE 9999.
+           05  WS-ERROR-MESSAGE-PARAM     PIC X(80).
+
+      * Dormancy Threshold and Per-account Work Area
+       01  WS-DORMANCY-WORK.
+           05  WS-DORMANCY-DAYS           PIC 9(5).
+           05  WS-DAYS-INACTIVE           PIC S9(8).
+           05  WS-PRIOR-STATUS            PIC X(10).
+           05  SQL-LAST-ACTIVITY-DATE     PIC X(10).
+
+      * Processing Statistics
+       01  WS-PROCESSING-STATS.
+           05  WS-ACCOUNTS-CHECKED        PIC 9(5) COMP VALUE ZERO.
+           05  WS-ACCOUNTS-FLIPPED        PIC 9(5) COMP VALUE ZERO.
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               DORM-PARAM-FILE
+               DORMANT-REPORT-FILE
+               ERROR-LOG-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM PROCESS-ACCOUNTS
+               UNTIL END-OF-FILE
+           PERFORM COMMIT-SWEEP-BATCH
+           PERFORM GENERATE-SUMMARY-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Open parameter, report and error log files
+           OPEN INPUT DORM-PARAM-FILE
+                OUTPUT DORMANT-REPORT-FILE
+                OUTPUT ERROR-LOG-FILE
+
+           IF WS-PARAM-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING DORMANCY PARAMETER FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+              SET ERR-FILE-ACCESS TO TRUE
+              MOVE "ERROR OPENING DORMANT SWEEP REPORT FILE"
+                  TO WS-ERROR-MESSAGE-PARAM
+              PERFORM LOG-ERROR-WITH-CODE
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+           IF WS-ERROR-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ERROR LOG FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+      * Get current system date and time
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           DISPLAY "DORMANT ACCOUNT SWEEP BATCH"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY
+           DISPLAY "TIME: " WS-HOUR ":" WS-MINUTE ":" WS-SECOND
+
+      * Read the dormancy threshold from the parameter file
+           PERFORM READ-DORMANCY-THRESHOLD
+
+      * Load database configuration from external file
+           PERFORM LOAD-DATABASE-CONFIG
+
+      * Connect to DB2 database
+           PERFORM DB-CONNECT
+
+      * Open the cursor over every active account
+           PERFORM DB-OPEN-DORMANCY-CURSOR.
+
+       READ-DORMANCY-THRESHOLD.
+           READ DORM-PARAM-FILE
+               AT END
+                   DISPLAY "ERROR: EMPTY DORMANCY PARAMETER FILE"
+                   PERFORM ABNORMAL-TERMINATION
+           END-READ
+
+           MOVE PM-DORMANCY-DAYS TO WS-DORMANCY-DAYS
+
+           DISPLAY "DORMANCY THRESHOLD (DAYS): " WS-DORMANCY-DAYS.
+
+       PROCESS-ACCOUNTS.
+           PERFORM DB-FETCH-NEXT-ACCOUNT
+
+           IF NOT END-OF-FILE
+               PERFORM CHECK-ACCOUNT-DORMANCY
+           END-IF.
+
+       CHECK-ACCOUNT-DORMANCY.
+           ADD 1 TO WS-ACCOUNTS-CHECKED
+
+           MOVE SQL-AM-ACCOUNT-STATUS TO WS-PRIOR-STATUS
+
+           PERFORM DB-GET-LAST-ACTIVITY-DATE
+
+           IF WS-DAYS-INACTIVE >= WS-DORMANCY-DAYS
+               PERFORM DB-FLIP-ACCOUNT-TO-DORMANT
+               PERFORM WRITE-DORMANT-REPORT-RECORD
+               ADD 1 TO WS-ACCOUNTS-FLIPPED
+           END-IF.
+
+       WRITE-DORMANT-REPORT-RECORD.
+           MOVE SQL-AM-CUSTOMER-ID TO DR-CUSTOMER-ID
+           MOVE SQL-LAST-ACTIVITY-DATE TO DR-LAST-ACTIVITY-DATE
+           MOVE WS-DAYS-INACTIVE TO DR-DAYS-INACTIVE
+           MOVE WS-PRIOR-STATUS TO DR-PRIOR-STATUS
+           MOVE "DORMANT" TO DR-NEW-STATUS
+           WRITE DORMANT-REPORT-RECORD.
+
+       COMMIT-SWEEP-BATCH.
+      * Commit every account flipped to DORMANT this run in one unit
+      * of work, so DB-DISCONNECT below doesn't roll it all back
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error committing dormancy sweep - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       GENERATE-SUMMARY-REPORT.
+           DISPLAY "DORMANT ACCOUNT SWEEP SUMMARY"
+           DISPLAY "Accounts Checked: " WS-ACCOUNTS-CHECKED
+           DISPLAY "Accounts Flipped: " WS-ACCOUNTS-FLIPPED.
+
+       CLEANUP-ROUTINE.
+      * Close database cursor and disconnect
+           PERFORM DB-CLOSE-DORMANCY-CURSOR
+           PERFORM DB-DISCONNECT
+
+           CLOSE DORM-PARAM-FILE
+                 DORMANT-REPORT-FILE
+                 ERROR-LOG-FILE
+
+           DISPLAY "DORMANT ACCOUNT SWEEP BATCH COMPLETE".
+
+       ABNORMAL-TERMINATION.
+      * Handle critical errors
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
+
+       LOG-ERROR-WITH-CODE.
+      * Copy current timestamp to error record
+           MOVE WS-CURRENT-DATE-FIELDS TO ER-TIMESTAMP
+
+      * Add error code and message
+           MOVE WS-ERROR-CODE TO ER-ERROR-CODE
+           MOVE SQL-AM-CUSTOMER-ID TO ER-CUSTOMER-ID
+           MOVE WS-ERROR-MESSAGE-PARAM TO ER-ERROR-MESSAGE
+
+      * Write to error log
+           WRITE ERROR-RECORD.
+
+       DB-CONNECT.
+      * Connect to DB2 database using configuration parameters
+           EXEC SQL
+               CONNECT TO :DB-NAME
+               USER :DB-USER
+               USING :DB-PASSWORD
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET DB-CONNECTION-OK TO TRUE
+               DISPLAY "Successfully connected to DB2 database"
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Connection Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       DB-DISCONNECT.
+      * Disconnect from DB2 database
+           EXEC SQL
+               DISCONNECT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Disconnect Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-OPEN-DORMANCY-CURSOR.
+           SET NOT-END-OF-FILE TO TRUE
+
+           EXEC SQL
+               DECLARE DORMANCY_CURSOR CURSOR FOR
+               SELECT CUSTOMER_ID, ACCOUNT_BALANCE, ACCOUNT_STATUS
+               FROM ACCOUNT_TABLE
+               WHERE ACCOUNT_STATUS = 'ACTIVE'
+           END-EXEC
+
+           EXEC SQL
+               OPEN DORMANCY_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error opening dormancy cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               SET END-OF-FILE TO TRUE
+           END-IF.
+
+       DB-FETCH-NEXT-ACCOUNT.
+           EXEC SQL
+               FETCH DORMANCY_CURSOR INTO
+               :SQL-AM-CUSTOMER-ID,
+               :SQL-AM-ACCOUNT-BALANCE,
+               :SQL-AM-ACCOUNT-STATUS
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET END-OF-FILE TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-ERROR-CODE
+                   STRING "Error fetching account - SQLCODE: " SQLCODE
+                       INTO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+                   SET END-OF-FILE TO TRUE
+           END-EVALUATE.
+
+       DB-CLOSE-DORMANCY-CURSOR.
+           EXEC SQL
+               CLOSE DORMANCY_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error closing dormancy cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-GET-LAST-ACTIVITY-DATE.
+      * The most recent PROCESSED transaction date for this customer.
+      * COALESCE covers an account with no PROCESSED history yet - it
+      * is treated as active as of today rather than instantly
+      * dormant, since MAX() over no rows returns NULL.
+           EXEC SQL
+               SELECT COALESCE(MAX(CREATION_DATE), CURRENT DATE),
+                      DAYS(CURRENT DATE) -
+                          DAYS(COALESCE(MAX(CREATION_DATE),
+                                        CURRENT DATE))
+               INTO :SQL-LAST-ACTIVITY-DATE, :WS-DAYS-INACTIVE
+               FROM TRANSACTION_TABLE
+               WHERE CUSTOMER_ID = :SQL-AM-CUSTOMER-ID
+               AND STATUS = 'PROCESSED'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE ZERO TO WS-DAYS-INACTIVE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error getting last activity date - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-FLIP-ACCOUNT-TO-DORMANT.
+           EXEC SQL
+               UPDATE ACCOUNT_TABLE
+               SET ACCOUNT_STATUS = 'DORMANT'
+               WHERE CUSTOMER_ID = :SQL-AM-CUSTOMER-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error flipping account to dormant - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+           COPY "dbconfig_loader.cpy".
