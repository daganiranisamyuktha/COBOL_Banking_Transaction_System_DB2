@@ -0,0 +1,658 @@
+      *================================================================*
+      * Monthly Customer Statement Generator                          *
+      * For the statement period given on STMTPARAM, produces one     *
+      * statement section per customer (opening balance, every        *
+      * PROCESSED transaction in the period, closing balance) onto a  *
+      * single sequential statement file suitable for print/mail,     *
+      * the same way every other report in this system is one         *
+      * sequential file holding many logical records.                 *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTHLY-STATEMENT-BATCH.
+       DATE-WRITTEN. 2025-09-15.
+       AUTHOR. Updated 2025-09-15 for DB2 Integration.
+       REMARKS. PER-CUSTOMER MONTHLY STATEMENT BATCH PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Configuration file containing DB2 connection parameters
+           SELECT CONFIG-FILE
+               ASSIGN TO "DB2CONFIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+      * Statement period parameter file (year and month to statement)
+           SELECT STMT-PARAM-FILE
+               ASSIGN TO "STMTPARAM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-FILE-STATUS.
+
+           SELECT STATEMENT-FILE
+               ASSIGN TO "STATEMENTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATEMENT-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "STMTERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * Statement Period Parameter Record - one line, STMT-YEAR and
+      * STMT-MONTH, e.g. "2025 09"
+       FD  STMT-PARAM-FILE.
+       01  STMT-PARAM-RECORD.
+           05  PM-STMT-YEAR           PIC 9(4).
+           05  FILLER                 PIC X.
+           05  PM-STMT-MONTH          PIC 9(2).
+
+      * Statement File Record Structure - one physical file holding a
+      * header/detail/trailer section per customer
+       FD  STATEMENT-FILE.
+       01  STATEMENT-RECORD.
+           05  STMT-LINE-TYPE         PIC X.
+               88  STMT-HEADER-LINE   VALUE 'H'.
+               88  STMT-DETAIL-LINE   VALUE 'D'.
+               88  STMT-TRAILER-LINE  VALUE 'T'.
+           05  STMT-CUSTOMER-ID       PIC X(10).
+           05  STMT-PERIOD            PIC X(7).
+           05  STMT-DETAIL.
+               10  STMT-TRANS-DATE        PIC X(10).
+               10  STMT-TRANS-TYPE        PIC X.
+               10  STMT-TRANS-AMOUNT      PIC 9(9)V99.
+               10  STMT-TRANS-REFERENCE   PIC X(20).
+           05  STMT-BALANCE           PIC S9(12)V99.
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-TIMESTAMP.
+               10  ER-DATE.
+                   15  ER-YEAR        PIC 9(4).
+                   15  ER-MONTH       PIC 9(2).
+                   15  ER-DAY         PIC 9(2).
+               10  ER-TIME.
+                   15  ER-HOUR        PIC 9(2).
+                   15  ER-MINUTE      PIC 9(2).
+                   15  ER-SECOND      PIC 9(2).
+                   15  ER-MILLISEC    PIC 9(2).
+           05  ER-ERROR-CODE          PIC 9(4).
+           05  ER-CUSTOMER-ID         PIC X(10).
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+      * DB2 configuration file definition (also opens WORKING-STORAGE)
+           COPY "config_file.cpy".
+
+      * Include SQL declarations
+           COPY "db2declarations.cpy".
+
+      * DB2 Configuration Information
+           COPY "db2config.cpy".
+
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-CONFIG-FILE-STATUS      PIC XX.
+           05  WS-PARAM-FILE-STATUS       PIC XX.
+           05  WS-STATEMENT-FILE-STATUS   PIC XX.
+           05  WS-ERROR-FILE-STATUS       PIC XX.
+
+      * Error Code Management
+       01  WS-ERROR-CODES.
+           05  WS-ERROR-CODE              PIC 9(4).
+               88  ERR-NONE               VALUE 0000.
+               88  ERR-FILE-ACCESS        VALUE 3001.
+               88  ERR-SYSTEM-ERROR       VALUE 9999.
+           05  WS-ERROR-MESSAGE-PARAM     PIC X(80).
+
+      * Statement Period Work Area
+       01  WS-STATEMENT-PERIOD.
+           05  WS-STMT-YEAR               PIC 9(4).
+           05  WS-STMT-MONTH              PIC 9(2).
+           05  WS-STMT-PERIOD-START       PIC X(10).
+           05  WS-STMT-PERIOD-END         PIC X(10).
+           05  WS-STMT-PERIOD-DISPLAY     PIC X(7).
+      * First day of the month following the statement period - the
+      * exclusive upper bound used to back the post-period movement
+      * out of the live account balance, so the closing balance
+      * printed is the balance as of the end of the period requested,
+      * not the balance as of whenever this batch happens to run
+           05  WS-STMT-NEXT-YEAR          PIC 9(4).
+           05  WS-STMT-NEXT-MONTH         PIC 9(2).
+
+      * Per-customer Statement Work Area
+       01  WS-STATEMENT-WORK.
+           05  WS-LIVE-BALANCE            PIC S9(12)V99.
+           05  WS-POST-PERIOD-NET         PIC S9(12)V99.
+           05  WS-CLOSING-BALANCE         PIC S9(12)V99.
+           05  WS-OPENING-BALANCE         PIC S9(12)V99.
+           05  WS-NET-MOVEMENT            PIC S9(12)V99.
+           05  WS-DETAIL-COUNT            PIC 9(5) COMP VALUE ZERO.
+
+      * Processing Statistics
+       01  WS-PROCESSING-STATS.
+           05  WS-CUSTOMERS-STATEMENTED   PIC 9(5) COMP VALUE ZERO.
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+           05  WS-TXN-EOF-FLAG            PIC X VALUE 'N'.
+               88  TXN-END-OF-FILE        VALUE 'Y'.
+               88  TXN-NOT-END-OF-FILE    VALUE 'N'.
+           05  WS-POSTPD-EOF-FLAG         PIC X VALUE 'N'.
+               88  POSTPD-END-OF-FILE     VALUE 'Y'.
+               88  POSTPD-NOT-END-OF-FILE VALUE 'N'.
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               STMT-PARAM-FILE
+               STATEMENT-FILE
+               ERROR-LOG-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM PROCESS-CUSTOMERS
+               UNTIL END-OF-FILE
+           PERFORM GENERATE-SUMMARY-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Open parameter, statement and error log files
+           OPEN INPUT STMT-PARAM-FILE
+                OUTPUT STATEMENT-FILE
+                OUTPUT ERROR-LOG-FILE
+
+           IF WS-PARAM-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING STATEMENT PARAMETER FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+           IF WS-STATEMENT-FILE-STATUS NOT = "00"
+              SET ERR-FILE-ACCESS TO TRUE
+              MOVE "ERROR OPENING STATEMENT FILE"
+                  TO WS-ERROR-MESSAGE-PARAM
+              PERFORM LOG-ERROR-WITH-CODE
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+           IF WS-ERROR-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ERROR LOG FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+      * Get current system date and time
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           DISPLAY "MONTHLY STATEMENT BATCH"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY
+           DISPLAY "TIME: " WS-HOUR ":" WS-MINUTE ":" WS-SECOND
+
+      * Read the statement period from the parameter file
+           PERFORM READ-STATEMENT-PERIOD
+
+      * Load database configuration from external file
+           PERFORM LOAD-DATABASE-CONFIG
+
+      * Connect to DB2 database
+           PERFORM DB-CONNECT
+
+      * Open the cursor over every customer account
+           PERFORM DB-OPEN-CUSTOMER-CURSOR.
+
+       READ-STATEMENT-PERIOD.
+           READ STMT-PARAM-FILE
+               AT END
+                   DISPLAY "ERROR: EMPTY STATEMENT PARAMETER FILE"
+                   PERFORM ABNORMAL-TERMINATION
+           END-READ
+
+           MOVE PM-STMT-YEAR  TO WS-STMT-YEAR
+           MOVE PM-STMT-MONTH TO WS-STMT-MONTH
+
+           STRING WS-STMT-YEAR "-" WS-STMT-MONTH
+               DELIMITED BY SIZE
+               INTO WS-STMT-PERIOD-DISPLAY
+
+           STRING WS-STMT-YEAR "-" WS-STMT-MONTH "-" "01"
+               DELIMITED BY SIZE
+               INTO WS-STMT-PERIOD-START
+
+           IF WS-STMT-MONTH = 12
+               ADD 1 TO WS-STMT-YEAR GIVING WS-STMT-NEXT-YEAR
+               MOVE 1 TO WS-STMT-NEXT-MONTH
+           ELSE
+               MOVE WS-STMT-YEAR TO WS-STMT-NEXT-YEAR
+               ADD 1 TO WS-STMT-MONTH GIVING WS-STMT-NEXT-MONTH
+           END-IF
+
+           STRING WS-STMT-NEXT-YEAR "-" WS-STMT-NEXT-MONTH "-" "01"
+               DELIMITED BY SIZE
+               INTO WS-STMT-PERIOD-END
+
+           DISPLAY "STATEMENT PERIOD: " WS-STMT-PERIOD-DISPLAY.
+
+       PROCESS-CUSTOMERS.
+           PERFORM DB-FETCH-NEXT-CUSTOMER
+
+           IF NOT END-OF-FILE
+               PERFORM PROCESS-ONE-CUSTOMER-STATEMENT
+           END-IF.
+
+       PROCESS-ONE-CUSTOMER-STATEMENT.
+      * The account balance on ACCOUNT_TABLE is the live, as-of-now
+      * balance, so it only equals the period's closing balance when
+      * the period requested is the one most recently completed.  Back
+      * out everything posted after the period ends to get the true
+      * balance as of the period end
+           MOVE SQL-AM-ACCOUNT-BALANCE TO WS-LIVE-BALANCE
+           PERFORM DB-GET-POST-PERIOD-MOVEMENT
+           COMPUTE WS-CLOSING-BALANCE =
+               WS-LIVE-BALANCE - WS-POST-PERIOD-NET
+           MOVE ZERO TO WS-NET-MOVEMENT
+           MOVE ZERO TO WS-DETAIL-COUNT
+
+           PERFORM WRITE-STATEMENT-HEADER
+
+           PERFORM DB-OPEN-STATEMENT-TXN-CURSOR
+
+           PERFORM PROCESS-STATEMENT-TRANSACTIONS
+               UNTIL TXN-END-OF-FILE
+
+           PERFORM DB-CLOSE-STATEMENT-TXN-CURSOR
+
+           COMPUTE WS-OPENING-BALANCE =
+               WS-CLOSING-BALANCE - WS-NET-MOVEMENT
+
+           PERFORM WRITE-STATEMENT-TRAILER
+
+           ADD 1 TO WS-CUSTOMERS-STATEMENTED.
+
+       PROCESS-STATEMENT-TRANSACTIONS.
+           PERFORM DB-FETCH-NEXT-STATEMENT-TXN
+
+           IF NOT TXN-END-OF-FILE
+               PERFORM WRITE-STATEMENT-DETAIL
+           END-IF.
+
+       WRITE-STATEMENT-HEADER.
+           MOVE SPACES TO STATEMENT-RECORD
+           SET STMT-HEADER-LINE TO TRUE
+           MOVE SQL-AM-CUSTOMER-ID TO STMT-CUSTOMER-ID
+           MOVE WS-STMT-PERIOD-DISPLAY TO STMT-PERIOD
+           MOVE WS-CLOSING-BALANCE TO STMT-BALANCE
+           WRITE STATEMENT-RECORD.
+
+       WRITE-STATEMENT-DETAIL.
+      * Deposits (and transfers landing in an account) increase the
+      * balance; withdrawals, payments and outgoing transfers reduce
+      * it - same debit/credit convention as the GL extract.  A
+      * reversal's own TRANSACTION_TYPE never says which way it
+      * actually posted, so its direction is resolved against the
+      * transaction it reverses instead.
+           MOVE SPACES TO STATEMENT-RECORD
+           SET STMT-DETAIL-LINE TO TRUE
+           MOVE SQL-AM-CUSTOMER-ID TO STMT-CUSTOMER-ID
+           MOVE WS-STMT-PERIOD-DISPLAY TO STMT-PERIOD
+           MOVE SQL-TR-CREATION-DATE TO STMT-TRANS-DATE
+           MOVE SQL-TR-TRANSACTION-TYPE TO STMT-TRANS-TYPE
+           MOVE SQL-TR-AMOUNT TO STMT-TRANS-AMOUNT
+           MOVE SQL-TR-REFERENCE-ID TO STMT-TRANS-REFERENCE
+           WRITE STATEMENT-RECORD
+
+           EVALUATE SQL-TR-TRANSACTION-TYPE
+               WHEN 'D'
+                   ADD SQL-TR-AMOUNT TO WS-NET-MOVEMENT
+               WHEN 'R'
+                   PERFORM RESOLVE-REVERSAL-ORIGINAL-TYPE
+                   IF SQL-ORIG-TRANSACTION-TYPE = 'D'
+                       SUBTRACT SQL-TR-AMOUNT FROM WS-NET-MOVEMENT
+                   ELSE
+                       ADD SQL-TR-AMOUNT TO WS-NET-MOVEMENT
+                   END-IF
+               WHEN OTHER
+                   SUBTRACT SQL-TR-AMOUNT FROM WS-NET-MOVEMENT
+           END-EVALUATE
+
+           ADD 1 TO WS-DETAIL-COUNT.
+
+       RESOLVE-REVERSAL-ORIGINAL-TYPE.
+      * Look up the transaction type of whatever a reversal reverses,
+      * keyed on the REFERENCE_ID they share, excluding the
+      * reversal's own row - a reversal posts in the opposite
+      * direction of the transaction it reverses.  SQL-TR-REFERENCE-ID
+      * must already hold the reversal row's reference before this is
+      * called.
+           EXEC SQL
+               SELECT TRANSACTION_TYPE
+               INTO :SQL-ORIG-TRANSACTION-TYPE
+               FROM TRANSACTION_TABLE
+               WHERE REFERENCE_ID = :SQL-TR-REFERENCE-ID
+               AND TRANSACTION_TYPE <> 'R'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error resolving reversal direction - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               MOVE 'D' TO SQL-ORIG-TRANSACTION-TYPE
+           END-IF.
+
+       WRITE-STATEMENT-TRAILER.
+           MOVE SPACES TO STATEMENT-RECORD
+           SET STMT-TRAILER-LINE TO TRUE
+           MOVE SQL-AM-CUSTOMER-ID TO STMT-CUSTOMER-ID
+           MOVE WS-STMT-PERIOD-DISPLAY TO STMT-PERIOD
+           MOVE WS-OPENING-BALANCE TO STMT-BALANCE
+           WRITE STATEMENT-RECORD.
+
+       GENERATE-SUMMARY-REPORT.
+           DISPLAY "MONTHLY STATEMENT SUMMARY"
+           DISPLAY "Customers Statemented: " WS-CUSTOMERS-STATEMENTED.
+
+       CLEANUP-ROUTINE.
+      * Close database cursor and disconnect
+           PERFORM DB-CLOSE-CUSTOMER-CURSOR
+           PERFORM DB-DISCONNECT
+
+           CLOSE STMT-PARAM-FILE
+                 STATEMENT-FILE
+                 ERROR-LOG-FILE
+
+           DISPLAY "MONTHLY STATEMENT BATCH COMPLETE".
+
+       ABNORMAL-TERMINATION.
+      * Handle critical errors
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
+
+       LOG-ERROR-WITH-CODE.
+      * Copy current timestamp to error record
+           MOVE WS-CURRENT-DATE-FIELDS TO ER-TIMESTAMP
+
+      * Add error code and message
+           MOVE WS-ERROR-CODE TO ER-ERROR-CODE
+           MOVE SPACES TO ER-CUSTOMER-ID
+           MOVE WS-ERROR-MESSAGE-PARAM TO ER-ERROR-MESSAGE
+
+      * Write to error log
+           WRITE ERROR-RECORD.
+
+       DB-CONNECT.
+      * Connect to DB2 database using configuration parameters
+           EXEC SQL
+               CONNECT TO :DB-NAME
+               USER :DB-USER
+               USING :DB-PASSWORD
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET DB-CONNECTION-OK TO TRUE
+               DISPLAY "Successfully connected to DB2 database"
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Connection Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       DB-DISCONNECT.
+      * Disconnect from DB2 database
+           EXEC SQL
+               DISCONNECT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Disconnect Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-OPEN-CUSTOMER-CURSOR.
+           SET NOT-END-OF-FILE TO TRUE
+
+           EXEC SQL
+               DECLARE STATEMENT_CUSTOMER_CURSOR CURSOR FOR
+               SELECT CUSTOMER_ID, ACCOUNT_BALANCE, ACCOUNT_STATUS,
+                      INTEREST_RATE, ACCRUED_INTEREST
+               FROM ACCOUNT_TABLE
+               ORDER BY CUSTOMER_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN STATEMENT_CUSTOMER_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error opening customer cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               SET END-OF-FILE TO TRUE
+           END-IF.
+
+       DB-FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+               FETCH STATEMENT_CUSTOMER_CURSOR INTO
+               :SQL-AM-CUSTOMER-ID,
+               :SQL-AM-ACCOUNT-BALANCE,
+               :SQL-AM-ACCOUNT-STATUS,
+               :SQL-AM-INTEREST-RATE,
+               :SQL-AM-ACCRUED-INTEREST
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET END-OF-FILE TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-ERROR-CODE
+                   STRING "Error fetching customer - SQLCODE: " SQLCODE
+                       INTO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+                   SET END-OF-FILE TO TRUE
+           END-EVALUATE.
+
+       DB-CLOSE-CUSTOMER-CURSOR.
+           EXEC SQL
+               CLOSE STATEMENT_CUSTOMER_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error closing customer cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-OPEN-STATEMENT-TXN-CURSOR.
+           SET TXN-NOT-END-OF-FILE TO TRUE
+
+           EXEC SQL
+               DECLARE STATEMENT_TXN_CURSOR CURSOR FOR
+               SELECT CUSTOMER_ID, TRANSACTION_TYPE, AMOUNT,
+                      TARGET_ACCOUNT, REFERENCE_ID,
+                      CREATION_DATE, CREATION_TIME, STATUS
+               FROM TRANSACTION_TABLE
+               WHERE CUSTOMER_ID = :SQL-AM-CUSTOMER-ID
+               AND STATUS = 'PROCESSED'
+               AND YEAR(CREATION_DATE) = :WS-STMT-YEAR
+               AND MONTH(CREATION_DATE) = :WS-STMT-MONTH
+               ORDER BY CREATION_DATE, CREATION_TIME
+           END-EXEC
+
+           EXEC SQL
+               OPEN STATEMENT_TXN_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error opening statement txn cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               SET TXN-END-OF-FILE TO TRUE
+           END-IF.
+
+       DB-FETCH-NEXT-STATEMENT-TXN.
+           EXEC SQL
+               FETCH STATEMENT_TXN_CURSOR INTO
+               :SQL-TR-CUSTOMER-ID,
+               :SQL-TR-TRANSACTION-TYPE,
+               :SQL-TR-AMOUNT,
+               :SQL-TR-TARGET-ACCOUNT,
+               :SQL-TR-REFERENCE-ID,
+               :SQL-TR-CREATION-DATE,
+               :SQL-TR-CREATION-TIME,
+               :SQL-TR-STATUS
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET TXN-END-OF-FILE TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-ERROR-CODE
+                   STRING "Error fetching statement txn - SQLCODE: "
+                       SQLCODE
+                       INTO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+                   SET TXN-END-OF-FILE TO TRUE
+           END-EVALUATE.
+
+       DB-CLOSE-STATEMENT-TXN-CURSOR.
+           EXEC SQL
+               CLOSE STATEMENT_TXN_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error closing statement txn cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-GET-POST-PERIOD-MOVEMENT.
+      * Net effect (deposits positive, withdrawals/payments/transfers
+      * out negative, reversals resolved against what they actually
+      * reverse) of every PROCESSED transaction posted on or after
+      * the first day of the month following the statement period -
+      * this is exactly what has to be backed out of the live account
+      * balance to arrive at the period-end balance.  Walked row by
+      * row, the same as the statement detail cursor, since a
+      * reversal's direction can't be resolved by a flat SUM.
+           MOVE ZERO TO WS-POST-PERIOD-NET
+           PERFORM DB-OPEN-POST-PERIOD-CURSOR
+           PERFORM DB-ACCUMULATE-POST-PERIOD-MOVEMENT
+               UNTIL POSTPD-END-OF-FILE
+           PERFORM DB-CLOSE-POST-PERIOD-CURSOR.
+
+       DB-OPEN-POST-PERIOD-CURSOR.
+           SET POSTPD-NOT-END-OF-FILE TO TRUE
+
+           EXEC SQL
+               DECLARE POST_PERIOD_CURSOR CURSOR FOR
+               SELECT TRANSACTION_TYPE, AMOUNT, REFERENCE_ID
+               FROM TRANSACTION_TABLE
+               WHERE CUSTOMER_ID = :SQL-AM-CUSTOMER-ID
+               AND STATUS = 'PROCESSED'
+               AND CREATION_DATE >= :WS-STMT-PERIOD-END
+           END-EXEC
+
+           EXEC SQL
+               OPEN POST_PERIOD_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error opening post-period cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               SET POSTPD-END-OF-FILE TO TRUE
+           END-IF.
+
+       DB-ACCUMULATE-POST-PERIOD-MOVEMENT.
+           EXEC SQL
+               FETCH POST_PERIOD_CURSOR INTO
+               :SQL-TR-TRANSACTION-TYPE,
+               :SQL-TR-AMOUNT,
+               :SQL-TR-REFERENCE-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EVALUATE SQL-TR-TRANSACTION-TYPE
+                       WHEN 'D'
+                           ADD SQL-TR-AMOUNT TO WS-POST-PERIOD-NET
+                       WHEN 'R'
+                           PERFORM RESOLVE-REVERSAL-ORIGINAL-TYPE
+                           IF SQL-ORIG-TRANSACTION-TYPE = 'D'
+                               SUBTRACT SQL-TR-AMOUNT
+                                   FROM WS-POST-PERIOD-NET
+                           ELSE
+                               ADD SQL-TR-AMOUNT TO WS-POST-PERIOD-NET
+                           END-IF
+                       WHEN OTHER
+                           SUBTRACT SQL-TR-AMOUNT
+                               FROM WS-POST-PERIOD-NET
+                   END-EVALUATE
+               WHEN 100
+                   SET POSTPD-END-OF-FILE TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-ERROR-CODE
+                   STRING "Error fetching post-period txn - SQLCODE: "
+                       SQLCODE
+                       INTO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+                   SET POSTPD-END-OF-FILE TO TRUE
+           END-EVALUATE.
+
+       DB-CLOSE-POST-PERIOD-CURSOR.
+           EXEC SQL
+               CLOSE POST_PERIOD_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error closing post-period cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+           COPY "dbconfig_loader.cpy".
