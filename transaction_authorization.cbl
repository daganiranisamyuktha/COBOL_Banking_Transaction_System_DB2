@@ -0,0 +1,290 @@
+      *================================================================*
+      * Transaction Authorization Batch                                *
+      * Reads a file of second-approver decisions and releases the    *
+      * matching HOLD transactions on TRANSACTION_TABLE back to        *
+      * PENDING so the main processor picks them up on its next run.   *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSACTION-AUTHORIZATION-BATCH.
+       DATE-WRITTEN. 2026-08-09.
+       AUTHOR. Updated 2026-08-09 for DB2 Integration.
+       REMARKS. MAKER-CHECKER AUTHORIZATION RELEASE BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Configuration file containing DB2 connection parameters
+           SELECT CONFIG-FILE
+               ASSIGN TO "DB2CONFIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+      * Approved-transaction keys from the second approver
+           SELECT AUTH-FILE
+               ASSIGN TO "AUTHFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUTH-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "AUTHERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * Authorization Input File Record Structure - identifies the
+      * held transaction the same way DB-HOLD-TRANSACTION keyed it
+       FD  AUTH-FILE.
+       01  AUTH-RECORD.
+           05  AR-CUSTOMER-ID         PIC X(10).
+           05  AR-TRANSACTION-TYPE    PIC X.
+           05  AR-AMOUNT              PIC 9(9)V99.
+           05  AR-CREATION-DATE       PIC X(10).
+           05  AR-CREATION-TIME       PIC X(8).
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-TIMESTAMP.
+               10  ER-DATE.
+                   15  ER-YEAR        PIC 9(4).
+                   15  ER-MONTH       PIC 9(2).
+                   15  ER-DAY         PIC 9(2).
+               10  ER-TIME.
+                   15  ER-HOUR        PIC 9(2).
+                   15  ER-MINUTE      PIC 9(2).
+                   15  ER-SECOND      PIC 9(2).
+                   15  ER-MILLISEC    PIC 9(2).
+           05  ER-ERROR-CODE          PIC 9(4).
+           05  ER-CUSTOMER-ID         PIC X(10).
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+      * DB2 configuration file definition (also opens WORKING-STORAGE)
+           COPY "config_file.cpy".
+
+      * Include SQL declarations
+           COPY "db2declarations.cpy".
+
+      * DB2 Configuration Information
+           COPY "db2config.cpy".
+
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-CONFIG-FILE-STATUS      PIC XX.
+           05  WS-AUTH-FILE-STATUS        PIC XX.
+           05  WS-ERROR-FILE-STATUS       PIC XX.
+
+      * Error Code Management
+       01  WS-ERROR-CODES.
+           05  WS-ERROR-CODE              PIC 9(4).
+               88  ERR-NONE               VALUE 0000.
+               88  ERR-ORIGINAL-NOT-FOUND VALUE 1007.
+               88  ERR-FILE-ACCESS        VALUE 3001.
+               88  ERR-SYSTEM-ERROR       VALUE 9999.
+           05  WS-ERROR-MESSAGE-PARAM     PIC X(80).
+
+      * Processing Statistics
+       01  WS-PROCESSING-STATS.
+           05  WS-TOTAL-RELEASED          PIC 9(5) COMP VALUE ZERO.
+           05  WS-TOTAL-NOT-FOUND         PIC 9(5) COMP VALUE ZERO.
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               AUTH-FILE
+               ERROR-LOG-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM PROCESS-AUTH-RECORDS
+               UNTIL END-OF-FILE
+           PERFORM COMMIT-AUTHORIZATION-BATCH
+           PERFORM GENERATE-SUMMARY-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Open authorization input and error log files
+           OPEN INPUT AUTH-FILE
+                OUTPUT ERROR-LOG-FILE
+
+           IF WS-AUTH-FILE-STATUS NOT = "00"
+              SET ERR-FILE-ACCESS TO TRUE
+              MOVE "ERROR OPENING AUTH FILE" TO WS-ERROR-MESSAGE-PARAM
+              PERFORM LOG-ERROR-WITH-CODE
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+           IF WS-ERROR-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ERROR LOG FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+      * Get current system date and time
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           DISPLAY "TRANSACTION AUTHORIZATION RELEASE BATCH"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY
+           DISPLAY "TIME: " WS-HOUR ":" WS-MINUTE ":" WS-SECOND
+
+      * Load database configuration from external file
+           PERFORM LOAD-DATABASE-CONFIG
+
+      * Connect to DB2 database
+           PERFORM DB-CONNECT
+
+           SET NOT-END-OF-FILE TO TRUE.
+
+       PROCESS-AUTH-RECORDS.
+      * Read the next approved-transaction key
+           READ AUTH-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM DB-RELEASE-HELD-TRANSACTION
+           END-READ.
+
+       COMMIT-AUTHORIZATION-BATCH.
+      * Commit every transaction released from HOLD this run in one
+      * unit of work, so DB-DISCONNECT below doesn't roll it all back
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error committing authorization batch - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       GENERATE-SUMMARY-REPORT.
+           DISPLAY "AUTHORIZATION RELEASE SUMMARY"
+           DISPLAY "Transactions Released: " WS-TOTAL-RELEASED
+           DISPLAY "Not Found/Not On Hold: " WS-TOTAL-NOT-FOUND.
+
+       CLEANUP-ROUTINE.
+      * Disconnect from DB2 database
+           PERFORM DB-DISCONNECT
+
+      * Close authorization input and error files
+           CLOSE AUTH-FILE
+                 ERROR-LOG-FILE
+
+           DISPLAY "AUTHORIZATION RELEASE BATCH COMPLETE".
+
+       ABNORMAL-TERMINATION.
+      * Handle critical errors
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
+
+       LOG-ERROR-WITH-CODE.
+      * Copy current timestamp to error record
+           MOVE WS-CURRENT-DATE-FIELDS TO ER-TIMESTAMP
+
+      * Add error code and message
+           MOVE WS-ERROR-CODE TO ER-ERROR-CODE
+           MOVE AR-CUSTOMER-ID TO ER-CUSTOMER-ID
+           MOVE WS-ERROR-MESSAGE-PARAM TO ER-ERROR-MESSAGE
+
+      * Write to error log
+           WRITE ERROR-RECORD.
+
+       DB-CONNECT.
+      * Connect to DB2 database using configuration parameters
+           EXEC SQL
+               CONNECT TO :DB-NAME
+               USER :DB-USER
+               USING :DB-PASSWORD
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET DB-CONNECTION-OK TO TRUE
+               DISPLAY "Successfully connected to DB2 database"
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Connection Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       DB-DISCONNECT.
+      * Disconnect from DB2 database
+           EXEC SQL
+               DISCONNECT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Disconnect Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-RELEASE-HELD-TRANSACTION.
+      * Flip a HOLD transaction back to PENDING once the approver's
+      * key (customer, type, amount, creation date/time) matches
+           MOVE AR-CUSTOMER-ID      TO SQL-TR-CUSTOMER-ID
+           MOVE AR-TRANSACTION-TYPE TO SQL-TR-TRANSACTION-TYPE
+           MOVE AR-AMOUNT           TO SQL-TR-AMOUNT
+           MOVE AR-CREATION-DATE    TO SQL-TR-CREATION-DATE
+           MOVE AR-CREATION-TIME    TO SQL-TR-CREATION-TIME
+
+           EXEC SQL
+               UPDATE TRANSACTION_TABLE
+               SET STATUS = 'PENDING'
+               WHERE STATUS = 'HOLD'
+               AND CUSTOMER_ID = :SQL-TR-CUSTOMER-ID
+               AND TRANSACTION_TYPE = :SQL-TR-TRANSACTION-TYPE
+               AND AMOUNT = :SQL-TR-AMOUNT
+               AND CREATION_DATE = :SQL-TR-CREATION-DATE
+               AND CREATION_TIME = :SQL-TR-CREATION-TIME
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-TOTAL-RELEASED
+               WHEN 100
+                   ADD 1 TO WS-TOTAL-NOT-FOUND
+                   SET ERR-ORIGINAL-NOT-FOUND TO TRUE
+                   MOVE "HELD TRANSACTION NOT FOUND FOR RELEASE"
+                       TO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-ERROR-CODE
+                   STRING "Error releasing held transaction - SQLCODE: "
+                       SQLCODE
+                       INTO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+           END-EVALUATE.
+
+           COPY "dbconfig_loader.cpy".
