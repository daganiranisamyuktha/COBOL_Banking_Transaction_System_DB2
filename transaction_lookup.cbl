@@ -0,0 +1,328 @@
+      *================================================================*
+      * Transaction Lookup/Reprint Utility                             *
+      * Takes a reference ID as a run parameter and displays that      *
+      * transaction's full detail, plus its linked original/reversal   *
+      * if the table holds one under the same reference, so a dispute  *
+      * can be answered without writing ad hoc SQL.                    *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSACTION-LOOKUP-UTILITY.
+       DATE-WRITTEN. 2026-08-09.
+       AUTHOR. Updated 2026-08-09 for DB2 Integration.
+       REMARKS. TRANSACTION LOOKUP AND REPRINT UTILITY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Configuration file containing DB2 connection parameters
+           SELECT CONFIG-FILE
+               ASSIGN TO "DB2CONFIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+      * Run parameter file supplying the reference ID to look up
+           SELECT RUN-PARAM-FILE
+               ASSIGN TO "LOOKUPPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUN-PARAM-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "LOOKUPERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * Run Parameter File Record Structure - the reference ID of the
+      * transaction the customer is disputing
+       FD  RUN-PARAM-FILE.
+       01  RUN-PARAM-RECORD.
+           05  PM-REFERENCE-ID        PIC X(20).
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-TIMESTAMP.
+               10  ER-DATE.
+                   15  ER-YEAR        PIC 9(4).
+                   15  ER-MONTH       PIC 9(2).
+                   15  ER-DAY         PIC 9(2).
+               10  ER-TIME.
+                   15  ER-HOUR        PIC 9(2).
+                   15  ER-MINUTE      PIC 9(2).
+                   15  ER-SECOND      PIC 9(2).
+                   15  ER-MILLISEC    PIC 9(2).
+           05  ER-ERROR-CODE          PIC 9(4).
+           05  ER-CUSTOMER-ID         PIC X(10).
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+      * DB2 configuration file definition (also opens WORKING-STORAGE)
+           COPY "config_file.cpy".
+
+      * Include SQL declarations
+           COPY "db2declarations.cpy".
+
+      * DB2 Configuration Information
+           COPY "db2config.cpy".
+
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-CONFIG-FILE-STATUS      PIC XX.
+           05  WS-RUN-PARAM-FILE-STATUS   PIC XX.
+           05  WS-ERROR-FILE-STATUS       PIC XX.
+
+      * Error Code Management
+       01  WS-ERROR-CODES.
+           05  WS-ERROR-CODE              PIC 9(4).
+               88  ERR-NONE               VALUE 0000.
+               88  ERR-ORIGINAL-NOT-FOUND VALUE 1007.
+               88  ERR-FILE-ACCESS        VALUE 3001.
+               88  ERR-SYSTEM-ERROR       VALUE 9999.
+           05  WS-ERROR-MESSAGE-PARAM     PIC X(80).
+
+      * Processing Statistics
+       01  WS-PROCESSING-STATS.
+           05  WS-TOTAL-MATCHES           PIC 9(5) COMP VALUE ZERO.
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+           05  WS-LOOKUP-REFERENCE-ID     PIC X(20).
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               RUN-PARAM-FILE
+               ERROR-LOG-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM LOOKUP-TRANSACTIONS
+           PERFORM GENERATE-SUMMARY-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Open the run parameter and error log files
+           OPEN INPUT RUN-PARAM-FILE
+                OUTPUT ERROR-LOG-FILE
+
+           IF WS-ERROR-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ERROR LOG FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+      * Get current system date and time
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           DISPLAY "TRANSACTION LOOKUP UTILITY"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY
+           DISPLAY "TIME: " WS-HOUR ":" WS-MINUTE ":" WS-SECOND
+
+      * Read the reference ID to look up
+           MOVE SPACES TO WS-LOOKUP-REFERENCE-ID
+
+           IF WS-RUN-PARAM-FILE-STATUS = "00"
+               READ RUN-PARAM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PM-REFERENCE-ID TO WS-LOOKUP-REFERENCE-ID
+               END-READ
+               CLOSE RUN-PARAM-FILE
+           END-IF
+
+           IF WS-LOOKUP-REFERENCE-ID = SPACES
+               DISPLAY "NO REFERENCE ID SUPPLIED - NOTHING TO LOOK UP"
+               PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+           DISPLAY "LOOKING UP REFERENCE ID: " WS-LOOKUP-REFERENCE-ID
+
+      * Load database configuration from external file
+           PERFORM LOAD-DATABASE-CONFIG
+
+      * Connect to DB2 database
+           PERFORM DB-CONNECT.
+
+       LOOKUP-TRANSACTIONS.
+      * Every transaction carrying this reference ID is part of the
+      * same dispute thread - an ordinary transfer/payment has one row
+      * under it, a reversed one has both the original and its
+      * reversal, so the cursor naturally returns whichever apply
+           SET NOT-END-OF-FILE TO TRUE
+
+           EXEC SQL
+               DECLARE LOOKUP_CURSOR CURSOR FOR
+               SELECT CUSTOMER_ID, TRANSACTION_TYPE, AMOUNT,
+                      TARGET_ACCOUNT, REFERENCE_ID,
+                      CREATION_DATE, CREATION_TIME, STATUS,
+                      CURRENCY_CODE
+               FROM TRANSACTION_TABLE
+               WHERE REFERENCE_ID = :WS-LOOKUP-REFERENCE-ID
+               ORDER BY CREATION_DATE, CREATION_TIME
+           END-EXEC
+
+           EXEC SQL
+               OPEN LOOKUP_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error opening lookup cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               SET END-OF-FILE TO TRUE
+           END-IF
+
+           PERFORM DISPLAY-NEXT-MATCH
+               UNTIL END-OF-FILE
+
+           EXEC SQL
+               CLOSE LOOKUP_CURSOR
+           END-EXEC
+
+           IF WS-TOTAL-MATCHES = ZERO
+               SET ERR-ORIGINAL-NOT-FOUND TO TRUE
+               MOVE "NO TRANSACTION FOUND FOR REFERENCE ID"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               DISPLAY "NO TRANSACTION FOUND FOR REFERENCE ID: "
+                   WS-LOOKUP-REFERENCE-ID
+           END-IF.
+
+       DISPLAY-NEXT-MATCH.
+           EXEC SQL
+               FETCH LOOKUP_CURSOR INTO
+               :SQL-TR-CUSTOMER-ID,
+               :SQL-TR-TRANSACTION-TYPE,
+               :SQL-TR-AMOUNT,
+               :SQL-TR-TARGET-ACCOUNT,
+               :SQL-TR-REFERENCE-ID,
+               :SQL-TR-CREATION-DATE,
+               :SQL-TR-CREATION-TIME,
+               :SQL-TR-STATUS,
+               :SQL-TR-CURRENCY-CODE
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-TOTAL-MATCHES
+                   PERFORM DISPLAY-TRANSACTION-DETAIL
+               WHEN 100
+                   SET END-OF-FILE TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-ERROR-CODE
+                   STRING "Error fetching lookup match - SQLCODE: "
+                       SQLCODE
+                       INTO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+                   SET END-OF-FILE TO TRUE
+           END-EVALUATE.
+
+       DISPLAY-TRANSACTION-DETAIL.
+      * The first row found is the transaction itself; a second row
+      * under the same reference ID is the linked original/reversal
+           IF WS-TOTAL-MATCHES = 1
+               DISPLAY "----- TRANSACTION DETAIL -----"
+           ELSE
+               DISPLAY "----- LINKED ORIGINAL/REVERSAL -----"
+           END-IF
+
+           DISPLAY "CUSTOMER ID:     " SQL-TR-CUSTOMER-ID
+           DISPLAY "TRANSACTION TYPE:" SQL-TR-TRANSACTION-TYPE
+           DISPLAY "AMOUNT:          " SQL-TR-AMOUNT
+           DISPLAY "TARGET ACCOUNT:  " SQL-TR-TARGET-ACCOUNT
+           DISPLAY "REFERENCE ID:    " SQL-TR-REFERENCE-ID
+           DISPLAY "CREATION DATE:   " SQL-TR-CREATION-DATE
+           DISPLAY "CREATION TIME:   " SQL-TR-CREATION-TIME
+           DISPLAY "STATUS:          " SQL-TR-STATUS
+           DISPLAY "CURRENCY CODE:   " SQL-TR-CURRENCY-CODE.
+
+       GENERATE-SUMMARY-REPORT.
+           DISPLAY "LOOKUP SUMMARY"
+           DISPLAY "Matching Records Found: " WS-TOTAL-MATCHES.
+
+       CLEANUP-ROUTINE.
+      * Disconnect from DB2 database
+           PERFORM DB-DISCONNECT
+
+      * Close error log file
+           CLOSE ERROR-LOG-FILE
+
+           DISPLAY "TRANSACTION LOOKUP COMPLETE".
+
+       ABNORMAL-TERMINATION.
+      * Handle critical errors
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
+
+       LOG-ERROR-WITH-CODE.
+      * Copy current timestamp to error record
+           MOVE WS-CURRENT-DATE-FIELDS TO ER-TIMESTAMP
+
+      * Add error code and message
+           MOVE WS-ERROR-CODE TO ER-ERROR-CODE
+           MOVE WS-LOOKUP-REFERENCE-ID(1:10) TO ER-CUSTOMER-ID
+           MOVE WS-ERROR-MESSAGE-PARAM TO ER-ERROR-MESSAGE
+
+      * Write to error log
+           WRITE ERROR-RECORD.
+
+       DB-CONNECT.
+      * Connect to DB2 database using configuration parameters
+           EXEC SQL
+               CONNECT TO :DB-NAME
+               USER :DB-USER
+               USING :DB-PASSWORD
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET DB-CONNECTION-OK TO TRUE
+               DISPLAY "Successfully connected to DB2 database"
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Connection Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       DB-DISCONNECT.
+      * Disconnect from DB2 database
+           EXEC SQL
+               DISCONNECT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Disconnect Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+           COPY "dbconfig_loader.cpy".
