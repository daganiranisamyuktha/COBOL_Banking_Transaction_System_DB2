@@ -0,0 +1,361 @@
+      *================================================================*
+      * General Ledger Extract Report                                 *
+      * Reads processed transactions from DB2 and produces a flat     *
+      * extract of debit/credit lines suitable for feeding the GL     *
+      * posting system.                                               *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-EXTRACT-REPORT.
+       DATE-WRITTEN. 2025-09-10.
+       AUTHOR. Updated 2025-09-10 for DB2 Integration.
+       REMARKS. GENERAL LEDGER EXTRACT BATCH REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Configuration file containing DB2 connection parameters
+           SELECT CONFIG-FILE
+               ASSIGN TO "DB2CONFIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+           SELECT GL-EXTRACT-FILE
+               ASSIGN TO "GLEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "GLERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * GL Extract File Record Structure
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD.
+           05  GL-CREATION-DATE       PIC X(10).
+           05  GL-CUSTOMER-ID         PIC X(10).
+           05  GL-TRANSACTION-TYPE    PIC X.
+           05  GL-DEBIT-CREDIT        PIC X(2).
+           05  GL-AMOUNT              PIC 9(9)V99.
+           05  GL-TARGET-ACCOUNT      PIC X(10).
+           05  GL-REFERENCE-ID        PIC X(20).
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-TIMESTAMP.
+               10  ER-DATE.
+                   15  ER-YEAR        PIC 9(4).
+                   15  ER-MONTH       PIC 9(2).
+                   15  ER-DAY         PIC 9(2).
+               10  ER-TIME.
+                   15  ER-HOUR        PIC 9(2).
+                   15  ER-MINUTE      PIC 9(2).
+                   15  ER-SECOND      PIC 9(2).
+                   15  ER-MILLISEC    PIC 9(2).
+           05  ER-ERROR-CODE          PIC 9(4).
+           05  ER-CUSTOMER-ID         PIC X(10).
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+      * DB2 configuration file definition (also opens WORKING-STORAGE)
+           COPY "config_file.cpy".
+
+      * Include SQL declarations
+           COPY "db2declarations.cpy".
+
+      * DB2 Configuration Information
+           COPY "db2config.cpy".
+
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-CONFIG-FILE-STATUS      PIC XX.
+           05  WS-EXTRACT-FILE-STATUS     PIC XX.
+           05  WS-ERROR-FILE-STATUS       PIC XX.
+
+      * Error Code Management
+       01  WS-ERROR-CODES.
+           05  WS-ERROR-CODE              PIC 9(4).
+               88  ERR-NONE               VALUE 0000.
+               88  ERR-FILE-ACCESS        VALUE 3001.
+               88  ERR-SYSTEM-ERROR       VALUE 9999.
+           05  WS-ERROR-MESSAGE-PARAM     PIC X(80).
+
+      * Processing Statistics
+       01  WS-PROCESSING-STATS.
+           05  WS-TOTAL-EXTRACTED         PIC 9(5) COMP VALUE ZERO.
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               GL-EXTRACT-FILE
+               ERROR-LOG-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM PROCESS-GL-RECORDS
+               UNTIL END-OF-FILE
+           PERFORM GENERATE-SUMMARY-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Open extract and error log files
+           OPEN OUTPUT GL-EXTRACT-FILE
+                OUTPUT ERROR-LOG-FILE
+
+           IF WS-EXTRACT-FILE-STATUS NOT = "00"
+              SET ERR-FILE-ACCESS TO TRUE
+              MOVE "ERROR OPENING GL EXTRACT FILE"
+                  TO WS-ERROR-MESSAGE-PARAM
+              PERFORM LOG-ERROR-WITH-CODE
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+           IF WS-ERROR-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ERROR LOG FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+      * Get current system date and time
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           DISPLAY "GENERAL LEDGER EXTRACT REPORT"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY
+           DISPLAY "TIME: " WS-HOUR ":" WS-MINUTE ":" WS-SECOND
+
+      * Load database configuration from external file
+           PERFORM LOAD-DATABASE-CONFIG
+
+      * Connect to DB2 database
+           PERFORM DB-CONNECT
+
+      * Open the GL extract cursor
+           PERFORM DB-OPEN-GL-CURSOR.
+
+       PROCESS-GL-RECORDS.
+      * Fetch next processed transaction from DB2
+           PERFORM DB-FETCH-NEXT-GL-TRANSACTION
+
+           IF NOT END-OF-FILE
+               PERFORM WRITE-GL-EXTRACT-RECORD
+           END-IF.
+
+       WRITE-GL-EXTRACT-RECORD.
+           MOVE SQL-TR-CREATION-DATE   TO GL-CREATION-DATE
+           MOVE SQL-TR-CUSTOMER-ID     TO GL-CUSTOMER-ID
+           MOVE SQL-TR-TRANSACTION-TYPE TO GL-TRANSACTION-TYPE
+           MOVE SQL-TR-AMOUNT          TO GL-AMOUNT
+           MOVE SQL-TR-TARGET-ACCOUNT  TO GL-TARGET-ACCOUNT
+           MOVE SQL-TR-REFERENCE-ID    TO GL-REFERENCE-ID
+
+      * Deposits (and transfers landing in an account) are GL credits;
+      * withdrawals, payments and outgoing transfers are GL debits.
+      * A reversal's own TRANSACTION_TYPE never says which way it
+      * actually posted, so its direction is resolved against the
+      * transaction it reverses instead.
+           EVALUATE SQL-TR-TRANSACTION-TYPE
+               WHEN 'D'
+                   MOVE "CR" TO GL-DEBIT-CREDIT
+               WHEN 'R'
+                   PERFORM RESOLVE-REVERSAL-DIRECTION
+               WHEN OTHER
+                   MOVE "DR" TO GL-DEBIT-CREDIT
+           END-EVALUATE
+
+           WRITE GL-EXTRACT-RECORD
+           ADD 1 TO WS-TOTAL-EXTRACTED.
+
+       RESOLVE-REVERSAL-DIRECTION.
+      * Look up the transaction type of whatever a reversal reverses,
+      * keyed on the REFERENCE_ID they share, excluding the
+      * reversal's own row - a reversal posts in the opposite
+      * direction of the transaction it reverses
+           EXEC SQL
+               SELECT TRANSACTION_TYPE
+               INTO :SQL-ORIG-TRANSACTION-TYPE
+               FROM TRANSACTION_TABLE
+               WHERE REFERENCE_ID = :SQL-TR-REFERENCE-ID
+               AND TRANSACTION_TYPE <> 'R'
+           END-EXEC
+
+           IF SQLCODE = 0
+               IF SQL-ORIG-TRANSACTION-TYPE = 'D'
+                   MOVE "DR" TO GL-DEBIT-CREDIT
+               ELSE
+                   MOVE "CR" TO GL-DEBIT-CREDIT
+               END-IF
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error resolving reversal direction - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               MOVE "DR" TO GL-DEBIT-CREDIT
+           END-IF.
+
+       GENERATE-SUMMARY-REPORT.
+           DISPLAY "GL EXTRACT SUMMARY"
+           DISPLAY "Total Lines Extracted: " WS-TOTAL-EXTRACTED.
+
+       CLEANUP-ROUTINE.
+      * Close database cursor and disconnect
+           PERFORM DB-CLOSE-GL-CURSOR
+           PERFORM DB-DISCONNECT
+
+      * Close extract and error files
+           CLOSE GL-EXTRACT-FILE
+                 ERROR-LOG-FILE
+
+           DISPLAY "GL EXTRACT REPORT COMPLETE".
+
+       ABNORMAL-TERMINATION.
+      * Handle critical errors
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
+
+       LOG-ERROR-WITH-CODE.
+      * Copy current timestamp to error record
+           MOVE WS-CURRENT-DATE-FIELDS TO ER-TIMESTAMP
+
+      * Add error code and message
+           MOVE WS-ERROR-CODE TO ER-ERROR-CODE
+           MOVE SPACES TO ER-CUSTOMER-ID
+           MOVE WS-ERROR-MESSAGE-PARAM TO ER-ERROR-MESSAGE
+
+      * Write to error log
+           WRITE ERROR-RECORD.
+
+       DB-CONNECT.
+      * Connect to DB2 database using configuration parameters
+           EXEC SQL
+               CONNECT TO :DB-NAME
+               USER :DB-USER
+               USING :DB-PASSWORD
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET DB-CONNECTION-OK TO TRUE
+               DISPLAY "Successfully connected to DB2 database"
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Connection Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       DB-DISCONNECT.
+      * Disconnect from DB2 database
+           EXEC SQL
+               DISCONNECT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Disconnect Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-OPEN-GL-CURSOR.
+      * Extract only the processed transactions dated the current
+      * business day, so a transaction already picked up by an
+      * earlier run's extract never posts to the GL a second time
+           SET NOT-END-OF-FILE TO TRUE
+
+           EXEC SQL
+               DECLARE GL_EXTRACT_CURSOR CURSOR FOR
+               SELECT CUSTOMER_ID, TRANSACTION_TYPE, AMOUNT,
+                      TARGET_ACCOUNT, REFERENCE_ID,
+                      CREATION_DATE, CREATION_TIME, STATUS
+               FROM TRANSACTION_TABLE
+               WHERE STATUS = 'PROCESSED'
+               AND YEAR(CREATION_DATE) = :WS-YEAR
+               AND MONTH(CREATION_DATE) = :WS-MONTH
+               AND DAY(CREATION_DATE) = :WS-DAY
+               ORDER BY CREATION_DATE, CREATION_TIME
+           END-EXEC
+
+           EXEC SQL
+               OPEN GL_EXTRACT_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error opening GL extract cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               SET END-OF-FILE TO TRUE
+           END-IF.
+
+       DB-FETCH-NEXT-GL-TRANSACTION.
+           EXEC SQL
+               FETCH GL_EXTRACT_CURSOR INTO
+               :SQL-TR-CUSTOMER-ID,
+               :SQL-TR-TRANSACTION-TYPE,
+               :SQL-TR-AMOUNT,
+               :SQL-TR-TARGET-ACCOUNT,
+               :SQL-TR-REFERENCE-ID,
+               :SQL-TR-CREATION-DATE,
+               :SQL-TR-CREATION-TIME,
+               :SQL-TR-STATUS
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET END-OF-FILE TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-ERROR-CODE
+                   STRING "Error fetching GL transaction - SQLCODE: "
+                       SQLCODE
+                       INTO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+                   SET END-OF-FILE TO TRUE
+           END-EVALUATE.
+
+       DB-CLOSE-GL-CURSOR.
+           EXEC SQL
+               CLOSE GL_EXTRACT_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error closing GL extract cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+           COPY "dbconfig_loader.cpy".
