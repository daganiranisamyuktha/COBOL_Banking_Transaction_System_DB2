@@ -1,317 +1,807 @@
-      *================================================================*
-      * Transaction Processing Module                                 *
-      * Contains routines for validating and processing transactions  *
-      *================================================================*
-
-       VALIDATE-TRANSACTION.
-           * Reset transaction status and error code
-           MOVE 'V' TO WS-TRANSACTION-STATUS
-           SET ERR-NONE TO TRUE
-           SET PHASE-VALIDATION TO TRUE
-           ADD 1 TO WS-TRANSACTION-ID
-           
-           * Get current timestamp for logging
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
-
-           * Validate Customer ID exists - now using DB2
-           MOVE TR-CUSTOMER-ID TO AM-CUSTOMER-ID
-           PERFORM DB-GET-ACCOUNT-INFO
-           
-           * Validate account is active
-           IF TRANSACTION-VALID AND NOT ACCOUNT-ACTIVE
-               SET TRANSACTION-INVALID TO TRUE
-               SET ERR-ACCOUNT-INACTIVE TO TRUE
-               PERFORM LOG-ERROR-WITH-CODE
-                   WITH "ACCOUNT IS NOT ACTIVE"
-           END-IF
-           
-           * Validate transaction type is supported
-           IF TRANSACTION-VALID AND 
-              NOT (DEPOSIT-TRANSACTION OR 
-                   WITHDRAWAL-TRANSACTION OR
-                   TRANSFER-TRANSACTION OR
-                   INQUIRY-TRANSACTION OR
-                   PAYMENT-TRANSACTION)
-               SET TRANSACTION-INVALID TO TRUE
-               SET ERR-INVALID-TRANS-TYPE TO TRUE
-               PERFORM LOG-ERROR-WITH-CODE
-                   WITH "INVALID TRANSACTION TYPE"
-           END-IF
-           
-           * Validate amount is positive for transactions requiring amounts
-           IF TRANSACTION-VALID AND
-              (DEPOSIT-TRANSACTION OR 
-               WITHDRAWAL-TRANSACTION OR 
-               TRANSFER-TRANSACTION OR
-               PAYMENT-TRANSACTION) AND
-              TR-AMOUNT <= ZERO
-               SET TRANSACTION-INVALID TO TRUE
-               SET ERR-INVALID-AMOUNT TO TRUE
-               PERFORM LOG-ERROR-WITH-CODE
-                   WITH "INVALID TRANSACTION AMOUNT"
-           END-IF
-           
-           * For Transfer, validate target account exists
-           IF TRANSACTION-VALID AND TRANSFER-TRANSACTION
-               MOVE TR-TARGET-ACCOUNT TO AM-CUSTOMER-ID
-               READ ACCOUNT-MASTER-FILE
-                   INVALID KEY 
-                       SET TRANSACTION-INVALID TO TRUE
-                       SET ERR-INVALID-CUSTOMER TO TRUE
-                       PERFORM LOG-ERROR-WITH-CODE
-                           WITH "INVALID TARGET ACCOUNT"
-               END-READ
-           END-IF
-           
-           * Store original account balance for potential rollback
-           IF TRANSACTION-VALID
-               MOVE TR-CUSTOMER-ID TO AM-CUSTOMER-ID
-               READ ACCOUNT-MASTER-FILE
-               MOVE AM-ACCOUNT-BALANCE TO WS-ORIGINAL-BALANCE
-               MOVE TR-CUSTOMER-ID TO WS-SOURCE-ACCOUNT
-               MOVE TR-TARGET-ACCOUNT TO WS-TARGET-ACCOUNT
-               SET ROLLBACK-NOT-NEEDED TO TRUE
-           END-IF.
-
-       PROCESS-VALID-TRANSACTION.
-           SET PHASE-PROCESSING TO TRUE
-           
-           * Handle different transaction types
-           EVALUATE TRUE
-               WHEN DEPOSIT-TRANSACTION
-                   PERFORM PROCESS-DEPOSIT
-               WHEN WITHDRAWAL-TRANSACTION
-                   PERFORM PROCESS-WITHDRAWAL
-               WHEN TRANSFER-TRANSACTION
-                   PERFORM PROCESS-TRANSFER
-               WHEN INQUIRY-TRANSACTION
-                   PERFORM PROCESS-INQUIRY
-               WHEN PAYMENT-TRANSACTION
-                   PERFORM PROCESS-PAYMENT
-           END-EVALUATE
-           
-           * Handle transaction commit or rollback
-           IF ROLLBACK-NEEDED
-               PERFORM ROLLBACK-TRANSACTION
-           ELSE
-               PERFORM COMMIT-TRANSACTION
-           END-IF.
-           
-       COMMIT-TRANSACTION.
-           SET PHASE-COMMIT TO TRUE
-           * Update account in DB2
-           PERFORM DB-UPDATE-ACCOUNT-BALANCE
-           
-           * If this was a successful commit, log it
-           IF NOT ROLLBACK-NEEDED
-               PERFORM LOG-TRANSACTION-SUCCESS
-               
-               * SQL Commit to make changes permanent
-               EXEC SQL
-                   COMMIT WORK
-               END-EXEC
-           END-IF.
-           
-       ROLLBACK-TRANSACTION.
-           SET PHASE-ROLLBACK TO TRUE
-           
-           * Log the rollback attempt
-           SET ERR-SYSTEM-ERROR TO TRUE
-           PERFORM LOG-ERROR-WITH-CODE
-               WITH "TRANSACTION ROLLBACK INITIATED"
-           
-           * Use DB2 ROLLBACK to undo all changes
-           EXEC SQL
-               ROLLBACK WORK
-           END-EXEC
-           
-           * Check SQLCODE after rollback
-           IF SQLCODE NOT = 0
-               SET ERR-SYSTEM-ERROR TO TRUE
-               PERFORM LOG-ERROR-WITH-CODE
-                   WITH "CRITICAL ERROR: DB2 ROLLBACK FAILED"
-           END-IF
-           
-           * For transfers, may need to rollback target account changes too
-           IF TRANSFER-TRANSACTION
-               MOVE WS-TARGET-ACCOUNT TO AM-CUSTOMER-ID
-               READ ACCOUNT-MASTER-FILE
-                   INVALID KEY 
-                       SET ERR-SYSTEM-ERROR TO TRUE
-                       PERFORM LOG-ERROR-WITH-CODE
-                           WITH "CRITICAL ERROR: ROLLBACK FAILED - CANNOT READ TARGET"
-               END-READ
-               
-               * If we got this far with target, we need to subtract what was added
-               SUBTRACT TR-AMOUNT FROM AM-ACCOUNT-BALANCE
-               
-               REWRITE ACCOUNT-RECORD
-                   INVALID KEY 
-                       SET ERR-SYSTEM-ERROR TO TRUE
-                       PERFORM LOG-ERROR-WITH-CODE
-                           WITH "CRITICAL ERROR: ROLLBACK FAILED - CANNOT REWRITE TARGET"
-               END-REWRITE
-           END-IF
-           
-           * Log the rollback
-           PERFORM LOG-TRANSACTION-ROLLBACK.
-
-       PROCESS-DEPOSIT.
-           * Add deposit amount to account balance
-           ADD TR-AMOUNT TO AM-ACCOUNT-BALANCE
-           
-           * Success path - don't need rollback
-           SET ROLLBACK-NOT-NEEDED TO TRUE
-           ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS.
-
-       PROCESS-WITHDRAWAL.
-           * Check if sufficient balance exists
-           IF TR-AMOUNT > AM-ACCOUNT-BALANCE
-               SET ROLLBACK-NEEDED TO TRUE
-               SET ERR-INSUF-FUNDS TO TRUE
-               PERFORM LOG-ERROR-WITH-CODE
-                   WITH "INSUFFICIENT FUNDS FOR WITHDRAWAL"
-               ADD 1 TO WS-FAILED-TRANSACTIONS
-           ELSE
-               * Process valid withdrawal
-               SUBTRACT TR-AMOUNT FROM AM-ACCOUNT-BALANCE
-               SET ROLLBACK-NOT-NEEDED TO TRUE
-               ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS
-           END-IF.
-           
-       PROCESS-TRANSFER.
-           * First check sufficient funds in source account
-           IF TR-AMOUNT > AM-ACCOUNT-BALANCE
-               SET ROLLBACK-NEEDED TO TRUE
-               SET ERR-INSUF-FUNDS TO TRUE
-               PERFORM LOG-ERROR-WITH-CODE
-                   WITH "INSUFFICIENT FUNDS FOR TRANSFER"
-               ADD 1 TO WS-FAILED-TRANSACTIONS
-           ELSE
-               * Deduct from source account
-               SUBTRACT TR-AMOUNT FROM AM-ACCOUNT-BALANCE
-               
-               * Save source account record
-               REWRITE ACCOUNT-RECORD
-                   INVALID KEY 
-                       SET ROLLBACK-NEEDED TO TRUE
-                       SET ERR-UPDATE-FAILED TO TRUE
-                       PERFORM LOG-ERROR-WITH-CODE
-                           WITH "TRANSFER FAILED - CANNOT UPDATE SOURCE ACCOUNT"
-                       ADD 1 TO WS-FAILED-TRANSACTIONS
-               END-REWRITE
-               
-               * If source account update successful, update target account
-               IF NOT ROLLBACK-NEEDED
-                   * Read target account
-                   MOVE TR-TARGET-ACCOUNT TO AM-CUSTOMER-ID
-                   READ ACCOUNT-MASTER-FILE
-                       INVALID KEY 
-                           SET ROLLBACK-NEEDED TO TRUE
-                           SET ERR-INVALID-CUSTOMER TO TRUE
-                           PERFORM LOG-ERROR-WITH-CODE
-                               WITH "TRANSFER FAILED - TARGET ACCOUNT NOT FOUND"
-                           ADD 1 TO WS-FAILED-TRANSACTIONS
-                   END-READ
-                   
-                   * If target found, add the amount
-                   IF NOT ROLLBACK-NEEDED
-                       ADD TR-AMOUNT TO AM-ACCOUNT-BALANCE
-                       
-                       * Save target account
-                       REWRITE ACCOUNT-RECORD
-                           INVALID KEY 
-                               SET ROLLBACK-NEEDED TO TRUE
-                               SET ERR-UPDATE-FAILED TO TRUE
-                               PERFORM LOG-ERROR-WITH-CODE
-                                   WITH "TRANSFER FAILED - CANNOT UPDATE TARGET ACCOUNT"
-                               ADD 1 TO WS-FAILED-TRANSACTIONS
-                       END-REWRITE
-                       
-                       * If successful, update counters
-                       IF NOT ROLLBACK-NEEDED
-                           ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS
-                       END-IF
-                   END-IF
-               END-IF
-           END-IF.
-           
-       PROCESS-INQUIRY.
-           * No balance changes for inquiry
-           * Just log the inquiry transaction
-           PERFORM LOG-INQUIRY-TRANSACTION
-           SET ROLLBACK-NOT-NEEDED TO TRUE
-           ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS.
-           
-       PROCESS-PAYMENT.
-           * Similar to withdrawal, but with specific payment handling
-           IF TR-AMOUNT > AM-ACCOUNT-BALANCE
-               SET ROLLBACK-NEEDED TO TRUE
-               SET ERR-INSUF-FUNDS TO TRUE
-               PERFORM LOG-ERROR-WITH-CODE
-                   WITH "INSUFFICIENT FUNDS FOR PAYMENT"
-               ADD 1 TO WS-FAILED-TRANSACTIONS
-           ELSE
-               * Process valid payment
-               SUBTRACT TR-AMOUNT FROM AM-ACCOUNT-BALANCE
-               SET ROLLBACK-NOT-NEEDED TO TRUE
-               ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS
-           END-IF.
-
-       PROCESS-INVALID-TRANSACTION.
-           * Log invalid transaction to error log
-           IF WS-ERROR-CODE = ZERO
-               SET ERR-INVALID-TRANS-TYPE TO TRUE
-               PERFORM LOG-ERROR-WITH-CODE
-                   WITH "INVALID TRANSACTION DETECTED"
-           END-IF
-           
-           * Increment failed transaction counter
-           ADD 1 TO WS-FAILED-TRANSACTIONS.
-           
-       LOG-ERROR-WITH-CODE.
-           ENTRY USING ERROR-MESSAGE-PARAM.
-           
-           * Copy current timestamp to error record
-           MOVE WS-CURRENT-DATE-FIELDS TO ER-TIMESTAMP
-           
-           * Add error code and message
-           MOVE WS-ERROR-CODE TO ER-ERROR-CODE
-           MOVE TR-CUSTOMER-ID TO ER-CUSTOMER-ID
-           MOVE ERROR-MESSAGE-PARAM TO ER-ERROR-MESSAGE
-           
-           * Write to error log
-           WRITE ERROR-RECORD.
-           
-       LOG-TRANSACTION-SUCCESS.
-           * Log successful transaction to report file with timestamp
-           MOVE WS-CURRENT-DATE-FIELDS TO RP-TIMESTAMP
-           MOVE TR-CUSTOMER-ID TO RP-CUSTOMER-ID
-           MOVE TR-TRANSACTION-TYPE TO RP-TRANSACTION-TYPE
-           MOVE TR-AMOUNT TO RP-AMOUNT
-           MOVE "SUCCESS" TO RP-STATUS
-           MOVE WS-TRANSACTION-ID TO RP-TRANSACTION-ID
-           MOVE TR-TARGET-ACCOUNT TO RP-TARGET-ACCOUNT
-           WRITE REPORT-RECORD.
-           
-       LOG-TRANSACTION-ROLLBACK.
-           * Log rollback transaction to report file with timestamp
-           MOVE WS-CURRENT-DATE-FIELDS TO RP-TIMESTAMP
-           MOVE TR-CUSTOMER-ID TO RP-CUSTOMER-ID
-           MOVE TR-TRANSACTION-TYPE TO RP-TRANSACTION-TYPE
-           MOVE TR-AMOUNT TO RP-AMOUNT
-           MOVE "ROLLBACK" TO RP-STATUS
-           MOVE WS-TRANSACTION-ID TO RP-TRANSACTION-ID
-           MOVE TR-TARGET-ACCOUNT TO RP-TARGET-ACCOUNT
-           WRITE REPORT-RECORD.
-           
-       LOG-INQUIRY-TRANSACTION.
-           * Log inquiry transaction to report file with timestamp
-           MOVE WS-CURRENT-DATE-FIELDS TO RP-TIMESTAMP
-           MOVE TR-CUSTOMER-ID TO RP-CUSTOMER-ID
-           MOVE TR-TRANSACTION-TYPE TO RP-TRANSACTION-TYPE
-           MOVE ZERO TO RP-AMOUNT
-           MOVE "INQUIRY" TO RP-STATUS
-           MOVE WS-TRANSACTION-ID TO RP-TRANSACTION-ID
-           MOVE SPACES TO RP-TARGET-ACCOUNT
-           WRITE REPORT-RECORD.
+      *================================================================*
+      * Transaction Processing Module                                 *
+      * Contains routines for validating and processing transactions  *
+      *================================================================*
+
+       VALIDATE-TRANSACTION.
+      * Reset transaction status and error code
+           MOVE 'V' TO WS-TRANSACTION-STATUS
+           SET ERR-NONE TO TRUE
+           SET PHASE-VALIDATION TO TRUE
+           ADD 1 TO WS-TRANSACTION-ID
+
+      * Refresh the time-of-day for logging, but leave WS-CURRENT-DATE
+      * alone - it carries the business date set up in
+      * INITIALIZATION-ROUTINE, which a rerun or late cycle may have
+      * overridden away from today's system date via RUNPARAM
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-CURRENT-TIME
+
+      * Validate Customer ID exists - now using DB2
+           MOVE TR-CUSTOMER-ID TO AM-CUSTOMER-ID
+           PERFORM DB-GET-ACCOUNT-INFO
+
+      * Validate account is active.  A closed or frozen account blocks
+      * every transaction type; a dormant account blocks everything
+      * except an inquiry, since checking a dormant balance shouldn't
+      * itself require the account to be reactivated
+           IF TRANSACTION-VALID AND ACCOUNT-CLOSED
+               SET TRANSACTION-INVALID TO TRUE
+               SET ERR-ACCOUNT-CLOSED TO TRUE
+               MOVE "ACCOUNT IS CLOSED" TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF
+
+           IF TRANSACTION-VALID AND ACCOUNT-FROZEN
+               SET TRANSACTION-INVALID TO TRUE
+               SET ERR-ACCOUNT-FROZEN TO TRUE
+               MOVE "ACCOUNT IS FROZEN" TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF
+
+           IF TRANSACTION-VALID AND ACCOUNT-DORMANT
+              AND NOT INQUIRY-TRANSACTION
+               SET TRANSACTION-INVALID TO TRUE
+               SET ERR-ACCOUNT-DORMANT TO TRUE
+               MOVE "ACCOUNT IS DORMANT" TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF
+
+           IF TRANSACTION-VALID AND NOT ACCOUNT-ACTIVE
+              AND NOT (ACCOUNT-DORMANT AND INQUIRY-TRANSACTION)
+               SET TRANSACTION-INVALID TO TRUE
+               SET ERR-ACCOUNT-INACTIVE TO TRUE
+               MOVE "ACCOUNT IS NOT ACTIVE" TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF
+
+      * Validate transaction type is supported
+           IF TRANSACTION-VALID AND
+              NOT (DEPOSIT-TRANSACTION OR
+                   WITHDRAWAL-TRANSACTION OR
+                   TRANSFER-TRANSACTION OR
+                   INQUIRY-TRANSACTION OR
+                   PAYMENT-TRANSACTION OR
+                   REVERSAL-TRANSACTION OR
+                   FEE-TRANSACTION OR
+                   CORRECTION-TRANSACTION)
+               SET TRANSACTION-INVALID TO TRUE
+               SET ERR-INVALID-TRANS-TYPE TO TRUE
+               MOVE "INVALID TRANSACTION TYPE" TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF
+
+      * Validate amount is positive for transactions requiring amounts
+           IF TRANSACTION-VALID AND
+              (DEPOSIT-TRANSACTION OR
+               WITHDRAWAL-TRANSACTION OR
+               TRANSFER-TRANSACTION OR
+               PAYMENT-TRANSACTION OR
+               REVERSAL-TRANSACTION OR
+               FEE-TRANSACTION OR
+               CORRECTION-TRANSACTION) AND
+              TR-AMOUNT <= ZERO
+               SET TRANSACTION-INVALID TO TRUE
+               SET ERR-INVALID-AMOUNT TO TRUE
+               MOVE "INVALID TRANSACTION AMOUNT"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF
+
+      * A correction requires operations to key in the supervisor's
+      * override code, so there's an audit trail for who authorized
+      * the balance adjustment and why
+           IF TRANSACTION-VALID AND CORRECTION-TRANSACTION AND
+              TR-OVERRIDE-CODE = SPACES
+               SET TRANSACTION-INVALID TO TRUE
+               SET ERR-MISSING-OVERRIDE-CODE TO TRUE
+               MOVE "CORRECTION REQUIRES SUPERVISOR OVERRIDE CODE"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF
+
+      * Reject a transaction whose currency doesn't match the account
+      * it's posting to - this system has no FX rate table to convert
+      * across currencies, so a mismatch is simply refused
+           IF TRANSACTION-VALID AND
+              (DEPOSIT-TRANSACTION OR
+               WITHDRAWAL-TRANSACTION OR
+               TRANSFER-TRANSACTION OR
+               PAYMENT-TRANSACTION OR
+               FEE-TRANSACTION OR
+               CORRECTION-TRANSACTION) AND
+              TR-CURRENCY-CODE <> AM-CURRENCY-CODE
+               SET TRANSACTION-INVALID TO TRUE
+               SET ERR-CURRENCY-MISMATCH TO TRUE
+               MOVE "TRANSACTION CURRENCY DOES NOT MATCH ACCOUNT"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF
+
+      * Enforce the daily transaction limit for amount-bearing types
+           IF TRANSACTION-VALID AND
+              (DEPOSIT-TRANSACTION OR
+               WITHDRAWAL-TRANSACTION OR
+               TRANSFER-TRANSACTION OR
+               PAYMENT-TRANSACTION OR
+               REVERSAL-TRANSACTION OR
+               FEE-TRANSACTION)
+               PERFORM DB-GET-DAILY-TRANSACTION-TOTAL
+               ADD TR-AMOUNT TO WS-DAILY-TOTAL
+                   GIVING WS-PROJECTED-DAILY-TOTAL
+               IF WS-PROJECTED-DAILY-TOTAL > WS-MAX-DAILY-LIMIT
+                   SET TRANSACTION-INVALID TO TRUE
+                   SET ERR-MAX-DAILY-LIMIT TO TRUE
+                   MOVE "DAILY TRANSACTION LIMIT EXCEEDED"
+                       TO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+               END-IF
+           END-IF
+
+      * Enforce the velocity limit - too many transactions in too
+      * short a window is suspicious on its own, independent of the
+      * dollar-amount checks above
+           IF TRANSACTION-VALID AND
+              (DEPOSIT-TRANSACTION OR
+               WITHDRAWAL-TRANSACTION OR
+               TRANSFER-TRANSACTION OR
+               PAYMENT-TRANSACTION OR
+               REVERSAL-TRANSACTION OR
+               FEE-TRANSACTION)
+               PERFORM DB-GET-RECENT-TRANSACTION-COUNT
+               IF WS-VELOCITY-COUNT > WS-VELOCITY-MAX-COUNT
+                   SET TRANSACTION-INVALID TO TRUE
+                   SET ERR-VELOCITY-LIMIT TO TRUE
+                   MOVE "VELOCITY LIMIT EXCEEDED"
+                       TO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+               END-IF
+           END-IF
+
+      * Reject a same-day duplicate of an already-processed transaction
+      * (same customer, type and amount) - a likely double submission
+           IF TRANSACTION-VALID AND
+              (DEPOSIT-TRANSACTION OR
+               WITHDRAWAL-TRANSACTION OR
+               TRANSFER-TRANSACTION OR
+               PAYMENT-TRANSACTION)
+               PERFORM DB-CHECK-DUPLICATE-TRANSACTION
+               IF DUPLICATE-DETECTED
+                   SET TRANSACTION-INVALID TO TRUE
+                   SET ERR-DUPLICATE-DETECTED TO TRUE
+                   MOVE "DUPLICATE TRANSACTION DETECTED"
+                       TO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+               END-IF
+           END-IF
+
+      * For Transfer, validate target account exists and shares the
+      * transaction's currency
+           SET NOT-INTER-BRANCH-TRANSFER TO TRUE
+           IF TRANSACTION-VALID AND TRANSFER-TRANSACTION
+               MOVE TR-TARGET-ACCOUNT TO AM-CUSTOMER-ID
+               PERFORM DB-LOOKUP-ACCOUNT-FOR-UPDATE
+               IF ROLLBACK-NEEDED
+                   SET ROLLBACK-NOT-NEEDED TO TRUE
+                   SET TRANSACTION-INVALID TO TRUE
+                   SET ERR-INVALID-CUSTOMER TO TRUE
+                   MOVE "INVALID TARGET ACCOUNT"
+                       TO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+               END-IF
+               IF TRANSACTION-VALID AND
+                  TR-CURRENCY-CODE <> AM-CURRENCY-CODE
+                   SET TRANSACTION-INVALID TO TRUE
+                   SET ERR-CURRENCY-MISMATCH TO TRUE
+                   MOVE "TARGET ACCOUNT CURRENCY MISMATCH"
+                       TO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+               END-IF
+               MOVE AM-BRANCH-CODE TO WS-TARGET-BRANCH-CODE
+               MOVE TR-CUSTOMER-ID TO AM-CUSTOMER-ID
+           END-IF
+
+      * Store original account balance for potential rollback
+           IF TRANSACTION-VALID
+               MOVE TR-CUSTOMER-ID TO AM-CUSTOMER-ID
+               PERFORM DB-GET-ACCOUNT-INFO
+               MOVE AM-ACCOUNT-BALANCE TO WS-ORIGINAL-BALANCE
+               MOVE TR-CUSTOMER-ID TO WS-SOURCE-ACCOUNT
+               MOVE TR-TARGET-ACCOUNT TO WS-TARGET-ACCOUNT
+               MOVE AM-BRANCH-CODE TO TR-BRANCH-CODE
+               SET ROLLBACK-NOT-NEEDED TO TRUE
+               SET TARGET-NOT-CREDITED TO TRUE
+           END-IF
+
+      * A transfer whose source and target accounts sit in different
+      * branches doesn't get rejected - it's a normal, supported
+      * transaction - but it's flagged so branch-level reporting can
+      * separate it out for inter-branch settlement
+           IF TRANSACTION-VALID AND TRANSFER-TRANSACTION AND
+              AM-BRANCH-CODE <> WS-TARGET-BRANCH-CODE
+               SET INTER-BRANCH-TRANSFER TO TRUE
+           END-IF
+
+      * A large transfer or payment doesn't get posted on the maker's
+      * say-so alone - it goes to HOLD for a second approver instead
+      * of being processed in this run
+           SET HOLD-NOT-REQUIRED TO TRUE
+           IF TRANSACTION-VALID AND
+              (TRANSFER-TRANSACTION OR PAYMENT-TRANSACTION) AND
+              TR-AMOUNT > WS-MAKER-CHECKER-THRESHOLD
+               SET HOLD-REQUIRED TO TRUE
+           END-IF.
+
+       PROCESS-VALID-TRANSACTION.
+           SET PHASE-PROCESSING TO TRUE
+
+      * Handle different transaction types
+           EVALUATE TRUE
+               WHEN DEPOSIT-TRANSACTION
+                   PERFORM PROCESS-DEPOSIT
+               WHEN WITHDRAWAL-TRANSACTION
+                   PERFORM PROCESS-WITHDRAWAL
+               WHEN TRANSFER-TRANSACTION
+                   PERFORM PROCESS-TRANSFER
+               WHEN INQUIRY-TRANSACTION
+                   PERFORM PROCESS-INQUIRY
+               WHEN PAYMENT-TRANSACTION
+                   PERFORM PROCESS-PAYMENT
+               WHEN REVERSAL-TRANSACTION
+                   PERFORM PROCESS-REVERSAL
+               WHEN FEE-TRANSACTION
+                   PERFORM PROCESS-FEE
+               WHEN CORRECTION-TRANSACTION
+                   PERFORM PROCESS-CORRECTION
+           END-EVALUATE
+
+      * Handle transaction commit or rollback
+           IF ROLLBACK-NEEDED
+               PERFORM ROLLBACK-TRANSACTION
+           ELSE
+               PERFORM COMMIT-TRANSACTION
+           END-IF.
+
+       COMMIT-TRANSACTION.
+           SET PHASE-COMMIT TO TRUE
+      * Update account in DB2
+           PERFORM DB-UPDATE-ACCOUNT-BALANCE
+
+      * If this was a successful commit, log it
+           IF NOT ROLLBACK-NEEDED
+               EVALUATE TRUE
+                   WHEN REVERSAL-TRANSACTION
+                       PERFORM LOG-REVERSAL-TRANSACTION
+                   WHEN FEE-TRANSACTION
+                       PERFORM LOG-FEE-TRANSACTION
+                   WHEN CORRECTION-TRANSACTION
+                       PERFORM LOG-CORRECTION-TRANSACTION
+                   WHEN OTHER
+                       PERFORM LOG-TRANSACTION-SUCCESS
+               END-EVALUATE
+
+               IF INTER-BRANCH-TRANSFER
+                   PERFORM LOG-INTER-BRANCH-TRANSFER
+               END-IF
+
+      * Notify fraud/ops the same minute on a transaction large
+      * enough to warrant a second look
+               IF TR-AMOUNT > WS-NOTIFY-THRESHOLD-AMOUNT
+                   MOVE TR-CUSTOMER-ID TO NT-CUSTOMER-ID
+                   MOVE TR-TRANSACTION-TYPE TO NT-TRANSACTION-TYPE
+                   MOVE TR-AMOUNT TO NT-AMOUNT
+                   MOVE ZERO TO NT-ERROR-CODE
+                   MOVE "LARGE TRANSACTION" TO NT-REASON
+                   PERFORM WRITE-NOTIFICATION-RECORD
+               END-IF
+
+      * Commit in configurable batches instead of every row, to ease
+      * DB2 log contention during the overnight window
+               PERFORM COMMIT-BATCH-IF-DUE
+           END-IF.
+
+       ROLLBACK-TRANSACTION.
+           SET PHASE-ROLLBACK TO TRUE
+
+      * Log the rollback attempt
+           SET ERR-SYSTEM-ERROR TO TRUE
+           MOVE "TRANSACTION ROLLBACK INITIATED"
+               TO WS-ERROR-MESSAGE-PARAM
+           PERFORM LOG-ERROR-WITH-CODE
+
+      * Roll back this transaction's own pending changes right away.
+      * DB2 COMMIT/ROLLBACK WORK act on the whole current unit of
+      * work, so nothing may be committed ahead of this ROLLBACK -
+      * doing so would commit this transaction's own bad changes
+      * along with anything else pending, leaving nothing left to
+      * undo by the time ROLLBACK WORK runs
+           EXEC SQL
+               ROLLBACK WORK
+           END-EXEC
+
+      * Check SQLCODE after rollback
+           IF SQLCODE NOT = 0
+               SET ERR-SYSTEM-ERROR TO TRUE
+               MOVE "CRITICAL ERROR: DB2 ROLLBACK FAILED"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF
+
+      * For transfers, the target credit (if it happened) shares this
+      * same unit of work, so ROLLBACK WORK above already reverses it
+      * there - this leg only re-syncs the in-memory account image,
+      * and only when the target was actually credited, since on
+      * every other rollback path the target was never written to
+      * begin with and has nothing to reverse
+           IF TRANSFER-TRANSACTION AND TARGET-WAS-CREDITED
+               MOVE WS-TARGET-ACCOUNT TO AM-CUSTOMER-ID
+               PERFORM DB-LOOKUP-ACCOUNT-FOR-UPDATE
+
+               SUBTRACT TR-AMOUNT FROM AM-ACCOUNT-BALANCE
+
+               PERFORM DB-UPDATE-ACCOUNT-BALANCE
+           END-IF
+
+      * Log the rollback
+           PERFORM LOG-TRANSACTION-ROLLBACK.
+
+       PROCESS-DEPOSIT.
+      * Add deposit amount to account balance
+           ADD TR-AMOUNT TO AM-ACCOUNT-BALANCE
+
+      * Success path - don't need rollback
+           SET ROLLBACK-NOT-NEEDED TO TRUE
+           ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS
+           ADD 1 TO WS-DEPOSIT-SUCCESSFUL
+
+           MOVE TR-CUSTOMER-ID TO AU-CUSTOMER-ID
+           MOVE WS-ORIGINAL-BALANCE TO AU-BALANCE-BEFORE
+           MOVE AM-ACCOUNT-BALANCE TO AU-BALANCE-AFTER
+           PERFORM WRITE-AUDIT-RECORD.
+
+       PROCESS-WITHDRAWAL.
+      * Check if sufficient balance exists, allowing the account's
+      * overdraft limit (if any) to cover a shortfall
+           ADD AM-ACCOUNT-BALANCE AM-OVERDRAFT-LIMIT
+               GIVING WS-AVAILABLE-BALANCE
+           COMPUTE WS-PROJECTED-BALANCE = AM-ACCOUNT-BALANCE - TR-AMOUNT
+           IF TR-AMOUNT > WS-AVAILABLE-BALANCE
+               SET ROLLBACK-NEEDED TO TRUE
+               SET ERR-INSUF-FUNDS TO TRUE
+               MOVE "INSUFFICIENT FUNDS FOR WITHDRAWAL"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               PERFORM ASSESS-NSF-FEE
+               ADD 1 TO WS-FAILED-TRANSACTIONS
+               ADD 1 TO WS-WITHDRAWAL-FAILED
+           ELSE
+      * A withdrawal the overdraft limit could cover is still refused
+      * if it would drop the balance below the account tier's
+      * required minimum
+           IF WS-PROJECTED-BALANCE < AM-MINIMUM-BALANCE
+               SET ROLLBACK-NEEDED TO TRUE
+               SET ERR-BELOW-MINIMUM-BALANCE TO TRUE
+               MOVE "WITHDRAWAL WOULD DROP BALANCE BELOW MINIMUM"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               ADD 1 TO WS-FAILED-TRANSACTIONS
+               ADD 1 TO WS-WITHDRAWAL-FAILED
+           ELSE
+      * Process valid withdrawal
+               SUBTRACT TR-AMOUNT FROM AM-ACCOUNT-BALANCE
+               SET ROLLBACK-NOT-NEEDED TO TRUE
+               ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS
+               ADD 1 TO WS-WITHDRAWAL-SUCCESSFUL
+
+               MOVE TR-CUSTOMER-ID TO AU-CUSTOMER-ID
+               MOVE WS-ORIGINAL-BALANCE TO AU-BALANCE-BEFORE
+               MOVE AM-ACCOUNT-BALANCE TO AU-BALANCE-AFTER
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
+           END-IF.
+
+       PROCESS-TRANSFER.
+      * First check sufficient funds in source account, allowing the
+      * source account's overdraft limit to cover a shortfall
+           ADD AM-ACCOUNT-BALANCE AM-OVERDRAFT-LIMIT
+               GIVING WS-AVAILABLE-BALANCE
+           COMPUTE WS-PROJECTED-BALANCE = AM-ACCOUNT-BALANCE - TR-AMOUNT
+           IF TR-AMOUNT > WS-AVAILABLE-BALANCE
+               SET ROLLBACK-NEEDED TO TRUE
+               SET ERR-INSUF-FUNDS TO TRUE
+               MOVE "INSUFFICIENT FUNDS FOR TRANSFER"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               ADD 1 TO WS-FAILED-TRANSACTIONS
+               ADD 1 TO WS-TRANSFER-FAILED
+           ELSE
+           IF WS-PROJECTED-BALANCE < AM-MINIMUM-BALANCE
+               SET ROLLBACK-NEEDED TO TRUE
+               SET ERR-BELOW-MINIMUM-BALANCE TO TRUE
+               MOVE "TRANSFER WOULD DROP BALANCE BELOW MINIMUM"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               ADD 1 TO WS-FAILED-TRANSACTIONS
+               ADD 1 TO WS-TRANSFER-FAILED
+           ELSE
+      * Deduct from source account and update it in DB2
+               SUBTRACT TR-AMOUNT FROM AM-ACCOUNT-BALANCE
+               MOVE TR-CUSTOMER-ID TO AM-CUSTOMER-ID
+               PERFORM DB-UPDATE-ACCOUNT-BALANCE
+
+               IF ROLLBACK-NEEDED
+                   SET ERR-UPDATE-FAILED TO TRUE
+                   MOVE "TRANSFER FAILED - CANNOT UPDATE SOURCE"
+                       TO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+                   ADD 1 TO WS-FAILED-TRANSACTIONS
+                   ADD 1 TO WS-TRANSFER-FAILED
+               ELSE
+                   MOVE TR-CUSTOMER-ID TO AU-CUSTOMER-ID
+                   MOVE WS-ORIGINAL-BALANCE TO AU-BALANCE-BEFORE
+                   MOVE AM-ACCOUNT-BALANCE TO AU-BALANCE-AFTER
+                   PERFORM WRITE-AUDIT-RECORD
+
+      * Source update succeeded, now credit the target account in DB2
+                   MOVE TR-TARGET-ACCOUNT TO AM-CUSTOMER-ID
+                   PERFORM DB-LOOKUP-ACCOUNT-FOR-UPDATE
+
+                   IF ROLLBACK-NEEDED
+                       MOVE "TRANSFER FAILED - TARGET NOT FOUND"
+                           TO WS-ERROR-MESSAGE-PARAM
+                       PERFORM LOG-ERROR-WITH-CODE
+                       ADD 1 TO WS-FAILED-TRANSACTIONS
+                       ADD 1 TO WS-TRANSFER-FAILED
+                   ELSE
+                       MOVE AM-ACCOUNT-BALANCE
+                           TO WS-TARGET-ORIGINAL-BALANCE
+                       ADD TR-AMOUNT TO AM-ACCOUNT-BALANCE
+
+                       PERFORM DB-UPDATE-ACCOUNT-BALANCE
+
+                       IF ROLLBACK-NEEDED
+                           SET ERR-UPDATE-FAILED TO TRUE
+                           MOVE "TRANSFER FAILED - CANNOT UPDATE TARGET"
+                               TO WS-ERROR-MESSAGE-PARAM
+                           PERFORM LOG-ERROR-WITH-CODE
+                           ADD 1 TO WS-FAILED-TRANSACTIONS
+                           ADD 1 TO WS-TRANSFER-FAILED
+                       ELSE
+                           SET TARGET-WAS-CREDITED TO TRUE
+                           ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS
+                           ADD 1 TO WS-TRANSFER-SUCCESSFUL
+
+                           MOVE TR-TARGET-ACCOUNT TO AU-CUSTOMER-ID
+                           MOVE WS-TARGET-ORIGINAL-BALANCE
+                               TO AU-BALANCE-BEFORE
+                           MOVE AM-ACCOUNT-BALANCE TO AU-BALANCE-AFTER
+                           PERFORM WRITE-AUDIT-RECORD
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           END-IF.
+
+       PROCESS-INQUIRY.
+      * No balance changes for inquiry
+      * Just log the inquiry transaction
+           PERFORM LOG-INQUIRY-TRANSACTION
+           SET ROLLBACK-NOT-NEEDED TO TRUE
+           ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS
+           ADD 1 TO WS-INQUIRY-SUCCESSFUL.
+
+       PROCESS-PAYMENT.
+      * Similar to withdrawal, but with specific payment handling
+           ADD AM-ACCOUNT-BALANCE AM-OVERDRAFT-LIMIT
+               GIVING WS-AVAILABLE-BALANCE
+           COMPUTE WS-PROJECTED-BALANCE = AM-ACCOUNT-BALANCE - TR-AMOUNT
+           IF TR-AMOUNT > WS-AVAILABLE-BALANCE
+               SET ROLLBACK-NEEDED TO TRUE
+               SET ERR-INSUF-FUNDS TO TRUE
+               MOVE "INSUFFICIENT FUNDS FOR PAYMENT"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               ADD 1 TO WS-FAILED-TRANSACTIONS
+               ADD 1 TO WS-PAYMENT-FAILED
+           ELSE
+           IF WS-PROJECTED-BALANCE < AM-MINIMUM-BALANCE
+               SET ROLLBACK-NEEDED TO TRUE
+               SET ERR-BELOW-MINIMUM-BALANCE TO TRUE
+               MOVE "PAYMENT WOULD DROP BALANCE BELOW MINIMUM"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               ADD 1 TO WS-FAILED-TRANSACTIONS
+               ADD 1 TO WS-PAYMENT-FAILED
+           ELSE
+      * Process valid payment
+               SUBTRACT TR-AMOUNT FROM AM-ACCOUNT-BALANCE
+               SET ROLLBACK-NOT-NEEDED TO TRUE
+               ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS
+               ADD 1 TO WS-PAYMENT-SUCCESSFUL
+
+               MOVE TR-CUSTOMER-ID TO AU-CUSTOMER-ID
+               MOVE WS-ORIGINAL-BALANCE TO AU-BALANCE-BEFORE
+               MOVE AM-ACCOUNT-BALANCE TO AU-BALANCE-AFTER
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
+           END-IF.
+
+       PROCESS-REVERSAL.
+      * Look up the original transaction to see which direction it
+      * moved money, so this reversal can undo it
+           PERFORM DB-GET-ORIGINAL-TRANSACTION
+
+           IF NOT ROLLBACK-NEEDED
+               EVALUATE SQL-ORIG-TRANSACTION-TYPE
+                   WHEN 'D'
+                       PERFORM PROCESS-REVERSAL-OF-CREDIT
+                   WHEN OTHER
+                       PERFORM PROCESS-REVERSAL-OF-DEBIT
+               END-EVALUATE
+           ELSE
+               ADD 1 TO WS-FAILED-TRANSACTIONS
+           END-IF.
+
+       PROCESS-REVERSAL-OF-CREDIT.
+      * The original transaction added money to the account, so
+      * undoing it is itself a debit - subject to the same overdraft
+      * and minimum-balance checks as any other debit, so a reversal
+      * can't silently drive the account past its limits
+           ADD AM-ACCOUNT-BALANCE AM-OVERDRAFT-LIMIT
+               GIVING WS-AVAILABLE-BALANCE
+           COMPUTE WS-PROJECTED-BALANCE = AM-ACCOUNT-BALANCE - TR-AMOUNT
+           IF TR-AMOUNT > WS-AVAILABLE-BALANCE
+               SET ROLLBACK-NEEDED TO TRUE
+               SET ERR-INSUF-FUNDS TO TRUE
+               MOVE "INSUFFICIENT FUNDS FOR REVERSAL"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               ADD 1 TO WS-FAILED-TRANSACTIONS
+           ELSE
+           IF WS-PROJECTED-BALANCE < AM-MINIMUM-BALANCE
+               SET ROLLBACK-NEEDED TO TRUE
+               SET ERR-BELOW-MINIMUM-BALANCE TO TRUE
+               MOVE "REVERSAL WOULD DROP BALANCE BELOW MINIMUM"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               ADD 1 TO WS-FAILED-TRANSACTIONS
+           ELSE
+               SUBTRACT TR-AMOUNT FROM AM-ACCOUNT-BALANCE
+               SET ROLLBACK-NOT-NEEDED TO TRUE
+               ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS
+           END-IF
+           END-IF.
+
+       PROCESS-REVERSAL-OF-DEBIT.
+      * The original transaction took money out of the account, so
+      * undoing it puts money back in - no overdraft or minimum-
+      * balance check applies, the same as an ordinary deposit
+           ADD TR-AMOUNT TO AM-ACCOUNT-BALANCE
+           SET ROLLBACK-NOT-NEEDED TO TRUE
+           ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS.
+
+       PROCESS-FEE.
+      * Debit the account for a service charge or maintenance fee
+           ADD AM-ACCOUNT-BALANCE AM-OVERDRAFT-LIMIT
+               GIVING WS-AVAILABLE-BALANCE
+           IF TR-AMOUNT > WS-AVAILABLE-BALANCE
+               SET ROLLBACK-NEEDED TO TRUE
+               SET ERR-INSUF-FUNDS TO TRUE
+               MOVE "INSUFFICIENT FUNDS FOR FEE ASSESSMENT"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               ADD 1 TO WS-FAILED-TRANSACTIONS
+           ELSE
+               SUBTRACT TR-AMOUNT FROM AM-ACCOUNT-BALANCE
+               SET ROLLBACK-NOT-NEEDED TO TRUE
+               ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS
+           END-IF.
+
+       PROCESS-CORRECTION.
+      * Post a supervisor-authorized manual balance correction, e.g.
+      * to fix a teller keying error found during EOD balancing.  This
+      * goes straight through the normal DB-UPDATE-ACCOUNT-BALANCE
+      * path in COMMIT-TRANSACTION like every other transaction type -
+      * it is not a special back door around the balance update itself,
+      * only around the usual customer-initiated validation gates.
+           ADD TR-AMOUNT TO AM-ACCOUNT-BALANCE
+
+           SET ROLLBACK-NOT-NEEDED TO TRUE
+           ADD 1 TO WS-SUCCESSFUL-TRANSACTIONS
+
+           MOVE TR-CUSTOMER-ID TO AU-CUSTOMER-ID
+           MOVE WS-ORIGINAL-BALANCE TO AU-BALANCE-BEFORE
+           MOVE AM-ACCOUNT-BALANCE TO AU-BALANCE-AFTER
+           PERFORM WRITE-AUDIT-RECORD.
+
+       ASSESS-NSF-FEE.
+      * Auto-generate the NSF fee for a withdrawal rejected for
+      * insufficient funds.  This has to commit on its own, separate
+      * from the rejected withdrawal, since the withdrawal's own
+      * failure drives a ROLLBACK WORK that would otherwise undo it.
+      * Goes through COMMIT-PENDING-BATCH rather than a bare COMMIT
+      * WORK so the commit-frequency counter and checkpoint record
+      * stay in step with what is actually on disk in DB2.
+           SUBTRACT WS-NSF-FEE-AMOUNT FROM AM-ACCOUNT-BALANCE
+           PERFORM DB-UPDATE-ACCOUNT-BALANCE
+           PERFORM LOG-FEE-TRANSACTION-NSF
+
+           PERFORM COMMIT-PENDING-BATCH.
+
+       PROCESS-INVALID-TRANSACTION.
+      * Log invalid transaction to error log
+           IF WS-ERROR-CODE = ZERO
+               SET ERR-INVALID-TRANS-TYPE TO TRUE
+               MOVE "INVALID TRANSACTION DETECTED"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF
+
+      * Record the exception so the morning exception review doesn't
+      * require grepping ERRORLOG by hand
+           MOVE TR-CUSTOMER-ID TO EX-CUSTOMER-ID
+           MOVE TR-TRANSACTION-TYPE TO EX-TRANSACTION-TYPE
+           MOVE TR-AMOUNT TO EX-AMOUNT
+           MOVE "FAILED" TO EX-FINAL-STATUS
+           MOVE WS-ERROR-CODE TO EX-ERROR-CODE
+           MOVE WS-ERROR-MESSAGE-PARAM TO EX-REASON
+           PERFORM WRITE-EXCEPTION-RECORD
+
+      * Move the underlying row to SUSPENSE so the cursor stops
+      * re-fetching and re-rejecting it every run
+           PERFORM DB-SUSPEND-TRANSACTION
+
+      * Increment failed transaction counter
+           ADD 1 TO WS-FAILED-TRANSACTIONS.
+
+       LOG-ERROR-WITH-CODE.
+      * Copy current timestamp to error record
+           MOVE WS-CURRENT-DATE-FIELDS TO ER-TIMESTAMP
+
+      * Add error code and message
+           MOVE WS-ERROR-CODE TO ER-ERROR-CODE
+           MOVE TR-CUSTOMER-ID TO ER-CUSTOMER-ID
+           MOVE WS-ERROR-MESSAGE-PARAM TO ER-ERROR-MESSAGE
+
+      * Write to error log
+           WRITE ERROR-RECORD
+
+      * A system error or a rollback is significant enough that
+      * fraud/ops should hear about it the same minute, not whenever
+      * someone next opens ERRORLOG
+           IF ERR-SYSTEM-ERROR OR ROLLBACK-NEEDED
+               MOVE TR-CUSTOMER-ID TO NT-CUSTOMER-ID
+               MOVE TR-TRANSACTION-TYPE TO NT-TRANSACTION-TYPE
+               MOVE TR-AMOUNT TO NT-AMOUNT
+               MOVE WS-ERROR-CODE TO NT-ERROR-CODE
+               MOVE WS-ERROR-MESSAGE-PARAM TO NT-REASON
+               PERFORM WRITE-NOTIFICATION-RECORD
+           END-IF.
+
+       LOG-TRANSACTION-HOLD.
+      * Log a transaction parked in HOLD status awaiting a second
+      * approver to the report file with timestamp
+           MOVE WS-CURRENT-DATE-FIELDS TO RP-TIMESTAMP
+           MOVE TR-CUSTOMER-ID TO RP-CUSTOMER-ID
+           MOVE TR-TRANSACTION-TYPE TO RP-TRANSACTION-TYPE
+           MOVE TR-AMOUNT TO RP-AMOUNT
+           MOVE "HOLD" TO RP-STATUS
+           MOVE WS-TRANSACTION-ID TO RP-TRANSACTION-ID
+           MOVE TR-TARGET-ACCOUNT TO RP-TARGET-ACCOUNT
+           WRITE REPORT-RECORD.
+
+       LOG-TRANSACTION-SUCCESS.
+      * Log successful transaction to report file with timestamp
+           MOVE WS-CURRENT-DATE-FIELDS TO RP-TIMESTAMP
+           MOVE TR-CUSTOMER-ID TO RP-CUSTOMER-ID
+           MOVE TR-TRANSACTION-TYPE TO RP-TRANSACTION-TYPE
+           MOVE TR-AMOUNT TO RP-AMOUNT
+           MOVE "SUCCESS" TO RP-STATUS
+           MOVE WS-TRANSACTION-ID TO RP-TRANSACTION-ID
+           MOVE TR-TARGET-ACCOUNT TO RP-TARGET-ACCOUNT
+           MOVE TR-BRANCH-CODE TO RP-BRANCH-CODE
+           IF TRANSFER-TRANSACTION
+               MOVE WS-TARGET-BRANCH-CODE TO RP-TARGET-BRANCH-CODE
+           ELSE
+               MOVE SPACES TO RP-TARGET-BRANCH-CODE
+           END-IF
+           WRITE REPORT-RECORD
+           ADD TR-AMOUNT TO WS-TOTAL-SUCCESS-AMOUNT.
+
+       LOG-INTER-BRANCH-TRANSFER.
+      * A transfer whose source and target branches differ also gets
+      * its own report row, distinct from the ordinary SUCCESS record,
+      * so branch-level reporting and inter-branch settlement can pull
+      * exactly these without scanning every transfer
+           MOVE WS-CURRENT-DATE-FIELDS TO RP-TIMESTAMP
+           MOVE TR-CUSTOMER-ID TO RP-CUSTOMER-ID
+           MOVE TR-TRANSACTION-TYPE TO RP-TRANSACTION-TYPE
+           MOVE TR-AMOUNT TO RP-AMOUNT
+           MOVE "INTERBRANCH" TO RP-STATUS
+           MOVE WS-TRANSACTION-ID TO RP-TRANSACTION-ID
+           MOVE TR-TARGET-ACCOUNT TO RP-TARGET-ACCOUNT
+           MOVE TR-BRANCH-CODE TO RP-BRANCH-CODE
+           MOVE WS-TARGET-BRANCH-CODE TO RP-TARGET-BRANCH-CODE
+           WRITE REPORT-RECORD.
+
+       LOG-TRANSACTION-ROLLBACK.
+      * Log rollback transaction to report file with timestamp
+           MOVE WS-CURRENT-DATE-FIELDS TO RP-TIMESTAMP
+           MOVE TR-CUSTOMER-ID TO RP-CUSTOMER-ID
+           MOVE TR-TRANSACTION-TYPE TO RP-TRANSACTION-TYPE
+           MOVE TR-AMOUNT TO RP-AMOUNT
+           MOVE "ROLLBACK" TO RP-STATUS
+           MOVE WS-TRANSACTION-ID TO RP-TRANSACTION-ID
+           MOVE TR-TARGET-ACCOUNT TO RP-TARGET-ACCOUNT
+           WRITE REPORT-RECORD
+           ADD TR-AMOUNT TO WS-TOTAL-ROLLBACK-AMOUNT
+
+      * Record the exception so the morning exception review doesn't
+      * require grepping ERRORLOG by hand
+           MOVE TR-CUSTOMER-ID TO EX-CUSTOMER-ID
+           MOVE TR-TRANSACTION-TYPE TO EX-TRANSACTION-TYPE
+           MOVE TR-AMOUNT TO EX-AMOUNT
+           MOVE "ROLLBACK" TO EX-FINAL-STATUS
+           MOVE WS-ERROR-CODE TO EX-ERROR-CODE
+           MOVE WS-ERROR-MESSAGE-PARAM TO EX-REASON
+           PERFORM WRITE-EXCEPTION-RECORD.
+
+       LOG-REVERSAL-TRANSACTION.
+      * Log reversal transaction to report file with timestamp
+           MOVE WS-CURRENT-DATE-FIELDS TO RP-TIMESTAMP
+           MOVE TR-CUSTOMER-ID TO RP-CUSTOMER-ID
+           MOVE TR-TRANSACTION-TYPE TO RP-TRANSACTION-TYPE
+           MOVE TR-AMOUNT TO RP-AMOUNT
+           MOVE "REVERSAL" TO RP-STATUS
+           MOVE WS-TRANSACTION-ID TO RP-TRANSACTION-ID
+           MOVE TR-TARGET-ACCOUNT TO RP-TARGET-ACCOUNT
+           WRITE REPORT-RECORD
+           ADD TR-AMOUNT TO WS-TOTAL-SUCCESS-AMOUNT.
+
+       LOG-FEE-TRANSACTION.
+      * Log a service-charge/maintenance fee to the report file
+           MOVE WS-CURRENT-DATE-FIELDS TO RP-TIMESTAMP
+           MOVE TR-CUSTOMER-ID TO RP-CUSTOMER-ID
+           MOVE TR-TRANSACTION-TYPE TO RP-TRANSACTION-TYPE
+           MOVE TR-AMOUNT TO RP-AMOUNT
+           MOVE "FEE" TO RP-STATUS
+           MOVE WS-TRANSACTION-ID TO RP-TRANSACTION-ID
+           MOVE TR-TARGET-ACCOUNT TO RP-TARGET-ACCOUNT
+           WRITE REPORT-RECORD
+           ADD TR-AMOUNT TO WS-TOTAL-SUCCESS-AMOUNT.
+
+       LOG-FEE-TRANSACTION-NSF.
+      * Log an auto-generated NSF fee to the report file
+           MOVE WS-CURRENT-DATE-FIELDS TO RP-TIMESTAMP
+           MOVE TR-CUSTOMER-ID TO RP-CUSTOMER-ID
+           MOVE "F" TO RP-TRANSACTION-TYPE
+           MOVE WS-NSF-FEE-AMOUNT TO RP-AMOUNT
+           MOVE "FEE-NSF" TO RP-STATUS
+           MOVE WS-TRANSACTION-ID TO RP-TRANSACTION-ID
+           MOVE SPACES TO RP-TARGET-ACCOUNT
+           WRITE REPORT-RECORD
+           ADD WS-NSF-FEE-AMOUNT TO WS-TOTAL-SUCCESS-AMOUNT.
+
+       LOG-CORRECTION-TRANSACTION.
+      * Log a manual balance correction to the report file, capturing
+      * the supervisor override code alongside it for audit
+           MOVE WS-CURRENT-DATE-FIELDS TO RP-TIMESTAMP
+           MOVE TR-CUSTOMER-ID TO RP-CUSTOMER-ID
+           MOVE TR-TRANSACTION-TYPE TO RP-TRANSACTION-TYPE
+           MOVE TR-AMOUNT TO RP-AMOUNT
+           MOVE "CORRECTION" TO RP-STATUS
+           MOVE WS-TRANSACTION-ID TO RP-TRANSACTION-ID
+           MOVE SPACES TO RP-TARGET-ACCOUNT
+           MOVE TR-OVERRIDE-CODE TO RP-OVERRIDE-CODE
+           WRITE REPORT-RECORD
+           ADD TR-AMOUNT TO WS-TOTAL-SUCCESS-AMOUNT.
+
+       LOG-INQUIRY-TRANSACTION.
+      * Log inquiry transaction to report file with timestamp
+           MOVE WS-CURRENT-DATE-FIELDS TO RP-TIMESTAMP
+           MOVE TR-CUSTOMER-ID TO RP-CUSTOMER-ID
+           MOVE TR-TRANSACTION-TYPE TO RP-TRANSACTION-TYPE
+           MOVE ZERO TO RP-AMOUNT
+           MOVE "INQUIRY" TO RP-STATUS
+           MOVE WS-TRANSACTION-ID TO RP-TRANSACTION-ID
+           MOVE SPACES TO RP-TARGET-ACCOUNT
+           WRITE REPORT-RECORD.
