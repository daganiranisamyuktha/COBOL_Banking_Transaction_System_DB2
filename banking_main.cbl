@@ -1,316 +1,868 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. BANKING-TRANSACTION-PROCESSOR.
-       DATE-WRITTEN. 2024-01-15.
-       AUTHOR. Updated 2025-09-03 for DB2 Integration.
-       REMARKS. DAILY BANKING TRANSACTION PROCESSING SYSTEM WITH DB2 INTEGRATION.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           * Configuration file containing DB2 connection parameters
-           SELECT CONFIG-FILE 
-               ASSIGN TO "DB2CONFIG"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-CONFIG-FILE-STATUS.
-           
-           * These files are still used for reporting and error logging
-           SELECT DAILY-REPORT-FILE 
-               ASSIGN TO "DAILYREPORT"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-REPORT-FILE-STATUS.
-           
-           SELECT ERROR-LOG-FILE 
-               ASSIGN TO "ERRORLOG"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-ERROR-FILE-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       
-       * DB2 configuration file definition
-       COPY "config_file.cpy".
-       
-       * Daily Report File Record Structure (still file-based)
-       FD  DAILY-REPORT-FILE.
-       01  REPORT-RECORD.
-           05  RP-TIMESTAMP.
-               10  RP-DATE.
-                   15  RP-YEAR        PIC 9(4).
-                   15  RP-MONTH       PIC 9(2).
-                   15  RP-DAY         PIC 9(2).
-               10  RP-TIME.
-                   15  RP-HOUR        PIC 9(2).
-                   15  RP-MINUTE      PIC 9(2).
-                   15  RP-SECOND      PIC 9(2).
-                   15  RP-MILLISEC    PIC 9(2).
-           05  RP-CUSTOMER-ID         PIC X(10).
-           05  RP-TRANSACTION-TYPE    PIC X.
-           05  RP-AMOUNT              PIC 9(7)V99.
-           05  RP-STATUS              PIC X(10).
-           05  RP-TRANSACTION-ID      PIC 9(10).
-           05  RP-TARGET-ACCOUNT      PIC X(10).
-       
-       * Error Log File Record Structure (still file-based)
-       FD  ERROR-LOG-FILE.
-       01  ERROR-RECORD.
-           05  ER-TIMESTAMP.
-               10  ER-DATE.
-                   15  ER-YEAR        PIC 9(4).
-                   15  ER-MONTH       PIC 9(2).
-                   15  ER-DAY         PIC 9(2).
-               10  ER-TIME.
-                   15  ER-HOUR        PIC 9(2).
-                   15  ER-MINUTE      PIC 9(2).
-                   15  ER-SECOND      PIC 9(2).
-                   15  ER-MILLISEC    PIC 9(2).
-           05  ER-ERROR-CODE          PIC 9(4).
-           05  ER-CUSTOMER-ID         PIC X(10).
-           05  ER-ERROR-MESSAGE       PIC X(80).
-           
-       WORKING-STORAGE SECTION.
-       * Include SQL declarations
-       COPY "db2declarations.cpy".
-       
-       * Transaction Record Structure (now filled from DB2)
-       01  TRANSACTION-RECORD.
-           05  TR-CUSTOMER-ID         PIC X(10).
-           05  TR-TRANSACTION-TYPE    PIC X.
-               88  DEPOSIT-TRANSACTION    VALUE 'D'.
-               88  WITHDRAWAL-TRANSACTION VALUE 'W'.
-               88  TRANSFER-TRANSACTION   VALUE 'T'.
-               88  INQUIRY-TRANSACTION    VALUE 'I'.
-               88  PAYMENT-TRANSACTION    VALUE 'P'.
-           05  TR-AMOUNT              PIC 9(7)V99.
-           05  TR-TARGET-ACCOUNT      PIC X(10).
-           05  TR-REFERENCE-ID        PIC X(20).
-
-       * Account Record Structure (now filled from DB2)
-       01  ACCOUNT-RECORD.
-           05  AM-CUSTOMER-ID         PIC X(10).
-           05  AM-ACCOUNT-BALANCE     PIC 9(10)V99.
-           05  AM-ACCOUNT-STATUS      PIC X(10).
-               88  ACCOUNT-ACTIVE     VALUE 'ACTIVE'.
-               88  ACCOUNT-SUSPENDED  VALUE 'SUSPENDED'.
-
-       * Daily Report File Record Structure
-       FD  DAILY-REPORT-FILE.
-       01  REPORT-RECORD.
-           05  RP-TIMESTAMP.
-               10  RP-DATE.
-                   15  RP-YEAR        PIC 9(4).
-                   15  RP-MONTH       PIC 9(2).
-                   15  RP-DAY         PIC 9(2).
-               10  RP-TIME.
-                   15  RP-HOUR        PIC 9(2).
-                   15  RP-MINUTE      PIC 9(2).
-                   15  RP-SECOND      PIC 9(2).
-                   15  RP-MILLISEC    PIC 9(2).
-           05  RP-CUSTOMER-ID         PIC X(10).
-           05  RP-TRANSACTION-TYPE    PIC X.
-           05  RP-AMOUNT              PIC 9(7)V99.
-           05  RP-STATUS              PIC X(10).
-           05  RP-TRANSACTION-ID      PIC 9(10).
-           05  RP-TARGET-ACCOUNT      PIC X(10).
-
-       * Error Log File Record Structure
-       FD  ERROR-LOG-FILE.
-       01  ERROR-RECORD.
-           05  ER-TIMESTAMP.
-               10  ER-DATE.
-                   15  ER-YEAR        PIC 9(4).
-                   15  ER-MONTH       PIC 9(2).
-                   15  ER-DAY         PIC 9(2).
-               10  ER-TIME.
-                   15  ER-HOUR        PIC 9(2).
-                   15  ER-MINUTE      PIC 9(2).
-                   15  ER-SECOND      PIC 9(2).
-                   15  ER-MILLISEC    PIC 9(2).
-           05  ER-ERROR-CODE          PIC 9(4).
-           05  ER-CUSTOMER-ID         PIC X(10).
-           05  ER-ERROR-MESSAGE       PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       * File Status Variables
-       01  WS-FILE-STATUSES.
-           05  WS-CONFIG-FILE-STATUS      PIC XX.
-           05  WS-REPORT-FILE-STATUS      PIC XX.
-           05  WS-ERROR-FILE-STATUS       PIC XX.
-       
-       * DB2 Configuration Information
-       COPY "db2config.cpy".
-
-       * Processing Statistics
-       01  WS-PROCESSING-STATS.
-           05  WS-TOTAL-TRANSACTIONS      PIC 9(5) COMP VALUE ZERO.
-           05  WS-SUCCESSFUL-TRANSACTIONS PIC 9(5) COMP VALUE ZERO.
-           05  WS-FAILED-TRANSACTIONS     PIC 9(5) COMP VALUE ZERO.
-           
-       * Error Code Management
-       01  WS-ERROR-CODES.
-           05  WS-ERROR-CODE              PIC 9(4).
-               88  ERR-NONE               VALUE 0000.
-               88  ERR-INVALID-CUSTOMER   VALUE 1001.
-               88  ERR-INSUF-FUNDS        VALUE 1002.
-               88  ERR-ACCOUNT-INACTIVE   VALUE 1003.
-               88  ERR-INVALID-AMOUNT     VALUE 1004.
-               88  ERR-MAX-DAILY-LIMIT    VALUE 1005.
-               88  ERR-INVALID-TRANS-TYPE VALUE 1006.
-               88  ERR-UPDATE-FAILED      VALUE 2001.
-               88  ERR-FILE-ACCESS        VALUE 3001.
-               88  ERR-SYSTEM-ERROR       VALUE 9999.
-
-       * Work Areas and Flags
-       01  WS-WORK-AREAS.
-           05  WS-EOF-FLAG                PIC X VALUE 'N'.
-               88  END-OF-FILE            VALUE 'Y'.
-               88  NOT-END-OF-FILE        VALUE 'N'.
-           
-           05  WS-TRANSACTION-STATUS      PIC X.
-               88  TRANSACTION-VALID      VALUE 'V'.
-               88  TRANSACTION-INVALID    VALUE 'I'.
-               
-           05  WS-TRANSACTION-TRACKING.
-               10  WS-TRANSACTION-ID      PIC 9(10) COMP VALUE 0.
-               10  WS-TRANSACTION-PHASE   PIC X.
-                   88  PHASE-VALIDATION   VALUE 'V'.
-                   88  PHASE-PROCESSING   VALUE 'P'.
-                   88  PHASE-COMMIT       VALUE 'C'.
-                   88  PHASE-ROLLBACK     VALUE 'R'.
-
-       * Transaction Rollback Support
-       01  WS-ROLLBACK-AREA.
-           05  WS-ORIGINAL-BALANCE        PIC 9(10)V99.
-           05  WS-SOURCE-ACCOUNT          PIC X(10).
-           05  WS-TARGET-ACCOUNT          PIC X(10).
-           05  WS-NEED-ROLLBACK           PIC X VALUE 'N'.
-               88  ROLLBACK-NEEDED        VALUE 'Y'.
-               88  ROLLBACK-NOT-NEEDED    VALUE 'N'.
-
-       * Date and Time Fields
-       01  WS-CURRENT-DATE-FIELDS.
-           05  WS-CURRENT-DATE.
-               10  WS-YEAR            PIC 9(4).
-               10  WS-MONTH           PIC 9(2).
-               10  WS-DAY             PIC 9(2).
-           05  WS-CURRENT-TIME.
-               10  WS-HOUR            PIC 9(2).
-               10  WS-MINUTE          PIC 9(2).
-               10  WS-SECOND          PIC 9(2).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCESSING-ROUTINE.
-           PERFORM INITIALIZATION-ROUTINE
-           PERFORM PROCESS-TRANSACTIONS 
-               UNTIL END-OF-FILE
-           PERFORM GENERATE-SUMMARY-REPORT
-           PERFORM CLEANUP-ROUTINE
-           STOP RUN.
-
-       INITIALIZATION-ROUTINE.
-           * Open report and error log files
-           OPEN OUTPUT DAILY-REPORT-FILE
-                OUTPUT ERROR-LOG-FILE
-
-           * Validate file openings
-           PERFORM CHECK-FILE-STATUSES
-
-           * Get current system date and time
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
-           
-           * Display initialization message
-           DISPLAY "BANKING TRANSACTION PROCESSOR WITH DB2"
-           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY
-           DISPLAY "TIME: " WS-HOUR ":" WS-MINUTE ":" WS-SECOND
-           
-           * Load database configuration from external file
-           PERFORM LOAD-DATABASE-CONFIG
-           
-           * Connect to DB2 database
-           PERFORM DB-CONNECT
-           
-           * Prepare for transaction processing
-           PERFORM DB-FETCH-PENDING-TRANSACTIONS.
-
-       CHECK-FILE-STATUSES.
-           * Comprehensive file status checking for reporting files
-           IF WS-REPORT-FILE-STATUS NOT = "00"
-              SET ERR-FILE-ACCESS TO TRUE
-              PERFORM LOG-ERROR-WITH-CODE
-                   WITH "ERROR OPENING REPORT FILE"
-              PERFORM ABNORMAL-TERMINATION
-           END-IF.
-           
-           IF WS-ERROR-FILE-STATUS NOT = "00"
-              DISPLAY "ERROR OPENING ERROR LOG FILE"
-              PERFORM ABNORMAL-TERMINATION
-           END-IF.
-
-       PROCESS-TRANSACTIONS.
-           * Read next transaction from DB2
-           PERFORM DB-READ-NEXT-TRANSACTION
-           
-           * If at end of transactions, exit
-           IF END-OF-FILE
-               GO TO EXIT-TRANSACTION-PROCESSING
-           END-IF
-
-           * Increment total transaction counter
-           ADD 1 TO WS-TOTAL-TRANSACTIONS
-
-           * Validate and process transaction
-           PERFORM VALIDATE-TRANSACTION
-           
-           IF TRANSACTION-VALID
-               PERFORM PROCESS-VALID-TRANSACTION
-               * Update transaction status in DB2
-               PERFORM DB-UPDATE-TRANSACTION-STATUS
-           ELSE
-               PERFORM PROCESS-INVALID-TRANSACTION
-           END-IF.
-
-       EXIT-TRANSACTION-PROCESSING.
-           EXIT.
-
-       GENERATE-SUMMARY-REPORT.
-           * Display processing summary
-           DISPLAY "TRANSACTION PROCESSING SUMMARY"
-           DISPLAY "Total Transactions:     " WS-TOTAL-TRANSACTIONS
-           DISPLAY "Successful Transactions:" WS-SUCCESSFUL-TRANSACTIONS
-           DISPLAY "Failed Transactions:    " WS-FAILED-TRANSACTIONS.
-
-       CLEANUP-ROUTINE.
-           * Close database cursor
-           PERFORM DB-CLOSE-TRANSACTION-CURSOR
-           
-           * Disconnect from DB2 database
-           PERFORM DB-DISCONNECT
-           
-           * Close report and error files
-           CLOSE DAILY-REPORT-FILE
-                 ERROR-LOG-FILE
-           
-           DISPLAY "BANKING TRANSACTION PROCESSING COMPLETE".
-
-       ABNORMAL-TERMINATION.
-           * Handle critical errors
-           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
-           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR" 
-             TO ER-ERROR-MESSAGE
-           WRITE ERROR-RECORD
-           STOP RUN.
-
-       COPY "transaction_processing.cbl".
-
-       IDENTIFICATION DIVISION.
-       * Optional declarative section for additional error handling
-       DECLARATIVES.
-       FILE-ERROR-HANDLER SECTION.
-           USE AFTER STANDARD ERROR PROCEDURE ON 
-               TRANSACTION-FILE 
-               ACCOUNT-MASTER-FILE 
-               DAILY-REPORT-FILE 
-               ERROR-LOG-FILE.
-           
-           DISPLAY "FILE PROCESSING ERROR DETECTED"
-           PERFORM ABNORMAL-TERMINATION.
-       END DECLARATIVES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKING-TRANSACTION-PROCESSOR.
+       DATE-WRITTEN. 2024-01-15.
+       AUTHOR. Updated 2025-09-03 for DB2 Integration.
+       REMARKS. DAILY BANKING TRANSACTION PROCESSING SYSTEM WITH
+           DB2 INTEGRATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Configuration file containing DB2 connection parameters
+           SELECT CONFIG-FILE
+               ASSIGN TO "DB2CONFIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+      * These files are still used for reporting and error logging
+           SELECT DAILY-REPORT-FILE
+               ASSIGN TO "DAILYREPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+      * Restart checkpoint file - periodic marker of how far this run
+      * has gotten, so a crashed run can be confirmed rather than
+      * guessed at from ERRORLOG
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+      * Optional run parameter file - customer ID range to narrow this
+      * run to, so several copies can be run concurrently against
+      * disjoint slices of TRANSACTION_TABLE
+           SELECT RUN-PARAM-FILE
+               ASSIGN TO "RUNPARAM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUN-PARAM-FILE-STATUS.
+
+      * Full before/after balance audit trail - one record for every
+      * touch to an account, so examiners can reconstruct balance
+      * history without reverse-engineering it from DAILYREPORT deltas
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO "AUDITTRAIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+      * Outbound notification queue - one record per large transaction
+      * or system/rollback failure, so fraud/ops pick it up the same
+      * minute instead of waiting on someone to open ERRORLOG
+           SELECT NOTIFICATION-FILE
+               ASSIGN TO "NOTIFYQUEUE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTIFY-FILE-STATUS.
+
+      * Exception report - one record per transaction whose final
+      * state was failed or rolled back, so the morning exception
+      * review doesn't require grepping ERRORLOG by hand
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "EXCEPTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * Daily Report File Record Structure
+       FD  DAILY-REPORT-FILE.
+       01  REPORT-RECORD.
+           05  RP-TIMESTAMP.
+               10  RP-DATE.
+                   15  RP-YEAR        PIC 9(4).
+                   15  RP-MONTH       PIC 9(2).
+                   15  RP-DAY         PIC 9(2).
+               10  RP-TIME.
+                   15  RP-HOUR        PIC 9(2).
+                   15  RP-MINUTE      PIC 9(2).
+                   15  RP-SECOND      PIC 9(2).
+                   15  RP-MILLISEC    PIC 9(2).
+           05  RP-CUSTOMER-ID         PIC X(10).
+           05  RP-TRANSACTION-TYPE    PIC X.
+           05  RP-AMOUNT              PIC 9(9)V99.
+           05  RP-STATUS              PIC X(10).
+           05  RP-TRANSACTION-ID      PIC 9(10).
+           05  RP-TARGET-ACCOUNT      PIC X(10).
+           05  RP-OVERRIDE-CODE       PIC X(10).
+           05  RP-BRANCH-CODE         PIC X(04).
+           05  RP-TARGET-BRANCH-CODE  PIC X(04).
+           05  RP-CONTROL-INFO.
+               10  RP-TOTAL-RECORDS          PIC 9(7).
+               10  RP-TOTAL-SUCCESS-AMOUNT   PIC 9(11)V99.
+               10  RP-TOTAL-ROLLBACK-AMOUNT  PIC 9(11)V99.
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-TIMESTAMP.
+               10  ER-DATE.
+                   15  ER-YEAR        PIC 9(4).
+                   15  ER-MONTH       PIC 9(2).
+                   15  ER-DAY         PIC 9(2).
+               10  ER-TIME.
+                   15  ER-HOUR        PIC 9(2).
+                   15  ER-MINUTE      PIC 9(2).
+                   15  ER-SECOND      PIC 9(2).
+                   15  ER-MILLISEC    PIC 9(2).
+           05  ER-ERROR-CODE          PIC 9(4).
+           05  ER-CUSTOMER-ID         PIC X(10).
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+      * Checkpoint File Record Structure
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CP-TIMESTAMP.
+               10  CP-DATE.
+                   15  CP-YEAR        PIC 9(4).
+                   15  CP-MONTH       PIC 9(2).
+                   15  CP-DAY         PIC 9(2).
+               10  CP-TIME.
+                   15  CP-HOUR        PIC 9(2).
+                   15  CP-MINUTE      PIC 9(2).
+                   15  CP-SECOND      PIC 9(2).
+                   15  CP-MILLISEC    PIC 9(2).
+           05  CP-LAST-TRANSACTION-ID PIC 9(10).
+           05  CP-LAST-CUSTOMER-ID    PIC X(10).
+           05  CP-TOTAL-PROCESSED     PIC 9(7).
+
+      * Run Parameter File Record Structure - optional customer ID
+      * range, business date, expected DB2 environment, and config
+      * source, e.g.
+      * "0000000001 0000005000 20260809 PRODDB01 PRODSCHM FILE"
+       FD  RUN-PARAM-FILE.
+       01  RUN-PARAM-RECORD.
+           05  PM-CUSTOMER-LOW        PIC X(10).
+           05  FILLER                 PIC X.
+           05  PM-CUSTOMER-HIGH       PIC X(10).
+           05  FILLER                 PIC X.
+           05  PM-BUSINESS-DATE.
+               10  PM-BUS-YEAR        PIC 9(4).
+               10  PM-BUS-MONTH       PIC 9(2).
+               10  PM-BUS-DAY         PIC 9(2).
+           05  FILLER                 PIC X.
+           05  PM-EXPECTED-DB-NAME    PIC X(30).
+           05  FILLER                 PIC X.
+           05  PM-EXPECTED-SCHEMA     PIC X(30).
+           05  FILLER                 PIC X.
+           05  PM-CONFIG-SOURCE       PIC X(4).
+
+      * Audit Trail File Record Structure
+       FD  AUDIT-TRAIL-FILE.
+       01  AUDIT-RECORD.
+           05  AU-TIMESTAMP.
+               10  AU-DATE.
+                   15  AU-YEAR        PIC 9(4).
+                   15  AU-MONTH       PIC 9(2).
+                   15  AU-DAY         PIC 9(2).
+               10  AU-TIME.
+                   15  AU-HOUR        PIC 9(2).
+                   15  AU-MINUTE      PIC 9(2).
+                   15  AU-SECOND      PIC 9(2).
+                   15  AU-MILLISEC    PIC 9(2).
+           05  AU-TRANSACTION-ID      PIC 9(10).
+           05  AU-CUSTOMER-ID         PIC X(10).
+           05  AU-TRANSACTION-TYPE    PIC X.
+           05  AU-AMOUNT              PIC 9(9)V99.
+           05  AU-BALANCE-BEFORE      PIC S9(12)V99.
+           05  AU-BALANCE-AFTER       PIC S9(12)V99.
+
+      * Notification Queue File Record Structure
+       FD  NOTIFICATION-FILE.
+       01  NOTIFICATION-RECORD.
+           05  NT-TIMESTAMP.
+               10  NT-DATE.
+                   15  NT-YEAR        PIC 9(4).
+                   15  NT-MONTH       PIC 9(2).
+                   15  NT-DAY         PIC 9(2).
+               10  NT-TIME.
+                   15  NT-HOUR        PIC 9(2).
+                   15  NT-MINUTE      PIC 9(2).
+                   15  NT-SECOND      PIC 9(2).
+                   15  NT-MILLISEC    PIC 9(2).
+           05  NT-TRANSACTION-ID      PIC 9(10).
+           05  NT-CUSTOMER-ID         PIC X(10).
+           05  NT-TRANSACTION-TYPE    PIC X.
+           05  NT-AMOUNT              PIC 9(9)V99.
+           05  NT-ERROR-CODE          PIC 9(4).
+           05  NT-REASON              PIC X(40).
+
+      * Exception Report File Record Structure - one record per
+      * transaction whose final state was failed or rolled back
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EX-TIMESTAMP.
+               10  EX-DATE.
+                   15  EX-YEAR        PIC 9(4).
+                   15  EX-MONTH       PIC 9(2).
+                   15  EX-DAY         PIC 9(2).
+               10  EX-TIME.
+                   15  EX-HOUR        PIC 9(2).
+                   15  EX-MINUTE      PIC 9(2).
+                   15  EX-SECOND      PIC 9(2).
+                   15  EX-MILLISEC    PIC 9(2).
+           05  EX-CUSTOMER-ID         PIC X(10).
+           05  EX-TRANSACTION-TYPE    PIC X.
+           05  EX-AMOUNT              PIC 9(9)V99.
+           05  EX-FINAL-STATUS        PIC X(10).
+           05  EX-ERROR-CODE          PIC 9(4).
+           05  EX-REASON              PIC X(60).
+
+      * DB2 configuration file definition (also opens WORKING-STORAGE)
+           COPY "config_file.cpy".
+
+      * Include SQL declarations
+           COPY "db2declarations.cpy".
+
+      * Transaction Record Structure (now filled from DB2)
+       01  TRANSACTION-RECORD.
+           05  TR-CUSTOMER-ID         PIC X(10).
+           05  TR-TRANSACTION-TYPE    PIC X.
+               88  DEPOSIT-TRANSACTION    VALUE 'D'.
+               88  WITHDRAWAL-TRANSACTION VALUE 'W'.
+               88  TRANSFER-TRANSACTION   VALUE 'T'.
+               88  INQUIRY-TRANSACTION    VALUE 'I'.
+               88  PAYMENT-TRANSACTION    VALUE 'P'.
+               88  REVERSAL-TRANSACTION   VALUE 'R'.
+               88  FEE-TRANSACTION        VALUE 'F'.
+               88  CORRECTION-TRANSACTION VALUE 'C'.
+           05  TR-AMOUNT              PIC 9(9)V99.
+           05  TR-TARGET-ACCOUNT      PIC X(10).
+           05  TR-REFERENCE-ID        PIC X(20).
+           05  TR-CURRENCY-CODE       PIC X(3).
+           05  TR-OVERRIDE-CODE       PIC X(10).
+           05  TR-BRANCH-CODE         PIC X(04).
+           05  TR-EFFECTIVE-DATE      PIC X(10).
+
+      * Account Record Structure (now filled from DB2)
+       01  ACCOUNT-RECORD.
+           05  AM-CUSTOMER-ID         PIC X(10).
+           05  AM-ACCOUNT-BALANCE     PIC S9(12)V99.
+           05  AM-ACCOUNT-STATUS      PIC X(10).
+               88  ACCOUNT-ACTIVE     VALUE 'ACTIVE'.
+               88  ACCOUNT-SUSPENDED  VALUE 'SUSPENDED'.
+               88  ACCOUNT-CLOSED     VALUE 'CLOSED'.
+               88  ACCOUNT-FROZEN     VALUE 'FROZEN'.
+               88  ACCOUNT-DORMANT    VALUE 'DORMANT'.
+           05  AM-OVERDRAFT-LIMIT     PIC 9(8)V99.
+           05  AM-CURRENCY-CODE       PIC X(3).
+           05  AM-BRANCH-CODE         PIC X(04).
+           05  AM-ACCOUNT-TYPE        PIC X(10).
+           05  AM-MINIMUM-BALANCE     PIC S9(8)V99.
+
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-CONFIG-FILE-STATUS      PIC XX.
+           05  WS-REPORT-FILE-STATUS      PIC XX.
+           05  WS-ERROR-FILE-STATUS       PIC XX.
+           05  WS-CHECKPOINT-FILE-STATUS  PIC XX.
+           05  WS-RUN-PARAM-FILE-STATUS   PIC XX.
+           05  WS-AUDIT-FILE-STATUS       PIC XX.
+           05  WS-NOTIFY-FILE-STATUS      PIC XX.
+           05  WS-EXCEPTION-FILE-STATUS   PIC XX.
+
+      * DB2 Configuration Information
+           COPY "db2config.cpy".
+
+      * Processing Statistics
+       01  WS-PROCESSING-STATS.
+           05  WS-TOTAL-TRANSACTIONS      PIC 9(5) COMP VALUE ZERO.
+           05  WS-SUCCESSFUL-TRANSACTIONS PIC 9(5) COMP VALUE ZERO.
+           05  WS-FAILED-TRANSACTIONS     PIC 9(5) COMP VALUE ZERO.
+           05  WS-TOTAL-SUCCESS-AMOUNT    PIC 9(11)V99 VALUE ZERO.
+
+      * Per-transaction-type breakdown of the counters above, so the
+      * end-of-run summary shows which types drove any failures
+      * instead of one undifferentiated total
+           05  WS-DEPOSIT-SUCCESSFUL      PIC 9(5) COMP VALUE ZERO.
+           05  WS-DEPOSIT-FAILED          PIC 9(5) COMP VALUE ZERO.
+           05  WS-WITHDRAWAL-SUCCESSFUL   PIC 9(5) COMP VALUE ZERO.
+           05  WS-WITHDRAWAL-FAILED       PIC 9(5) COMP VALUE ZERO.
+           05  WS-TRANSFER-SUCCESSFUL     PIC 9(5) COMP VALUE ZERO.
+           05  WS-TRANSFER-FAILED         PIC 9(5) COMP VALUE ZERO.
+           05  WS-INQUIRY-SUCCESSFUL      PIC 9(5) COMP VALUE ZERO.
+           05  WS-INQUIRY-FAILED          PIC 9(5) COMP VALUE ZERO.
+           05  WS-PAYMENT-SUCCESSFUL      PIC 9(5) COMP VALUE ZERO.
+           05  WS-PAYMENT-FAILED          PIC 9(5) COMP VALUE ZERO.
+           05  WS-TOTAL-ROLLBACK-AMOUNT   PIC 9(11)V99 VALUE ZERO.
+
+      * Error Code Management
+       01  WS-ERROR-CODES.
+           05  WS-ERROR-CODE              PIC 9(4).
+               88  ERR-NONE               VALUE 0000.
+               88  ERR-INVALID-CUSTOMER   VALUE 1001.
+               88  ERR-INSUF-FUNDS        VALUE 1002.
+               88  ERR-ACCOUNT-INACTIVE   VALUE 1003.
+               88  ERR-INVALID-AMOUNT     VALUE 1004.
+               88  ERR-MAX-DAILY-LIMIT    VALUE 1005.
+               88  ERR-INVALID-TRANS-TYPE VALUE 1006.
+               88  ERR-ORIGINAL-NOT-FOUND VALUE 1007.
+               88  ERR-DUPLICATE-DETECTED VALUE 1008.
+               88  ERR-ACCOUNT-CLOSED     VALUE 1009.
+               88  ERR-ACCOUNT-FROZEN     VALUE 1010.
+               88  ERR-ACCOUNT-DORMANT    VALUE 1011.
+               88  ERR-CURRENCY-MISMATCH  VALUE 1012.
+               88  ERR-MISSING-OVERRIDE-CODE VALUE 1013.
+               88  ERR-ENVIRONMENT-MISMATCH VALUE 1014.
+               88  ERR-VELOCITY-LIMIT     VALUE 1015.
+               88  ERR-BELOW-MINIMUM-BALANCE VALUE 1016.
+               88  ERR-UPDATE-FAILED      VALUE 2001.
+               88  ERR-FILE-ACCESS        VALUE 3001.
+               88  ERR-SYSTEM-ERROR       VALUE 9999.
+           05  WS-ERROR-MESSAGE-PARAM     PIC X(80).
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+
+           05  WS-SO-EOF-FLAG             PIC X VALUE 'N'.
+               88  SO-END-OF-FILE         VALUE 'Y'.
+               88  SO-NOT-END-OF-FILE     VALUE 'N'.
+
+           05  WS-TRANSACTION-STATUS      PIC X.
+               88  TRANSACTION-VALID      VALUE 'V'.
+               88  TRANSACTION-INVALID    VALUE 'I'.
+
+           05  WS-TRANSACTION-TRACKING.
+               10  WS-TRANSACTION-ID      PIC 9(10) COMP VALUE 0.
+               10  WS-TRANSACTION-PHASE   PIC X.
+                   88  PHASE-VALIDATION   VALUE 'V'.
+                   88  PHASE-PROCESSING   VALUE 'P'.
+                   88  PHASE-COMMIT       VALUE 'C'.
+                   88  PHASE-ROLLBACK     VALUE 'R'.
+
+           05  WS-DUPLICATE-FLAG          PIC X VALUE 'N'.
+               88  DUPLICATE-DETECTED     VALUE 'Y'.
+               88  DUPLICATE-NOT-DETECTED VALUE 'N'.
+
+           05  WS-HOLD-FLAG               PIC X VALUE 'N'.
+               88  HOLD-REQUIRED          VALUE 'Y'.
+               88  HOLD-NOT-REQUIRED      VALUE 'N'.
+
+           05  WS-INTER-BRANCH-FLAG       PIC X VALUE 'N'.
+               88  INTER-BRANCH-TRANSFER      VALUE 'Y'.
+               88  NOT-INTER-BRANCH-TRANSFER  VALUE 'N'.
+
+      * Daily Transaction Limit Enforcement
+       01  WS-DAILY-LIMIT-AREA.
+           05  WS-MAX-DAILY-LIMIT         PIC 9(9)V99 VALUE 10000.00.
+           05  WS-DAILY-TOTAL             PIC 9(11)V99.
+           05  WS-PROJECTED-DAILY-TOTAL   PIC 9(11)V99.
+
+      * Velocity Limit Enforcement - catches a customer hitting the
+      * counter an unusual number of times in a short window,
+      * regardless of amount, independent of the daily dollar cap
+      * above
+       01  WS-VELOCITY-LIMIT-AREA.
+           05  WS-VELOCITY-WINDOW-MINUTES PIC 9(3) VALUE 20.
+           05  WS-VELOCITY-MAX-COUNT      PIC 9(5) VALUE 10.
+           05  WS-VELOCITY-COUNT          PIC 9(5).
+
+      * Fee Assessment
+       01  WS-FEE-AREA.
+           05  WS-NSF-FEE-AMOUNT          PIC 9(7)V99 VALUE 35.00.
+
+      * Overdraft Protection
+       01  WS-OVERDRAFT-AREA.
+           05  WS-AVAILABLE-BALANCE       PIC S9(12)V99.
+
+      * Minimum Balance Enforcement - a debit that a customer's
+      * overdraft limit could otherwise cover is still refused if it
+      * would drop the balance below the account tier's required
+      * minimum
+       01  WS-MINIMUM-BALANCE-AREA.
+           05  WS-PROJECTED-BALANCE       PIC S9(12)V99.
+
+      * Multi-Row Fetch Support - DB-READ-NEXT-TRANSACTION is driven
+      * off this in-memory array instead of fetching one row per call,
+      * so a heavy batch day costs one DB2 round-trip per
+      * WS-TRANSACTION-ARRAY-SIZE rows instead of one per row
+       01  WS-TRANSACTION-ARRAY-AREA.
+           05  WS-TRANSACTION-ARRAY-SIZE  PIC 9(3) COMP VALUE 50.
+           05  WS-TRANSACTION-ARRAY-COUNT PIC 9(3) COMP VALUE ZERO.
+           05  WS-TRANSACTION-ARRAY-INDEX PIC 9(3) COMP VALUE ZERO.
+
+      * Notification Thresholds
+       01  WS-NOTIFICATION-AREA.
+           05  WS-NOTIFY-THRESHOLD-AMOUNT PIC 9(9)V99 VALUE 5000.00.
+
+      * Maker-Checker Dual-Authorization Threshold
+       01  WS-MAKER-CHECKER-AREA.
+           05  WS-MAKER-CHECKER-THRESHOLD PIC 9(9)V99 VALUE 25000.00.
+
+      * Restart Checkpoint Support
+       01  WS-CHECKPOINT-AREA.
+           05  WS-CHECKPOINT-INTERVAL     PIC 9(5) COMP VALUE 50.
+           05  WS-CHECKPOINT-COUNTER      PIC 9(5) COMP VALUE ZERO.
+
+      * Batch commit control - commit every WS-COMMIT-FREQUENCY
+      * successful transactions instead of one COMMIT WORK per row,
+      * so a heavy batch day doesn't flood DB2 with log activity
+           05  WS-COMMIT-FREQUENCY        PIC 9(5) COMP VALUE 25.
+           05  WS-COMMIT-COUNTER          PIC 9(5) COMP VALUE ZERO.
+
+      * Run Parameters - customer ID range for partitioned batch runs
+       01  WS-RUN-PARAMETERS.
+           05  WS-PARAM-CUSTOMER-LOW      PIC X(10) VALUE LOW-VALUE.
+           05  WS-PARAM-CUSTOMER-HIGH     PIC X(10) VALUE HIGH-VALUE.
+
+      * The DB2 database/schema this run expects to connect to, so a
+      * stray test config file left in DB2CONFIG gets caught here
+      * instead of the batch quietly running against the wrong
+      * subsystem.  Blank means skip the check, same as today.
+           05  WS-PARAM-EXPECTED-DB-NAME  PIC X(30) VALUE SPACES.
+           05  WS-PARAM-EXPECTED-SCHEMA   PIC X(30) VALUE SPACES.
+
+      * Which config source to load DB2 connection parameters from -
+      * "FILE" reads DB2CONFIG (the default), "ENV " reads the
+      * DB2_SERVER/DB2_PORT/etc. environment variables instead
+           05  WS-PARAM-CONFIG-SOURCE     PIC X(4) VALUE "FILE".
+           05  WS-PORT-STRING             PIC X(5).
+
+      * Transaction Rollback Support
+       01  WS-ROLLBACK-AREA.
+           05  WS-ORIGINAL-BALANCE        PIC S9(12)V99.
+           05  WS-TARGET-ORIGINAL-BALANCE PIC S9(12)V99.
+           05  WS-SOURCE-ACCOUNT          PIC X(10).
+           05  WS-TARGET-ACCOUNT          PIC X(10).
+           05  WS-TARGET-BRANCH-CODE      PIC X(04).
+           05  WS-NEED-ROLLBACK           PIC X VALUE 'N'.
+               88  ROLLBACK-NEEDED        VALUE 'Y'.
+               88  ROLLBACK-NOT-NEEDED    VALUE 'N'.
+      * Set only once a transfer's target account has actually been
+      * credited and written to DB2, so ROLLBACK-TRANSACTION knows
+      * whether there is really a target-side change to reverse
+           05  WS-TARGET-CREDITED         PIC X VALUE 'N'.
+               88  TARGET-WAS-CREDITED    VALUE 'Y'.
+               88  TARGET-NOT-CREDITED    VALUE 'N'.
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+      * DB2-formatted business date/time, built from WS-CURRENT-DATE-
+      * FIELDS after the run parameter override is applied, so any
+      * statement that needs to compare or stamp against the business
+      * date being processed uses these host variables instead of
+      * DB2's own CURRENT DATE/CURRENT TIME special registers
+       01  WS-SQL-DATE-TIME-AREA.
+           05  WS-SQL-CURRENT-DATE.
+               10  WS-SQL-CURR-YEAR   PIC 9(4).
+               10  FILLER             PIC X VALUE "-".
+               10  WS-SQL-CURR-MONTH  PIC 9(2).
+               10  FILLER             PIC X VALUE "-".
+               10  WS-SQL-CURR-DAY    PIC 9(2).
+           05  WS-SQL-CURRENT-TIME.
+               10  WS-SQL-CURR-HOUR   PIC 9(2).
+               10  FILLER             PIC X VALUE ":".
+               10  WS-SQL-CURR-MINUTE PIC 9(2).
+               10  FILLER             PIC X VALUE ":".
+               10  WS-SQL-CURR-SECOND PIC 9(2).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               DAILY-REPORT-FILE
+               ERROR-LOG-FILE
+               CHECKPOINT-FILE
+               AUDIT-TRAIL-FILE
+               NOTIFICATION-FILE
+               EXCEPTION-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM PROCESS-TRANSACTIONS
+               UNTIL END-OF-FILE
+           PERFORM GENERATE-SUMMARY-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Open report, error log and checkpoint files
+           OPEN OUTPUT DAILY-REPORT-FILE
+                OUTPUT ERROR-LOG-FILE
+                OUTPUT CHECKPOINT-FILE
+                OUTPUT AUDIT-TRAIL-FILE
+                OUTPUT NOTIFICATION-FILE
+                OUTPUT EXCEPTION-FILE
+
+      * Validate file openings
+           PERFORM CHECK-FILE-STATUSES
+
+      * Get current system date and time
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+      * Display initialization message
+           DISPLAY "BANKING TRANSACTION PROCESSOR WITH DB2"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY
+           DISPLAY "TIME: " WS-HOUR ":" WS-MINUTE ":" WS-SECOND
+
+      * Read the optional customer ID range for this run
+           PERFORM READ-RUN-PARAMETERS
+
+      * Build the DB2 host-variable form of the business date/time
+      * now that any run parameter override has been applied
+           PERFORM BUILD-SQL-CURRENT-DATE-TIME
+
+      * Load database configuration from the file or environment
+      * variables, per the run parameter
+           EVALUATE WS-PARAM-CONFIG-SOURCE
+               WHEN "ENV "
+                   PERFORM LOAD-DATABASE-CONFIG-FROM-ENV
+               WHEN OTHER
+                   PERFORM LOAD-DATABASE-CONFIG
+           END-EVALUATE
+
+      * Refuse to connect at all if what was loaded doesn't match the
+      * environment this run expects
+           PERFORM VALIDATE-DATABASE-ENVIRONMENT
+
+      * Connect to DB2 database
+           PERFORM DB-CONNECT
+
+      * Spin due standing orders off into ordinary pending transactions
+           PERFORM DB-SPIN-STANDING-ORDERS
+
+      * Write the report file's opening control record
+           PERFORM WRITE-REPORT-HEADER
+
+      * Prepare for transaction processing
+           PERFORM DB-FETCH-PENDING-TRANSACTIONS.
+
+       READ-RUN-PARAMETERS.
+      * Optional customer-ID-range parameter file, so several copies
+      * of this job can run concurrently against disjoint slices of
+      * TRANSACTION_TABLE.  No file, or an empty one, means process
+      * the full range exactly as before.
+           MOVE LOW-VALUE  TO WS-PARAM-CUSTOMER-LOW
+           MOVE HIGH-VALUE TO WS-PARAM-CUSTOMER-HIGH
+
+           OPEN INPUT RUN-PARAM-FILE
+
+           IF WS-RUN-PARAM-FILE-STATUS = "00"
+               READ RUN-PARAM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PM-CUSTOMER-LOW  TO WS-PARAM-CUSTOMER-LOW
+                       MOVE PM-CUSTOMER-HIGH TO WS-PARAM-CUSTOMER-HIGH
+      * A supplied business date overrides the system date, so a
+      * weekend catch-up run or a late cycle stamps and validates
+      * against the banking day being processed, not today's date
+                       IF PM-BUS-YEAR NOT = ZERO
+                           MOVE PM-BUSINESS-DATE TO WS-CURRENT-DATE
+                       END-IF
+                       MOVE PM-EXPECTED-DB-NAME TO
+                           WS-PARAM-EXPECTED-DB-NAME
+                       MOVE PM-EXPECTED-SCHEMA TO
+                           WS-PARAM-EXPECTED-SCHEMA
+                       IF PM-CONFIG-SOURCE NOT = SPACES
+                           MOVE PM-CONFIG-SOURCE TO
+                               WS-PARAM-CONFIG-SOURCE
+                       END-IF
+               END-READ
+               CLOSE RUN-PARAM-FILE
+               DISPLAY "RUN PARAMETER RANGE: " WS-PARAM-CUSTOMER-LOW
+                   " TO " WS-PARAM-CUSTOMER-HIGH
+           ELSE
+               DISPLAY "NO RUN PARAMETER FILE - PROCESSING FULL RANGE"
+           END-IF
+
+           DISPLAY "BUSINESS DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY.
+
+       BUILD-SQL-CURRENT-DATE-TIME.
+      * Refresh the DB2 host-variable date/time from WS-CURRENT-DATE-
+      * FIELDS, so a business-date override is reflected in every
+      * statement that stamps or filters against "today"
+           MOVE WS-YEAR   TO WS-SQL-CURR-YEAR
+           MOVE WS-MONTH  TO WS-SQL-CURR-MONTH
+           MOVE WS-DAY    TO WS-SQL-CURR-DAY
+           MOVE WS-HOUR   TO WS-SQL-CURR-HOUR
+           MOVE WS-MINUTE TO WS-SQL-CURR-MINUTE
+           MOVE WS-SECOND TO WS-SQL-CURR-SECOND.
+
+       VALIDATE-DATABASE-ENVIRONMENT.
+      * A test config file left in place after a cutover, or a copy/
+      * paste error in a new run's parameters, points this batch at
+      * the wrong DB2 subsystem with no other symptom until it's too
+      * late.  When ops supplies the database/schema this run expects,
+      * refuse to go anywhere near DB-CONNECT unless what actually
+      * loaded from DB2CONFIG (or the environment) matches it.
+           IF WS-PARAM-EXPECTED-DB-NAME NOT = SPACES AND
+              WS-PARAM-EXPECTED-DB-NAME NOT = DB-NAME
+               SET ERR-ENVIRONMENT-MISMATCH TO TRUE
+               MOVE "LOADED DB2 DATABASE DOES NOT MATCH EXPECTED ENV"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+           IF WS-PARAM-EXPECTED-SCHEMA NOT = SPACES AND
+              WS-PARAM-EXPECTED-SCHEMA NOT = DB-SCHEMA
+               SET ERR-ENVIRONMENT-MISMATCH TO TRUE
+               MOVE "LOADED DB2 SCHEMA DOES NOT MATCH EXPECTED ENV"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       CHECK-FILE-STATUSES.
+      * Comprehensive file status checking for reporting files
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+              SET ERR-FILE-ACCESS TO TRUE
+              MOVE "ERROR OPENING REPORT FILE" TO WS-ERROR-MESSAGE-PARAM
+              PERFORM LOG-ERROR-WITH-CODE
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+           IF WS-ERROR-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ERROR LOG FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING CHECKPOINT FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING AUDIT TRAIL FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+           IF WS-NOTIFY-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING NOTIFICATION FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+           IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING EXCEPTION FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       PROCESS-TRANSACTIONS.
+      * Read next transaction from DB2
+           PERFORM DB-READ-NEXT-TRANSACTION
+
+      * If at end of transactions, exit
+           IF END-OF-FILE
+               GO TO EXIT-TRANSACTION-PROCESSING
+           END-IF
+
+      * Increment total transaction counter
+           ADD 1 TO WS-TOTAL-TRANSACTIONS
+
+      * Validate and process transaction
+           PERFORM VALIDATE-TRANSACTION
+
+           IF TRANSACTION-VALID AND HOLD-REQUIRED
+      * Hold for a second approver instead of posting it this run
+               PERFORM DB-HOLD-TRANSACTION
+               PERFORM LOG-TRANSACTION-HOLD
+      * HOLD updates TRANSACTION_TABLE too, so it needs to reach a
+      * commit the same as an ordinary posted transaction does
+               PERFORM COMMIT-BATCH-IF-DUE
+           ELSE
+               IF TRANSACTION-VALID
+                   PERFORM PROCESS-VALID-TRANSACTION
+      * Update transaction status in DB2
+                   PERFORM DB-UPDATE-TRANSACTION-STATUS
+               ELSE
+                   PERFORM PROCESS-INVALID-TRANSACTION
+      * SUSPENSE is likewise a TRANSACTION_TABLE update that needs to
+      * reach a commit on its own, not ride along with a later valid
+      * transaction that may never come in this run
+                   PERFORM COMMIT-BATCH-IF-DUE
+               END-IF
+           END-IF
+
+      * Record a restart checkpoint every WS-CHECKPOINT-INTERVAL
+      * transactions so a crashed run can be confirmed, not guessed at
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-RECORD
+               MOVE ZERO TO WS-CHECKPOINT-COUNTER
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE WS-CURRENT-DATE-FIELDS TO CP-TIMESTAMP
+           MOVE WS-TRANSACTION-ID TO CP-LAST-TRANSACTION-ID
+           MOVE TR-CUSTOMER-ID TO CP-LAST-CUSTOMER-ID
+           MOVE WS-TOTAL-TRANSACTIONS TO CP-TOTAL-PROCESSED
+           WRITE CHECKPOINT-RECORD.
+
+      * Called after every successful commit-eligible transaction.
+      * Only actually commits once WS-COMMIT-FREQUENCY transactions
+      * have accumulated in the current unit of work.
+       COMMIT-BATCH-IF-DUE.
+           ADD 1 TO WS-COMMIT-COUNTER
+           IF WS-COMMIT-COUNTER >= WS-COMMIT-FREQUENCY
+               PERFORM COMMIT-PENDING-BATCH
+           END-IF.
+
+      * Commits everything accumulated in the current unit of work and
+      * records a checkpoint at the same boundary, so a restart after
+      * a crash always resumes from a point DB2 actually has on disk.
+       COMMIT-PENDING-BATCH.
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error committing transaction batch - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF
+
+           MOVE ZERO TO WS-COMMIT-COUNTER
+           PERFORM WRITE-CHECKPOINT-RECORD.
+
+      * Writes a leading control record on the daily report file so a
+      * downstream reconciliation job can confirm the file belongs to
+      * this run before totaling its detail records
+       WRITE-REPORT-HEADER.
+           MOVE WS-CURRENT-DATE-FIELDS TO RP-TIMESTAMP
+           MOVE SPACES TO RP-CUSTOMER-ID
+           MOVE SPACES TO RP-TRANSACTION-TYPE
+           MOVE ZERO TO RP-AMOUNT
+           MOVE "HEADER" TO RP-STATUS
+           MOVE ZERO TO RP-TRANSACTION-ID
+           MOVE SPACES TO RP-TARGET-ACCOUNT
+           MOVE SPACES TO RP-OVERRIDE-CODE
+           MOVE SPACES TO RP-BRANCH-CODE
+           MOVE SPACES TO RP-TARGET-BRANCH-CODE
+           MOVE ZERO TO RP-CONTROL-INFO
+           WRITE REPORT-RECORD.
+
+      * Writes a trailing control record on the daily report file
+      * carrying the run's record count and dollar totals, so a
+      * downstream job can foot the detail records against it
+       WRITE-REPORT-TRAILER.
+           MOVE WS-CURRENT-DATE-FIELDS TO RP-TIMESTAMP
+           MOVE SPACES TO RP-CUSTOMER-ID
+           MOVE SPACES TO RP-TRANSACTION-TYPE
+           MOVE ZERO TO RP-AMOUNT
+           MOVE "TRAILER" TO RP-STATUS
+           MOVE ZERO TO RP-TRANSACTION-ID
+           MOVE SPACES TO RP-TARGET-ACCOUNT
+           MOVE SPACES TO RP-OVERRIDE-CODE
+           MOVE SPACES TO RP-BRANCH-CODE
+           MOVE SPACES TO RP-TARGET-BRANCH-CODE
+           MOVE WS-TOTAL-TRANSACTIONS TO RP-TOTAL-RECORDS
+           MOVE WS-TOTAL-SUCCESS-AMOUNT TO RP-TOTAL-SUCCESS-AMOUNT
+           MOVE WS-TOTAL-ROLLBACK-AMOUNT TO RP-TOTAL-ROLLBACK-AMOUNT
+           WRITE REPORT-RECORD.
+
+      * Writes one AUDIT-RECORD for a single touch to an account.  The
+      * caller moves the account, amount and before/after balances
+      * into AU-CUSTOMER-ID/AU-BALANCE-BEFORE/AU-BALANCE-AFTER first;
+      * this paragraph fills in the rest and writes the record.
+       WRITE-AUDIT-RECORD.
+           MOVE WS-CURRENT-DATE-FIELDS TO AU-TIMESTAMP
+           MOVE WS-TRANSACTION-ID TO AU-TRANSACTION-ID
+           MOVE TR-TRANSACTION-TYPE TO AU-TRANSACTION-TYPE
+           MOVE TR-AMOUNT TO AU-AMOUNT
+           WRITE AUDIT-RECORD.
+
+      * Writes one NOTIFICATION-RECORD to the outbound queue file.
+      * The caller moves NT-CUSTOMER-ID/NT-TRANSACTION-TYPE/NT-AMOUNT/
+      * NT-ERROR-CODE/NT-REASON first; this paragraph fills in the
+      * timestamp and transaction ID and writes the record.
+       WRITE-NOTIFICATION-RECORD.
+           MOVE WS-CURRENT-DATE-FIELDS TO NT-TIMESTAMP
+           MOVE WS-TRANSACTION-ID TO NT-TRANSACTION-ID
+           WRITE NOTIFICATION-RECORD.
+
+      * Writes one EXCEPTION-RECORD for a transaction whose final
+      * state was failed or rolled back.  The caller moves
+      * EX-CUSTOMER-ID/EX-TRANSACTION-TYPE/EX-AMOUNT/EX-FINAL-STATUS/
+      * EX-ERROR-CODE/EX-REASON first; this paragraph fills in the
+      * timestamp and writes the record.
+       WRITE-EXCEPTION-RECORD.
+           MOVE WS-CURRENT-DATE-FIELDS TO EX-TIMESTAMP
+           WRITE EXCEPTION-RECORD.
+
+       EXIT-TRANSACTION-PROCESSING.
+           EXIT.
+
+       GENERATE-SUMMARY-REPORT.
+      * Write the report file's closing control record
+           PERFORM WRITE-REPORT-TRAILER
+
+      * Display processing summary
+           DISPLAY "TRANSACTION PROCESSING SUMMARY"
+           DISPLAY "Total Transactions:     " WS-TOTAL-TRANSACTIONS
+           DISPLAY "Successful Transactions:" WS-SUCCESSFUL-TRANSACTIONS
+           DISPLAY "Failed Transactions:    " WS-FAILED-TRANSACTIONS
+           DISPLAY "Deposits    - Success: " WS-DEPOSIT-SUCCESSFUL
+               " Failed: " WS-DEPOSIT-FAILED
+           DISPLAY "Withdrawals - Success: " WS-WITHDRAWAL-SUCCESSFUL
+               " Failed: " WS-WITHDRAWAL-FAILED
+           DISPLAY "Transfers   - Success: " WS-TRANSFER-SUCCESSFUL
+               " Failed: " WS-TRANSFER-FAILED
+           DISPLAY "Inquiries   - Success: " WS-INQUIRY-SUCCESSFUL
+               " Failed: " WS-INQUIRY-FAILED
+           DISPLAY "Payments    - Success: " WS-PAYMENT-SUCCESSFUL
+               " Failed: " WS-PAYMENT-FAILED.
+
+       CLEANUP-ROUTINE.
+      * Close database cursor
+           PERFORM DB-CLOSE-TRANSACTION-CURSOR
+
+      * Flush any partial batch still uncommitted at end of run
+           IF WS-COMMIT-COUNTER > ZERO
+               PERFORM COMMIT-PENDING-BATCH
+           END-IF
+
+      * Disconnect from DB2 database
+           PERFORM DB-DISCONNECT
+
+      * Record the final checkpoint so a completed run's end position
+      * is on file even if it fell short of a full interval
+           PERFORM WRITE-CHECKPOINT-RECORD
+
+      * Close report, error and checkpoint files
+           CLOSE DAILY-REPORT-FILE
+                 ERROR-LOG-FILE
+                 CHECKPOINT-FILE
+                 AUDIT-TRAIL-FILE
+                 NOTIFICATION-FILE
+                 EXCEPTION-FILE
+
+           DISPLAY "BANKING TRANSACTION PROCESSING COMPLETE".
+
+       ABNORMAL-TERMINATION.
+      * Handle critical errors
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
+
+           COPY "transaction_processing.cbl".
+
+           COPY "db2operations.cpy".
+
+           COPY "dbconfig_loader.cpy".
+
+           COPY "env_config_loader.cpy".
