@@ -11,3 +11,14 @@
            05  DB-SCHEMA               PIC X(30) VALUE SPACES.
            05  DB-CONNECTION-STATUS    PIC XX VALUE SPACES.
                88  DB-CONNECTION-OK    VALUE "00".
+
+      * The password as it is stored at rest in DB2CONFIG (or in the
+      * DB2_PASSWORD environment variable) - never used directly for
+      * DB-CONNECT, only decrypted into DB-PASSWORD above at load time,
+      * so a plaintext credential never sits on disk
+       01  DB-PASSWORD-ENCRYPTED       PIC X(30) VALUE SPACES.
+
+       01  DB-CRYPT-WORK-FIELDS.
+           05  DB-CRYPT-KEY-VALUE      PIC 9(3) COMP VALUE 47.
+           05  DB-CRYPT-INDEX          PIC 9(2) COMP VALUE ZERO.
+           05  DB-CRYPT-ORDINAL        PIC 9(3) COMP VALUE ZERO.
