@@ -0,0 +1,375 @@
+      *================================================================*
+      * Daily Reconciliation Report                                   *
+      * Compares the transaction counts recorded in DB2 against the   *
+      * counts written to the daily report file by the transaction    *
+      * processor, and flags any discrepancy between them.            *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-RECONCILIATION-REPORT.
+       DATE-WRITTEN. 2025-09-11.
+       AUTHOR. Updated 2025-09-11 for DB2 Integration.
+       REMARKS. DAILY TRANSACTION COUNT RECONCILIATION BATCH REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Configuration file containing DB2 connection parameters
+           SELECT CONFIG-FILE
+               ASSIGN TO "DB2CONFIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+      * The report produced by the transaction processor - read here
+           SELECT DAILY-REPORT-FILE
+               ASSIGN TO "DAILYREPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT RECON-REPORT-FILE
+               ASSIGN TO "RECONREPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "RECONERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * Daily Report File Record Structure (as written by the processor)
+       FD  DAILY-REPORT-FILE.
+       01  REPORT-RECORD.
+           05  RP-TIMESTAMP.
+               10  RP-DATE.
+                   15  RP-YEAR        PIC 9(4).
+                   15  RP-MONTH       PIC 9(2).
+                   15  RP-DAY         PIC 9(2).
+               10  RP-TIME.
+                   15  RP-HOUR        PIC 9(2).
+                   15  RP-MINUTE      PIC 9(2).
+                   15  RP-SECOND      PIC 9(2).
+                   15  RP-MILLISEC    PIC 9(2).
+           05  RP-CUSTOMER-ID         PIC X(10).
+           05  RP-TRANSACTION-TYPE    PIC X.
+           05  RP-AMOUNT              PIC 9(9)V99.
+           05  RP-STATUS              PIC X(10).
+           05  RP-TRANSACTION-ID      PIC 9(10).
+           05  RP-TARGET-ACCOUNT      PIC X(10).
+
+      * Reconciliation Report Output Record
+       FD  RECON-REPORT-FILE.
+       01  RECON-RECORD               PIC X(80).
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-TIMESTAMP.
+               10  ER-DATE.
+                   15  ER-YEAR        PIC 9(4).
+                   15  ER-MONTH       PIC 9(2).
+                   15  ER-DAY         PIC 9(2).
+               10  ER-TIME.
+                   15  ER-HOUR        PIC 9(2).
+                   15  ER-MINUTE      PIC 9(2).
+                   15  ER-SECOND      PIC 9(2).
+                   15  ER-MILLISEC    PIC 9(2).
+           05  ER-ERROR-CODE          PIC 9(4).
+           05  ER-CUSTOMER-ID         PIC X(10).
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+      * DB2 configuration file definition (also opens WORKING-STORAGE)
+           COPY "config_file.cpy".
+
+      * Include SQL declarations
+           COPY "db2declarations.cpy".
+
+      * DB2 Configuration Information
+           COPY "db2config.cpy".
+
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-CONFIG-FILE-STATUS      PIC XX.
+           05  WS-REPORT-FILE-STATUS      PIC XX.
+           05  WS-RECON-FILE-STATUS       PIC XX.
+           05  WS-ERROR-FILE-STATUS       PIC XX.
+
+      * Error Code Management
+       01  WS-ERROR-CODES.
+           05  WS-ERROR-CODE              PIC 9(4).
+               88  ERR-NONE               VALUE 0000.
+               88  ERR-FILE-ACCESS        VALUE 3001.
+               88  ERR-SYSTEM-ERROR       VALUE 9999.
+           05  WS-ERROR-MESSAGE-PARAM     PIC X(80).
+
+      * Reconciliation Counters
+       01  WS-RECON-COUNTERS.
+           05  WS-REPORT-TOTAL-COUNT      PIC 9(7) VALUE ZERO.
+           05  WS-REPORT-SUCCESS-COUNT    PIC 9(7) VALUE ZERO.
+           05  WS-REPORT-ROLLBACK-COUNT   PIC 9(7) VALUE ZERO.
+           05  WS-REPORT-INQUIRY-COUNT    PIC 9(7) VALUE ZERO.
+      * Detail rows that correspond one-for-one with a TRANSACTION_
+      * TABLE row DB-UPDATE-TRANSACTION-STATUS stamped PROCESSED -
+      * excludes the HEADER/TRAILER control records, HOLD (never
+      * reaches PROCESSED this run), the INTERBRANCH row (a second,
+      * supplementary line for a transfer already counted once under
+      * SUCCESS), and the synthetic FEE-NSF line (posted straight to
+      * ACCOUNT_TABLE with no TRANSACTION_TABLE row of its own)
+           05  WS-REPORT-PROCESSED-COUNT  PIC 9(7) VALUE ZERO.
+           05  WS-DB-PROCESSED-COUNT      PIC 9(7) VALUE ZERO.
+           05  WS-DB-PENDING-COUNT        PIC 9(7) VALUE ZERO.
+           05  SQL-RECON-COUNT            PIC S9(9) COMP-3.
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+           05  WS-RECON-RESULT            PIC X(11) VALUE SPACES.
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               DAILY-REPORT-FILE
+               RECON-REPORT-FILE
+               ERROR-LOG-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM COUNT-REPORT-RECORDS
+               UNTIL END-OF-FILE
+           PERFORM COUNT-DB2-TRANSACTIONS
+           PERFORM WRITE-RECONCILIATION-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Open input, output and error log files
+           OPEN INPUT DAILY-REPORT-FILE
+                OUTPUT RECON-REPORT-FILE
+                OUTPUT ERROR-LOG-FILE
+
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+              SET ERR-FILE-ACCESS TO TRUE
+              MOVE "ERROR OPENING DAILY REPORT FILE"
+                  TO WS-ERROR-MESSAGE-PARAM
+              PERFORM LOG-ERROR-WITH-CODE
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+           IF WS-ERROR-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ERROR LOG FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+      * Get current system date and time
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           DISPLAY "DAILY RECONCILIATION REPORT"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY
+           DISPLAY "TIME: " WS-HOUR ":" WS-MINUTE ":" WS-SECOND
+
+      * Load database configuration from external file
+           PERFORM LOAD-DATABASE-CONFIG
+
+      * Connect to DB2 database
+           PERFORM DB-CONNECT
+
+      * Prime the read of the first report record
+           SET NOT-END-OF-FILE TO TRUE
+           READ DAILY-REPORT-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       COUNT-REPORT-RECORDS.
+           ADD 1 TO WS-REPORT-TOTAL-COUNT
+
+           EVALUATE RP-STATUS
+               WHEN "SUCCESS"
+                   ADD 1 TO WS-REPORT-SUCCESS-COUNT
+                   ADD 1 TO WS-REPORT-PROCESSED-COUNT
+               WHEN "ROLLBACK"
+                   ADD 1 TO WS-REPORT-ROLLBACK-COUNT
+                   ADD 1 TO WS-REPORT-PROCESSED-COUNT
+               WHEN "INQUIRY"
+                   ADD 1 TO WS-REPORT-INQUIRY-COUNT
+                   ADD 1 TO WS-REPORT-PROCESSED-COUNT
+               WHEN "REVERSAL"
+                   ADD 1 TO WS-REPORT-PROCESSED-COUNT
+               WHEN "FEE"
+                   ADD 1 TO WS-REPORT-PROCESSED-COUNT
+               WHEN "CORRECTION"
+                   ADD 1 TO WS-REPORT-PROCESSED-COUNT
+               WHEN "HEADER"
+                   CONTINUE
+               WHEN "TRAILER"
+                   CONTINUE
+               WHEN "HOLD"
+                   CONTINUE
+               WHEN "INTERBRANCH"
+                   CONTINUE
+               WHEN "FEE-NSF"
+                   CONTINUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           READ DAILY-REPORT-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       COUNT-DB2-TRANSACTIONS.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :SQL-RECON-COUNT
+               FROM TRANSACTION_TABLE
+               WHERE STATUS = 'PROCESSED'
+               AND CREATION_DATE = CURRENT DATE
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE SQL-RECON-COUNT TO WS-DB-PROCESSED-COUNT
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error counting processed txns - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :SQL-RECON-COUNT
+               FROM TRANSACTION_TABLE
+               WHERE STATUS = 'PENDING'
+               AND CREATION_DATE = CURRENT DATE
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE SQL-RECON-COUNT TO WS-DB-PENDING-COUNT
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error counting pending transactions - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       WRITE-RECONCILIATION-REPORT.
+           IF WS-REPORT-PROCESSED-COUNT = WS-DB-PROCESSED-COUNT
+               MOVE "RECONCILED" TO WS-RECON-RESULT
+           ELSE
+               MOVE "DISCREPANCY" TO WS-RECON-RESULT
+               SET ERR-SYSTEM-ERROR TO TRUE
+               MOVE "DAILY REPORT / DB2 TRANSACTION COUNT MISMATCH"
+                   TO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF
+
+           MOVE SPACES TO RECON-RECORD
+           STRING "RESULT: " WS-RECON-RESULT
+               " REPORT-TOTAL: " WS-REPORT-TOTAL-COUNT
+               " REPORT-PROCESSED: " WS-REPORT-PROCESSED-COUNT
+               " DB-PROCESSED: " WS-DB-PROCESSED-COUNT
+               " DB-PENDING: " WS-DB-PENDING-COUNT
+               DELIMITED BY SIZE
+               INTO RECON-RECORD
+           WRITE RECON-RECORD
+
+           MOVE SPACES TO RECON-RECORD
+           STRING "REPORT BREAKDOWN - SUCCESS: "
+               WS-REPORT-SUCCESS-COUNT
+               " ROLLBACK: " WS-REPORT-ROLLBACK-COUNT
+               " INQUIRY: " WS-REPORT-INQUIRY-COUNT
+               DELIMITED BY SIZE
+               INTO RECON-RECORD
+           WRITE RECON-RECORD
+
+           DISPLAY "RECONCILIATION RESULT: " WS-RECON-RESULT
+           DISPLAY "REPORT TOTAL: " WS-REPORT-TOTAL-COUNT
+               " DB PROCESSED: " WS-DB-PROCESSED-COUNT.
+
+       CLEANUP-ROUTINE.
+      * Disconnect from DB2 database
+           PERFORM DB-DISCONNECT
+
+      * Close all files
+           CLOSE DAILY-REPORT-FILE
+                 RECON-REPORT-FILE
+                 ERROR-LOG-FILE
+
+           DISPLAY "DAILY RECONCILIATION REPORT COMPLETE".
+
+       ABNORMAL-TERMINATION.
+      * Handle critical errors
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
+
+       LOG-ERROR-WITH-CODE.
+      * Copy current timestamp to error record
+           MOVE WS-CURRENT-DATE-FIELDS TO ER-TIMESTAMP
+
+      * Add error code and message
+           MOVE WS-ERROR-CODE TO ER-ERROR-CODE
+           MOVE SPACES TO ER-CUSTOMER-ID
+           MOVE WS-ERROR-MESSAGE-PARAM TO ER-ERROR-MESSAGE
+
+      * Write to error log
+           WRITE ERROR-RECORD.
+
+       DB-CONNECT.
+      * Connect to DB2 database using configuration parameters
+           EXEC SQL
+               CONNECT TO :DB-NAME
+               USER :DB-USER
+               USING :DB-PASSWORD
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET DB-CONNECTION-OK TO TRUE
+               DISPLAY "Successfully connected to DB2 database"
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Connection Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       DB-DISCONNECT.
+      * Disconnect from DB2 database
+           EXEC SQL
+               DISCONNECT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Disconnect Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+           COPY "dbconfig_loader.cpy".
