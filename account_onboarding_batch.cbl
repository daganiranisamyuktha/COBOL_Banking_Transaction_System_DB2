@@ -0,0 +1,412 @@
+      *================================================================*
+      * Account Onboarding Batch                                       *
+      * Reads a file of new-account requests and inserts one row per   *
+      * valid request into ACCOUNT_TABLE, rejecting malformed input    *
+      * and duplicate customer IDs to an exception file instead of     *
+      * letting bad data in via ad hoc SQL.                            *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-ONBOARDING-BATCH.
+       DATE-WRITTEN. 2026-08-09.
+       AUTHOR. Updated 2026-08-09 for DB2 Integration.
+       REMARKS. NEW ACCOUNT ONBOARDING BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Configuration file containing DB2 connection parameters
+           SELECT CONFIG-FILE
+               ASSIGN TO "DB2CONFIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+      * New-account requests to be onboarded
+           SELECT NEWACCT-FILE
+               ASSIGN TO "NEWACCTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEWACCT-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "ONBDEXCEPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "ONBDERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * New Account Request File Record Structure
+       FD  NEWACCT-FILE.
+       01  NEWACCT-RECORD.
+           05  NA-CUSTOMER-ID         PIC X(10).
+           05  NA-OPENING-BALANCE     PIC 9(9)V99.
+           05  NA-ACCOUNT-STATUS      PIC X(10).
+           05  NA-ACCOUNT-TYPE        PIC X(10).
+           05  NA-BRANCH-CODE         PIC X(04).
+           05  NA-CURRENCY-CODE       PIC X(03).
+           05  NA-MINIMUM-BALANCE     PIC 9(8)V99.
+
+      * Exception File Record Structure - one record per request that
+      * could not be onboarded, so bad rows are visible instead of
+      * being dropped or forced in with ad hoc SQL
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EX-TIMESTAMP.
+               10  EX-DATE.
+                   15  EX-YEAR        PIC 9(4).
+                   15  EX-MONTH       PIC 9(2).
+                   15  EX-DAY         PIC 9(2).
+               10  EX-TIME.
+                   15  EX-HOUR        PIC 9(2).
+                   15  EX-MINUTE      PIC 9(2).
+                   15  EX-SECOND      PIC 9(2).
+                   15  EX-MILLISEC    PIC 9(2).
+           05  EX-CUSTOMER-ID         PIC X(10).
+           05  EX-ERROR-CODE          PIC 9(4).
+           05  EX-REASON              PIC X(60).
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-TIMESTAMP.
+               10  ER-DATE.
+                   15  ER-YEAR        PIC 9(4).
+                   15  ER-MONTH       PIC 9(2).
+                   15  ER-DAY         PIC 9(2).
+               10  ER-TIME.
+                   15  ER-HOUR        PIC 9(2).
+                   15  ER-MINUTE      PIC 9(2).
+                   15  ER-SECOND      PIC 9(2).
+                   15  ER-MILLISEC    PIC 9(2).
+           05  ER-ERROR-CODE          PIC 9(4).
+           05  ER-CUSTOMER-ID         PIC X(10).
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+      * DB2 configuration file definition (also opens WORKING-STORAGE)
+           COPY "config_file.cpy".
+
+      * Include SQL declarations
+           COPY "db2declarations.cpy".
+
+      * DB2 Configuration Information
+           COPY "db2config.cpy".
+
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-CONFIG-FILE-STATUS      PIC XX.
+           05  WS-NEWACCT-FILE-STATUS     PIC XX.
+           05  WS-EXCEPTION-FILE-STATUS   PIC XX.
+           05  WS-ERROR-FILE-STATUS       PIC XX.
+
+      * Error Code Management
+       01  WS-ERROR-CODES.
+           05  WS-ERROR-CODE              PIC 9(4).
+               88  ERR-NONE               VALUE 0000.
+               88  ERR-MISSING-CUSTOMER   VALUE 1001.
+               88  ERR-INVALID-STATUS     VALUE 1002.
+               88  ERR-DUPLICATE-ACCOUNT  VALUE 1003.
+               88  ERR-FILE-ACCESS        VALUE 3001.
+               88  ERR-SYSTEM-ERROR       VALUE 9999.
+           05  WS-ERROR-MESSAGE-PARAM     PIC X(80).
+
+      * Valid Account Status Values
+       01  WS-VALID-STATUS-VALUES.
+           05  WS-STATUS-LIST             PIC X(50) VALUE
+               "ACTIVE    SUSPENDED FROZEN    DORMANT   CLOSED    ".
+           05  WS-STATUS-TABLE REDEFINES WS-STATUS-LIST
+                   OCCURS 5 TIMES.
+               10  WS-VALID-STATUS        PIC X(10).
+           05  WS-STATUS-SUBSCRIPT        PIC 9(2) COMP.
+           05  WS-STATUS-FOUND-FLAG       PIC X VALUE 'N'.
+               88  STATUS-IS-VALID        VALUE 'Y'.
+               88  STATUS-IS-INVALID      VALUE 'N'.
+
+      * Processing Statistics
+       01  WS-PROCESSING-STATS.
+           05  WS-TOTAL-READ              PIC 9(5) COMP VALUE ZERO.
+           05  WS-TOTAL-ONBOARDED         PIC 9(5) COMP VALUE ZERO.
+           05  WS-TOTAL-REJECTED          PIC 9(5) COMP VALUE ZERO.
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               NEWACCT-FILE
+               EXCEPTION-FILE
+               ERROR-LOG-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM PROCESS-NEWACCT-RECORDS
+               UNTIL END-OF-FILE
+           PERFORM COMMIT-ONBOARDING-BATCH
+           PERFORM GENERATE-SUMMARY-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Open new-account input, exception, and error log files
+           OPEN INPUT NEWACCT-FILE
+                OUTPUT EXCEPTION-FILE
+                OUTPUT ERROR-LOG-FILE
+
+           IF WS-NEWACCT-FILE-STATUS NOT = "00"
+              SET ERR-FILE-ACCESS TO TRUE
+              MOVE "ERROR OPENING NEWACCT FILE"
+                  TO WS-ERROR-MESSAGE-PARAM
+              PERFORM LOG-ERROR-WITH-CODE
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+           IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING EXCEPTION FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+           IF WS-ERROR-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ERROR LOG FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+      * Get current system date and time
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           DISPLAY "ACCOUNT ONBOARDING BATCH"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY
+           DISPLAY "TIME: " WS-HOUR ":" WS-MINUTE ":" WS-SECOND
+
+      * Load database configuration from external file
+           PERFORM LOAD-DATABASE-CONFIG
+
+      * Connect to DB2 database
+           PERFORM DB-CONNECT
+
+           SET NOT-END-OF-FILE TO TRUE.
+
+       PROCESS-NEWACCT-RECORDS.
+      * Read the next new-account request
+           READ NEWACCT-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-READ
+                   PERFORM VALIDATE-NEWACCT-RECORD
+           END-READ.
+
+       VALIDATE-NEWACCT-RECORD.
+      * Malformed-input checks come first, then the duplicate check,
+      * so a bad row never reaches the INSERT
+           SET ERR-NONE TO TRUE
+
+           IF NA-CUSTOMER-ID = SPACES
+               SET ERR-MISSING-CUSTOMER TO TRUE
+               MOVE "CUSTOMER ID IS BLANK" TO WS-ERROR-MESSAGE-PARAM
+           ELSE
+               PERFORM VALIDATE-ACCOUNT-STATUS
+           END-IF
+
+           IF ERR-NONE
+               PERFORM DB-CHECK-DUPLICATE-ACCOUNT
+               IF ERR-NONE
+                   PERFORM DB-INSERT-NEW-ACCOUNT
+               ELSE
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+           ELSE
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+
+       VALIDATE-ACCOUNT-STATUS.
+      * Confirm the requested status is one this system recognizes
+           SET STATUS-IS-INVALID TO TRUE
+           MOVE 1 TO WS-STATUS-SUBSCRIPT
+           PERFORM CHECK-STATUS-TABLE-ENTRY
+               UNTIL STATUS-IS-VALID OR WS-STATUS-SUBSCRIPT > 5
+
+           IF STATUS-IS-INVALID
+               SET ERR-INVALID-STATUS TO TRUE
+               MOVE "INVALID ACCOUNT STATUS" TO WS-ERROR-MESSAGE-PARAM
+           END-IF.
+
+       CHECK-STATUS-TABLE-ENTRY.
+           IF NA-ACCOUNT-STATUS = WS-VALID-STATUS (WS-STATUS-SUBSCRIPT)
+               SET STATUS-IS-VALID TO TRUE
+           ELSE
+               ADD 1 TO WS-STATUS-SUBSCRIPT
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE WS-CURRENT-DATE-FIELDS TO EX-TIMESTAMP
+           MOVE NA-CUSTOMER-ID         TO EX-CUSTOMER-ID
+           MOVE WS-ERROR-CODE          TO EX-ERROR-CODE
+           MOVE WS-ERROR-MESSAGE-PARAM TO EX-REASON
+           WRITE EXCEPTION-RECORD
+           ADD 1 TO WS-TOTAL-REJECTED.
+
+       COMMIT-ONBOARDING-BATCH.
+      * Commit every account opened this run in one unit of work, so
+      * DB-DISCONNECT below doesn't roll it all back
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error committing onboarding batch - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       GENERATE-SUMMARY-REPORT.
+           DISPLAY "ACCOUNT ONBOARDING SUMMARY"
+           DISPLAY "Requests Read:      " WS-TOTAL-READ
+           DISPLAY "Accounts Onboarded: " WS-TOTAL-ONBOARDED
+           DISPLAY "Requests Rejected:  " WS-TOTAL-REJECTED.
+
+       CLEANUP-ROUTINE.
+      * Disconnect from DB2 database
+           PERFORM DB-DISCONNECT
+
+      * Close new-account input, exception, and error files
+           CLOSE NEWACCT-FILE
+                 EXCEPTION-FILE
+                 ERROR-LOG-FILE
+
+           DISPLAY "ACCOUNT ONBOARDING BATCH COMPLETE".
+
+       ABNORMAL-TERMINATION.
+      * Handle critical errors
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
+
+       LOG-ERROR-WITH-CODE.
+      * Copy current timestamp to error record
+           MOVE WS-CURRENT-DATE-FIELDS TO ER-TIMESTAMP
+
+      * Add error code and message
+           MOVE WS-ERROR-CODE TO ER-ERROR-CODE
+           MOVE NA-CUSTOMER-ID TO ER-CUSTOMER-ID
+           MOVE WS-ERROR-MESSAGE-PARAM TO ER-ERROR-MESSAGE
+
+      * Write to error log
+           WRITE ERROR-RECORD.
+
+       DB-CONNECT.
+      * Connect to DB2 database using configuration parameters
+           EXEC SQL
+               CONNECT TO :DB-NAME
+               USER :DB-USER
+               USING :DB-PASSWORD
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET DB-CONNECTION-OK TO TRUE
+               DISPLAY "Successfully connected to DB2 database"
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Connection Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       DB-DISCONNECT.
+      * Disconnect from DB2 database
+           EXEC SQL
+               DISCONNECT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Disconnect Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-CHECK-DUPLICATE-ACCOUNT.
+      * Reject the request if this customer already has an account,
+      * the same separate-SELECT style DB-CHECK-DUPLICATE-TRANSACTION
+      * uses to look for an existing row before acting
+           MOVE NA-CUSTOMER-ID TO SQL-AM-CUSTOMER-ID
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :SQL-DUP-COUNT
+               FROM ACCOUNT_TABLE
+               WHERE CUSTOMER_ID = :SQL-AM-CUSTOMER-ID
+           END-EXEC
+
+           IF SQL-DUP-COUNT > 0
+               SET ERR-DUPLICATE-ACCOUNT TO TRUE
+               MOVE "CUSTOMER ID ALREADY HAS AN ACCOUNT"
+                   TO WS-ERROR-MESSAGE-PARAM
+           END-IF.
+
+       DB-INSERT-NEW-ACCOUNT.
+      * Insert the validated request as a new row on ACCOUNT_TABLE.
+      * INTEREST_RATE, ACCRUED_INTEREST, and OVERDRAFT_LIMIT are left
+      * off the column list so the DECLARE-level DEFAULT of zero
+      * applies, the same way OVERRIDE_CODE and BRANCH_CODE are left
+      * off DB-INSERT-SPUN-TRANSACTION for columns the caller has no
+      * value for
+           MOVE NA-CUSTOMER-ID     TO SQL-AM-CUSTOMER-ID
+           MOVE NA-OPENING-BALANCE TO SQL-AM-ACCOUNT-BALANCE
+           MOVE NA-ACCOUNT-STATUS  TO SQL-AM-ACCOUNT-STATUS
+           MOVE NA-ACCOUNT-TYPE    TO SQL-AM-ACCOUNT-TYPE
+           MOVE NA-BRANCH-CODE     TO SQL-AM-BRANCH-CODE
+           MOVE NA-CURRENCY-CODE   TO SQL-AM-CURRENCY-CODE
+           MOVE NA-MINIMUM-BALANCE TO SQL-AM-MINIMUM-BALANCE
+
+           EXEC SQL
+               INSERT INTO ACCOUNT_TABLE
+                   (CUSTOMER_ID, ACCOUNT_BALANCE, ACCOUNT_STATUS,
+                    CURRENCY_CODE, BRANCH_CODE, ACCOUNT_TYPE,
+                    MINIMUM_BALANCE)
+               VALUES
+                   (:SQL-AM-CUSTOMER-ID, :SQL-AM-ACCOUNT-BALANCE,
+                    :SQL-AM-ACCOUNT-STATUS, :SQL-AM-CURRENCY-CODE,
+                    :SQL-AM-BRANCH-CODE, :SQL-AM-ACCOUNT-TYPE,
+                    :SQL-AM-MINIMUM-BALANCE)
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO WS-TOTAL-ONBOARDED
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error inserting new account - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+
+           COPY "dbconfig_loader.cpy".
