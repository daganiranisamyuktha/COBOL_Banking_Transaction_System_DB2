@@ -1,46 +1,131 @@
-      *================================================================*
-      * DB2 SQL Communication Area                                   *
-      * SQLCA is used for DB2 database communication                 *
-      *================================================================*
-           EXEC SQL INCLUDE SQLCA END-EXEC.
-
-      *================================================================*
-      * SQL Declarations for Transaction data                          *
-      *================================================================*
-           EXEC SQL DECLARE TRANSACTION_TABLE TABLE
-              (CUSTOMER_ID       CHAR(10) NOT NULL,
-               TRANSACTION_TYPE  CHAR(1) NOT NULL,
-               AMOUNT            DECIMAL(9,2) NOT NULL,
-               TARGET_ACCOUNT    CHAR(10),
-               REFERENCE_ID      CHAR(20),
-               CREATION_DATE     DATE NOT NULL,
-               CREATION_TIME     TIME NOT NULL,
-               STATUS            CHAR(10) DEFAULT 'PENDING')
-           END-EXEC.
-
-      *================================================================*
-      * SQL Declarations for Account data                              *
-      *================================================================*
-           EXEC SQL DECLARE ACCOUNT_TABLE TABLE
-              (CUSTOMER_ID       CHAR(10) NOT NULL PRIMARY KEY,
-               ACCOUNT_BALANCE   DECIMAL(12,2) NOT NULL,
-               ACCOUNT_STATUS    CHAR(10) NOT NULL)
-           END-EXEC.
-
-      *================================================================*
-      * SQL Host Variables for Record Retrieval                        *
-      *================================================================*
-       01  SQL-TRANSACTION-RECORD.
-           05  SQL-TR-CUSTOMER-ID         PIC X(10).
-           05  SQL-TR-TRANSACTION-TYPE    PIC X.
-           05  SQL-TR-AMOUNT              PIC S9(7)V99.
-           05  SQL-TR-TARGET-ACCOUNT      PIC X(10).
-           05  SQL-TR-REFERENCE-ID        PIC X(20).
-           05  SQL-TR-CREATION-DATE       PIC X(10).
-           05  SQL-TR-CREATION-TIME       PIC X(8).
-           05  SQL-TR-STATUS              PIC X(10).
-
-       01  SQL-ACCOUNT-RECORD.
-           05  SQL-AM-CUSTOMER-ID         PIC X(10).
-           05  SQL-AM-ACCOUNT-BALANCE     PIC S9(10)V99.
-           05  SQL-AM-ACCOUNT-STATUS      PIC X(10).
+      *================================================================*
+      * DB2 SQL Communication Area                                    *
+      * SQLCA is used for DB2 database communication                  *
+      *================================================================*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *================================================================*
+      * SQL Declarations for Transaction data                         *
+      *================================================================*
+           EXEC SQL DECLARE TRANSACTION_TABLE TABLE
+              (CUSTOMER_ID       CHAR(10) NOT NULL,
+               TRANSACTION_TYPE  CHAR(1) NOT NULL,
+               AMOUNT            DECIMAL(11,2) NOT NULL,
+               TARGET_ACCOUNT    CHAR(10),
+               REFERENCE_ID      CHAR(20),
+               CREATION_DATE     DATE NOT NULL,
+               CREATION_TIME     TIME NOT NULL,
+               STATUS            CHAR(10) DEFAULT 'PENDING',
+               CURRENCY_CODE     CHAR(3) DEFAULT 'USD',
+               OVERRIDE_CODE     CHAR(10),
+               BRANCH_CODE       CHAR(4),
+               EFFECTIVE_DATE    DATE DEFAULT CURRENT DATE)
+           END-EXEC.
+
+      *================================================================*
+      * SQL Declarations for Account data                              *
+      *================================================================*
+           EXEC SQL DECLARE ACCOUNT_TABLE TABLE
+              (CUSTOMER_ID       CHAR(10) NOT NULL PRIMARY KEY,
+               ACCOUNT_BALANCE   DECIMAL(14,2) NOT NULL,
+               ACCOUNT_STATUS    CHAR(10) NOT NULL,
+               INTEREST_RATE     DECIMAL(5,4) DEFAULT 0,
+               ACCRUED_INTEREST  DECIMAL(10,2) DEFAULT 0,
+               OVERDRAFT_LIMIT   DECIMAL(10,2) DEFAULT 0,
+               CURRENCY_CODE     CHAR(3) DEFAULT 'USD',
+               BRANCH_CODE       CHAR(4),
+               ACCOUNT_TYPE      CHAR(10) DEFAULT 'STANDARD',
+               MINIMUM_BALANCE   DECIMAL(10,2) DEFAULT 0)
+           END-EXEC.
+
+      *================================================================*
+      * SQL Declarations for Standing Order (recurring transaction)    *
+      * schedules.  A standing order is spun off into a normal PENDING *
+      * row on TRANSACTION_TABLE once its NEXT_RUN_DATE arrives, then  *
+      * NEXT_RUN_DATE is advanced by FREQUENCY.                        *
+      *================================================================*
+           EXEC SQL DECLARE STANDING_ORDER_TABLE TABLE
+              (ORDER_ID          CHAR(10) NOT NULL PRIMARY KEY,
+               CUSTOMER_ID       CHAR(10) NOT NULL,
+               ORIGINAL_TYPE     CHAR(1) NOT NULL,
+               AMOUNT            DECIMAL(11,2) NOT NULL,
+               TARGET_ACCOUNT    CHAR(10),
+               REFERENCE_ID      CHAR(20),
+               FREQUENCY         CHAR(1) NOT NULL,
+               NEXT_RUN_DATE     DATE NOT NULL,
+               STATUS            CHAR(10) DEFAULT 'ACTIVE')
+           END-EXEC.
+
+      *================================================================*
+      * SQL Host Variables for Record Retrieval                        *
+      *================================================================*
+       01  SQL-TRANSACTION-RECORD.
+           05  SQL-TR-CUSTOMER-ID         PIC X(10).
+           05  SQL-TR-TRANSACTION-TYPE    PIC X.
+           05  SQL-TR-AMOUNT              PIC S9(9)V99.
+           05  SQL-TR-TARGET-ACCOUNT      PIC X(10).
+           05  SQL-TR-REFERENCE-ID        PIC X(20).
+           05  SQL-TR-CREATION-DATE       PIC X(10).
+           05  SQL-TR-CREATION-TIME       PIC X(8).
+           05  SQL-TR-STATUS              PIC X(10).
+           05  SQL-TR-CURRENCY-CODE       PIC X(3).
+           05  SQL-TR-OVERRIDE-CODE       PIC X(10).
+           05  SQL-TR-BRANCH-CODE         PIC X(04).
+           05  SQL-TR-EFFECTIVE-DATE      PIC X(10).
+
+      *================================================================*
+      * SQL Host Variable Arrays for Multi-Row Fetch                   *
+      * DB-FETCH-TRANSACTION-BATCH FETCHes up to WS-TRANSACTION-ARRAY- *
+      * SIZE rows of TRANSACTION_TABLE at a time into these arrays,    *
+      * instead of one FETCH per row.  The OCCURS count must match     *
+      * WS-TRANSACTION-ARRAY-SIZE in banking_main.cbl.                 *
+      *================================================================*
+       01  SQL-TRANSACTION-ARRAY.
+           05  SQL-TR-ARR-CUSTOMER-ID      PIC X(10)    OCCURS 50 TIMES.
+           05  SQL-TR-ARR-TRANSACTION-TYPE PIC X        OCCURS 50 TIMES.
+           05  SQL-TR-ARR-AMOUNT           PIC S9(9)V99 OCCURS 50 TIMES.
+           05  SQL-TR-ARR-TARGET-ACCOUNT   PIC X(10)    OCCURS 50 TIMES.
+           05  SQL-TR-ARR-REFERENCE-ID     PIC X(20)    OCCURS 50 TIMES.
+           05  SQL-TR-ARR-CREATION-DATE    PIC X(10)    OCCURS 50 TIMES.
+           05  SQL-TR-ARR-CREATION-TIME    PIC X(08)    OCCURS 50 TIMES.
+           05  SQL-TR-ARR-STATUS           PIC X(10)    OCCURS 50 TIMES.
+           05  SQL-TR-ARR-CURRENCY-CODE    PIC X(03)    OCCURS 50 TIMES.
+           05  SQL-TR-ARR-OVERRIDE-CODE    PIC X(10)    OCCURS 50 TIMES.
+           05  SQL-TR-ARR-BRANCH-CODE      PIC X(04)    OCCURS 50 TIMES.
+           05  SQL-TR-ARR-EFFECTIVE-DATE   PIC X(10)    OCCURS 50 TIMES.
+
+       01  SQL-ACCOUNT-RECORD.
+           05  SQL-AM-CUSTOMER-ID         PIC X(10).
+           05  SQL-AM-ACCOUNT-BALANCE     PIC S9(12)V99.
+           05  SQL-AM-ACCOUNT-STATUS      PIC X(10).
+           05  SQL-AM-INTEREST-RATE       PIC S9(1)V9(4).
+           05  SQL-AM-ACCRUED-INTEREST    PIC S9(8)V99.
+           05  SQL-AM-OVERDRAFT-LIMIT     PIC S9(8)V99.
+           05  SQL-AM-CURRENCY-CODE       PIC X(3).
+           05  SQL-AM-BRANCH-CODE         PIC X(04).
+           05  SQL-AM-ACCOUNT-TYPE        PIC X(10).
+           05  SQL-AM-MINIMUM-BALANCE     PIC S9(8)V99.
+
+       01  SQL-ORIGINAL-TRANSACTION-RECORD.
+           05  SQL-ORIG-TRANSACTION-TYPE  PIC X.
+           05  SQL-ORIG-AMOUNT             PIC S9(9)V99.
+           05  SQL-ORIG-STATUS             PIC X(10).
+
+       01  SQL-DAILY-TOTAL-RECORD.
+           05  SQL-DAILY-TOTAL            PIC S9(11)V99.
+
+       01  SQL-DUPLICATE-CHECK-RECORD.
+           05  SQL-DUP-COUNT              PIC S9(9) COMP-3.
+
+       01  SQL-VELOCITY-CHECK-RECORD.
+           05  SQL-VELOCITY-COUNT         PIC S9(9) COMP-3.
+
+       01  SQL-STANDING-ORDER-RECORD.
+           05  SQL-SO-ORDER-ID            PIC X(10).
+           05  SQL-SO-CUSTOMER-ID         PIC X(10).
+           05  SQL-SO-ORIGINAL-TYPE       PIC X.
+           05  SQL-SO-AMOUNT              PIC S9(9)V99.
+           05  SQL-SO-TARGET-ACCOUNT      PIC X(10).
+           05  SQL-SO-REFERENCE-ID        PIC X(20).
+           05  SQL-SO-FREQUENCY           PIC X.
+           05  SQL-SO-NEXT-RUN-DATE       PIC X(10).
