@@ -0,0 +1,404 @@
+      *================================================================*
+      * Account Maintenance Batch                                      *
+      * Reads a file of requested account status changes and applies   *
+      * each one to ACCOUNT_TABLE through a single controlled          *
+      * paragraph, writing every change (successful or not) to a       *
+      * maintenance audit log so there is a record of who asked for it *
+      * and why instead of an ad hoc UPDATE against the table.         *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-MAINTENANCE-BATCH.
+       DATE-WRITTEN. 2026-08-09.
+       AUTHOR. Updated 2026-08-09 for DB2 Integration.
+       REMARKS. ACCOUNT STATUS MAINTENANCE BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Configuration file containing DB2 connection parameters
+           SELECT CONFIG-FILE
+               ASSIGN TO "DB2CONFIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+      * Requested status changes, one customer ID/new status/reason
+      * code per record
+           SELECT MAINT-FILE
+               ASSIGN TO "ACCTMAINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAINT-FILE-STATUS.
+
+      * Audit log of every requested change and its outcome
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "MAINTAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "MAINTERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * Maintenance Request File Record Structure
+       FD  MAINT-FILE.
+       01  MAINT-RECORD.
+           05  MR-CUSTOMER-ID         PIC X(10).
+           05  MR-NEW-STATUS          PIC X(10).
+           05  MR-REASON-CODE         PIC X(06).
+
+      * Maintenance Audit Log Record Structure - one record per
+      * requested change, whether it was applied or rejected
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-RECORD.
+           05  AL-TIMESTAMP.
+               10  AL-DATE.
+                   15  AL-YEAR        PIC 9(4).
+                   15  AL-MONTH       PIC 9(2).
+                   15  AL-DAY         PIC 9(2).
+               10  AL-TIME.
+                   15  AL-HOUR        PIC 9(2).
+                   15  AL-MINUTE      PIC 9(2).
+                   15  AL-SECOND      PIC 9(2).
+                   15  AL-MILLISEC    PIC 9(2).
+           05  AL-CUSTOMER-ID         PIC X(10).
+           05  AL-OLD-STATUS          PIC X(10).
+           05  AL-NEW-STATUS          PIC X(10).
+           05  AL-REASON-CODE         PIC X(06).
+           05  AL-RESULT              PIC X(10).
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-TIMESTAMP.
+               10  ER-DATE.
+                   15  ER-YEAR        PIC 9(4).
+                   15  ER-MONTH       PIC 9(2).
+                   15  ER-DAY         PIC 9(2).
+               10  ER-TIME.
+                   15  ER-HOUR        PIC 9(2).
+                   15  ER-MINUTE      PIC 9(2).
+                   15  ER-SECOND      PIC 9(2).
+                   15  ER-MILLISEC    PIC 9(2).
+           05  ER-ERROR-CODE          PIC 9(4).
+           05  ER-CUSTOMER-ID         PIC X(10).
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+      * DB2 configuration file definition (also opens WORKING-STORAGE)
+           COPY "config_file.cpy".
+
+      * Include SQL declarations
+           COPY "db2declarations.cpy".
+
+      * DB2 Configuration Information
+           COPY "db2config.cpy".
+
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-CONFIG-FILE-STATUS      PIC XX.
+           05  WS-MAINT-FILE-STATUS       PIC XX.
+           05  WS-AUDIT-FILE-STATUS       PIC XX.
+           05  WS-ERROR-FILE-STATUS       PIC XX.
+
+      * Error Code Management
+       01  WS-ERROR-CODES.
+           05  WS-ERROR-CODE              PIC 9(4).
+               88  ERR-NONE               VALUE 0000.
+               88  ERR-INVALID-STATUS     VALUE 1002.
+               88  ERR-ACCOUNT-NOT-FOUND  VALUE 1007.
+               88  ERR-FILE-ACCESS        VALUE 3001.
+               88  ERR-SYSTEM-ERROR       VALUE 9999.
+           05  WS-ERROR-MESSAGE-PARAM     PIC X(80).
+
+      * Valid Account Status Values
+       01  WS-VALID-STATUS-VALUES.
+           05  WS-STATUS-LIST             PIC X(50) VALUE
+               "ACTIVE    SUSPENDED FROZEN    DORMANT   CLOSED    ".
+           05  WS-STATUS-TABLE REDEFINES WS-STATUS-LIST
+                   OCCURS 5 TIMES.
+               10  WS-VALID-STATUS        PIC X(10).
+           05  WS-STATUS-SUBSCRIPT        PIC 9(2) COMP.
+           05  WS-STATUS-FOUND-FLAG       PIC X VALUE 'N'.
+               88  STATUS-IS-VALID        VALUE 'Y'.
+               88  STATUS-IS-INVALID      VALUE 'N'.
+
+      * Processing Statistics
+       01  WS-PROCESSING-STATS.
+           05  WS-TOTAL-READ              PIC 9(5) COMP VALUE ZERO.
+           05  WS-TOTAL-APPLIED           PIC 9(5) COMP VALUE ZERO.
+           05  WS-TOTAL-REJECTED          PIC 9(5) COMP VALUE ZERO.
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+           05  WS-AUDIT-RESULT            PIC X(10).
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               MAINT-FILE
+               AUDIT-LOG-FILE
+               ERROR-LOG-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM PROCESS-MAINT-RECORDS
+               UNTIL END-OF-FILE
+           PERFORM COMMIT-MAINTENANCE-BATCH
+           PERFORM GENERATE-SUMMARY-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Open maintenance input, audit log, and error log files
+           OPEN INPUT MAINT-FILE
+                OUTPUT AUDIT-LOG-FILE
+                OUTPUT ERROR-LOG-FILE
+
+           IF WS-MAINT-FILE-STATUS NOT = "00"
+              SET ERR-FILE-ACCESS TO TRUE
+              MOVE "ERROR OPENING MAINT FILE"
+                  TO WS-ERROR-MESSAGE-PARAM
+              PERFORM LOG-ERROR-WITH-CODE
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING AUDIT LOG FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+           IF WS-ERROR-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ERROR LOG FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+      * Get current system date and time
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           DISPLAY "ACCOUNT MAINTENANCE BATCH"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY
+           DISPLAY "TIME: " WS-HOUR ":" WS-MINUTE ":" WS-SECOND
+
+      * Load database configuration from external file
+           PERFORM LOAD-DATABASE-CONFIG
+
+      * Connect to DB2 database
+           PERFORM DB-CONNECT
+
+           SET NOT-END-OF-FILE TO TRUE.
+
+       PROCESS-MAINT-RECORDS.
+      * Read the next requested status change
+           READ MAINT-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-READ
+                   PERFORM VALIDATE-MAINT-RECORD
+           END-READ.
+
+       VALIDATE-MAINT-RECORD.
+      * Confirm the requested status is one this system recognizes
+      * before looking the account up at all
+           SET STATUS-IS-INVALID TO TRUE
+           MOVE 1 TO WS-STATUS-SUBSCRIPT
+           PERFORM CHECK-STATUS-TABLE-ENTRY
+               UNTIL STATUS-IS-VALID OR WS-STATUS-SUBSCRIPT > 5
+
+           IF STATUS-IS-INVALID
+               SET ERR-INVALID-STATUS TO TRUE
+               MOVE "INVALID ACCOUNT STATUS" TO WS-ERROR-MESSAGE-PARAM
+               MOVE SPACES TO AL-OLD-STATUS
+               MOVE "REJECTED" TO WS-AUDIT-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM LOG-ERROR-WITH-CODE
+               ADD 1 TO WS-TOTAL-REJECTED
+           ELSE
+               PERFORM DB-UPDATE-ACCOUNT-STATUS
+           END-IF.
+
+       CHECK-STATUS-TABLE-ENTRY.
+           IF MR-NEW-STATUS = WS-VALID-STATUS (WS-STATUS-SUBSCRIPT)
+               SET STATUS-IS-VALID TO TRUE
+           ELSE
+               ADD 1 TO WS-STATUS-SUBSCRIPT
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-CURRENT-DATE-FIELDS TO AL-TIMESTAMP
+           MOVE MR-CUSTOMER-ID         TO AL-CUSTOMER-ID
+           MOVE MR-NEW-STATUS          TO AL-NEW-STATUS
+           MOVE MR-REASON-CODE         TO AL-REASON-CODE
+           MOVE WS-AUDIT-RESULT        TO AL-RESULT
+           WRITE AUDIT-RECORD.
+
+       COMMIT-MAINTENANCE-BATCH.
+      * Commit every status change applied this run in one unit of
+      * work, so DB-DISCONNECT below doesn't roll it all back
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error committing maintenance batch - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       GENERATE-SUMMARY-REPORT.
+           DISPLAY "ACCOUNT MAINTENANCE SUMMARY"
+           DISPLAY "Requests Read:    " WS-TOTAL-READ
+           DISPLAY "Changes Applied:  " WS-TOTAL-APPLIED
+           DISPLAY "Requests Rejected:" WS-TOTAL-REJECTED.
+
+       CLEANUP-ROUTINE.
+      * Disconnect from DB2 database
+           PERFORM DB-DISCONNECT
+
+      * Close maintenance input, audit log, and error files
+           CLOSE MAINT-FILE
+                 AUDIT-LOG-FILE
+                 ERROR-LOG-FILE
+
+           DISPLAY "ACCOUNT MAINTENANCE BATCH COMPLETE".
+
+       ABNORMAL-TERMINATION.
+      * Handle critical errors
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
+
+       LOG-ERROR-WITH-CODE.
+      * Copy current timestamp to error record
+           MOVE WS-CURRENT-DATE-FIELDS TO ER-TIMESTAMP
+
+      * Add error code and message
+           MOVE WS-ERROR-CODE TO ER-ERROR-CODE
+           MOVE MR-CUSTOMER-ID TO ER-CUSTOMER-ID
+           MOVE WS-ERROR-MESSAGE-PARAM TO ER-ERROR-MESSAGE
+
+      * Write to error log
+           WRITE ERROR-RECORD.
+
+       DB-CONNECT.
+      * Connect to DB2 database using configuration parameters
+           EXEC SQL
+               CONNECT TO :DB-NAME
+               USER :DB-USER
+               USING :DB-PASSWORD
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET DB-CONNECTION-OK TO TRUE
+               DISPLAY "Successfully connected to DB2 database"
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Connection Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       DB-DISCONNECT.
+      * Disconnect from DB2 database
+           EXEC SQL
+               DISCONNECT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Disconnect Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-UPDATE-ACCOUNT-STATUS.
+      * Look up the account's current status first so the audit log
+      * shows what it changed from, then apply the new status through
+      * a single controlled UPDATE - the same shape as
+      * DB-UPDATE-ACCOUNT-BALANCE
+           MOVE MR-CUSTOMER-ID TO SQL-AM-CUSTOMER-ID
+
+           EXEC SQL
+               SELECT ACCOUNT_STATUS
+               INTO :SQL-AM-ACCOUNT-STATUS
+               FROM ACCOUNT_TABLE
+               WHERE CUSTOMER_ID = :SQL-AM-CUSTOMER-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SQL-AM-ACCOUNT-STATUS TO AL-OLD-STATUS
+                   PERFORM APPLY-ACCOUNT-STATUS-UPDATE
+               WHEN 100
+                   SET ERR-ACCOUNT-NOT-FOUND TO TRUE
+                   MOVE "ACCOUNT NOT FOUND FOR STATUS CHANGE"
+                       TO WS-ERROR-MESSAGE-PARAM
+                   MOVE SPACES TO AL-OLD-STATUS
+                   MOVE "REJECTED" TO WS-AUDIT-RESULT
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM LOG-ERROR-WITH-CODE
+                   ADD 1 TO WS-TOTAL-REJECTED
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-ERROR-CODE
+                   STRING "Error reading account status - SQLCODE: "
+                       SQLCODE
+                       INTO WS-ERROR-MESSAGE-PARAM
+                   MOVE SPACES TO AL-OLD-STATUS
+                   MOVE "REJECTED" TO WS-AUDIT-RESULT
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM LOG-ERROR-WITH-CODE
+                   ADD 1 TO WS-TOTAL-REJECTED
+           END-EVALUATE.
+
+       APPLY-ACCOUNT-STATUS-UPDATE.
+           MOVE MR-NEW-STATUS TO SQL-AM-ACCOUNT-STATUS
+
+           EXEC SQL
+               UPDATE ACCOUNT_TABLE
+               SET ACCOUNT_STATUS = :SQL-AM-ACCOUNT-STATUS
+               WHERE CUSTOMER_ID = :SQL-AM-CUSTOMER-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE "APPLIED" TO WS-AUDIT-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+               ADD 1 TO WS-TOTAL-APPLIED
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error updating account status - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               MOVE "REJECTED" TO WS-AUDIT-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM LOG-ERROR-WITH-CODE
+               ADD 1 TO WS-TOTAL-REJECTED
+           END-IF.
+
+           COPY "dbconfig_loader.cpy".
