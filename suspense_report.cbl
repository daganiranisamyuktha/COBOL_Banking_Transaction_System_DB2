@@ -0,0 +1,287 @@
+      *================================================================*
+      * Suspense Queue Report                                          *
+      * Lists every transaction sitting in SUSPENSE status on          *
+      * TRANSACTION_TABLE so ops can research and resubmit it, since   *
+      * DB-FETCH-PENDING-TRANSACTIONS's cursor no longer picks these   *
+      * rows up on its own.                                            *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUSPENSE-QUEUE-REPORT.
+       DATE-WRITTEN. 2026-08-09.
+       AUTHOR. Updated 2026-08-09 for DB2 Integration.
+       REMARKS. SUSPENSE QUEUE LISTING BATCH REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Configuration file containing DB2 connection parameters
+           SELECT CONFIG-FILE
+               ASSIGN TO "DB2CONFIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+           SELECT SUSPENSE-REPORT-FILE
+               ASSIGN TO "SUSPENSERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "SUSPERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * Suspense Report Output Record
+       FD  SUSPENSE-REPORT-FILE.
+       01  SUSPENSE-RECORD                PIC X(80).
+
+      * Error Log File Record Structure
+       FD  ERROR-LOG-FILE.
+       01  ERROR-RECORD.
+           05  ER-TIMESTAMP.
+               10  ER-DATE.
+                   15  ER-YEAR        PIC 9(4).
+                   15  ER-MONTH       PIC 9(2).
+                   15  ER-DAY         PIC 9(2).
+               10  ER-TIME.
+                   15  ER-HOUR        PIC 9(2).
+                   15  ER-MINUTE      PIC 9(2).
+                   15  ER-SECOND      PIC 9(2).
+                   15  ER-MILLISEC    PIC 9(2).
+           05  ER-ERROR-CODE          PIC 9(4).
+           05  ER-CUSTOMER-ID         PIC X(10).
+           05  ER-ERROR-MESSAGE       PIC X(80).
+
+      * DB2 configuration file definition (also opens WORKING-STORAGE)
+           COPY "config_file.cpy".
+
+      * Include SQL declarations
+           COPY "db2declarations.cpy".
+
+      * DB2 Configuration Information
+           COPY "db2config.cpy".
+
+      * File Status Variables
+       01  WS-FILE-STATUSES.
+           05  WS-CONFIG-FILE-STATUS      PIC XX.
+           05  WS-SUSPENSE-FILE-STATUS    PIC XX.
+           05  WS-ERROR-FILE-STATUS       PIC XX.
+
+      * Error Code Management
+       01  WS-ERROR-CODES.
+           05  WS-ERROR-CODE              PIC 9(4).
+               88  ERR-NONE               VALUE 0000.
+               88  ERR-FILE-ACCESS        VALUE 3001.
+               88  ERR-SYSTEM-ERROR       VALUE 9999.
+           05  WS-ERROR-MESSAGE-PARAM     PIC X(80).
+
+      * Processing Statistics
+       01  WS-PROCESSING-STATS.
+           05  WS-TOTAL-SUSPENSE          PIC 9(5) COMP VALUE ZERO.
+
+      * Work Areas and Flags
+       01  WS-WORK-AREAS.
+           05  WS-EOF-FLAG                PIC X VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+               88  NOT-END-OF-FILE        VALUE 'N'.
+
+      * Date and Time Fields
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR            PIC 9(2).
+               10  WS-MINUTE          PIC 9(2).
+               10  WS-SECOND          PIC 9(2).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       FILE-ERROR-HANDLER SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON
+               SUSPENSE-REPORT-FILE
+               ERROR-LOG-FILE.
+
+           DISPLAY "FILE PROCESSING ERROR DETECTED"
+           PERFORM ABNORMAL-TERMINATION.
+       END DECLARATIVES.
+
+       MAIN-PROCESSING SECTION.
+       MAIN-PROCESSING-ROUTINE.
+           PERFORM INITIALIZATION-ROUTINE
+           PERFORM LIST-SUSPENSE-QUEUE
+           PERFORM GENERATE-SUMMARY-REPORT
+           PERFORM CLEANUP-ROUTINE
+           STOP RUN.
+
+       INITIALIZATION-ROUTINE.
+      * Open the suspense report and error log files
+           OPEN OUTPUT SUSPENSE-REPORT-FILE
+                OUTPUT ERROR-LOG-FILE
+
+           IF WS-SUSPENSE-FILE-STATUS NOT = "00"
+              SET ERR-FILE-ACCESS TO TRUE
+              MOVE "ERROR OPENING SUSPENSE REPORT FILE"
+                  TO WS-ERROR-MESSAGE-PARAM
+              PERFORM LOG-ERROR-WITH-CODE
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+           IF WS-ERROR-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ERROR LOG FILE"
+              PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+      * Get current system date and time
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           DISPLAY "SUSPENSE QUEUE REPORT"
+           DISPLAY "DATE: " WS-YEAR "-" WS-MONTH "-" WS-DAY
+           DISPLAY "TIME: " WS-HOUR ":" WS-MINUTE ":" WS-SECOND
+
+      * Load database configuration from external file
+           PERFORM LOAD-DATABASE-CONFIG
+
+      * Connect to DB2 database
+           PERFORM DB-CONNECT.
+
+       LIST-SUSPENSE-QUEUE.
+           SET NOT-END-OF-FILE TO TRUE
+
+           EXEC SQL
+               DECLARE SUSPENSE_CURSOR CURSOR FOR
+               SELECT CUSTOMER_ID, TRANSACTION_TYPE, AMOUNT,
+                      TARGET_ACCOUNT, REFERENCE_ID,
+                      CREATION_DATE, CREATION_TIME, CURRENCY_CODE
+               FROM TRANSACTION_TABLE
+               WHERE STATUS = 'SUSPENSE'
+               ORDER BY CREATION_DATE, CREATION_TIME
+           END-EXEC
+
+           EXEC SQL
+               OPEN SUSPENSE_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error opening suspense cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               SET END-OF-FILE TO TRUE
+           END-IF
+
+           PERFORM WRITE-NEXT-SUSPENSE-ITEM
+               UNTIL END-OF-FILE
+
+           EXEC SQL
+               CLOSE SUSPENSE_CURSOR
+           END-EXEC.
+
+       WRITE-NEXT-SUSPENSE-ITEM.
+           EXEC SQL
+               FETCH SUSPENSE_CURSOR INTO
+               :SQL-TR-CUSTOMER-ID,
+               :SQL-TR-TRANSACTION-TYPE,
+               :SQL-TR-AMOUNT,
+               :SQL-TR-TARGET-ACCOUNT,
+               :SQL-TR-REFERENCE-ID,
+               :SQL-TR-CREATION-DATE,
+               :SQL-TR-CREATION-TIME,
+               :SQL-TR-CURRENCY-CODE
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-TOTAL-SUSPENSE
+                   MOVE SPACES TO SUSPENSE-RECORD
+                   STRING "CUSTOMER: " SQL-TR-CUSTOMER-ID
+                       " TYPE: " SQL-TR-TRANSACTION-TYPE
+                       " AMOUNT: " SQL-TR-AMOUNT
+                       " REF: " SQL-TR-REFERENCE-ID
+                       " CREATED: " SQL-TR-CREATION-DATE
+                       " " SQL-TR-CREATION-TIME
+                       DELIMITED BY SIZE
+                       INTO SUSPENSE-RECORD
+                   WRITE SUSPENSE-RECORD
+               WHEN 100
+                   SET END-OF-FILE TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-ERROR-CODE
+                   STRING "Error fetching suspense item - SQLCODE: "
+                       SQLCODE
+                       INTO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+                   SET END-OF-FILE TO TRUE
+           END-EVALUATE.
+
+       GENERATE-SUMMARY-REPORT.
+           DISPLAY "SUSPENSE QUEUE SUMMARY"
+           DISPLAY "Items In Suspense: " WS-TOTAL-SUSPENSE.
+
+       CLEANUP-ROUTINE.
+      * Disconnect from DB2 database
+           PERFORM DB-DISCONNECT
+
+      * Close report and error files
+           CLOSE SUSPENSE-REPORT-FILE
+                 ERROR-LOG-FILE
+
+           DISPLAY "SUSPENSE QUEUE REPORT COMPLETE".
+
+       ABNORMAL-TERMINATION.
+      * Handle critical errors
+           DISPLAY "CRITICAL ERROR: SYSTEM TERMINATING"
+           MOVE "SYSTEM TERMINATED DUE TO CRITICAL ERROR"
+             TO ER-ERROR-MESSAGE
+           WRITE ERROR-RECORD
+           STOP RUN.
+
+       LOG-ERROR-WITH-CODE.
+      * Copy current timestamp to error record
+           MOVE WS-CURRENT-DATE-FIELDS TO ER-TIMESTAMP
+
+      * Add error code and message
+           MOVE WS-ERROR-CODE TO ER-ERROR-CODE
+           MOVE SPACES TO ER-CUSTOMER-ID
+           MOVE WS-ERROR-MESSAGE-PARAM TO ER-ERROR-MESSAGE
+
+      * Write to error log
+           WRITE ERROR-RECORD.
+
+       DB-CONNECT.
+      * Connect to DB2 database using configuration parameters
+           EXEC SQL
+               CONNECT TO :DB-NAME
+               USER :DB-USER
+               USING :DB-PASSWORD
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET DB-CONNECTION-OK TO TRUE
+               DISPLAY "Successfully connected to DB2 database"
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Connection Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       DB-DISCONNECT.
+      * Disconnect from DB2 database
+           EXEC SQL
+               DISCONNECT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Disconnect Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+           COPY "dbconfig_loader.cpy".
