@@ -7,10 +7,8 @@
            05  CF-VALUE                PIC X(60).
 
        WORKING-STORAGE SECTION.
-       01  CONFIG-ITEMS.
-           05  CF-SERVER-NAME          PIC X(30).
-           05  CF-PORT                 PIC 9(5).
-           05  CF-DATABASE-NAME        PIC X(30).
-           05  CF-USERNAME             PIC X(30).
-           05  CF-PASSWORD             PIC X(30).
-           05  CF-SCHEMA               PIC X(30).
+       01  WS-CONFIG-EOF-FLAG          PIC X VALUE 'N'.
+           88  CF-END-OF-FILE          VALUE 'Y'.
+           88  CF-NOT-END-OF-FILE      VALUE 'N'.
+
+       01  WS-CONFIG-RECORD-COUNT      PIC 9(3) VALUE ZERO.
