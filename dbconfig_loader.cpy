@@ -1,33 +1,85 @@
-      *================================================================*
-      * Database Configuration Loader                                *
-      * This copybook contains routines to load database config      *
-      *================================================================*
-       
-       LOAD-DATABASE-CONFIG.
-           * This routine reads configuration from external file
-           OPEN INPUT CONFIG-FILE
-           
-           READ CONFIG-FILE
-               AT END 
-                   MOVE "ERROR: Empty configuration file" TO ER-ERROR-MESSAGE
-                   WRITE ERROR-RECORD
-                   PERFORM ABNORMAL-TERMINATION
-           END-READ
-           
-           * Parse configuration settings from the file
-           MOVE CF-SERVER-NAME TO DB-SERVER-NAME
-           MOVE CF-PORT TO DB-PORT
-           MOVE CF-DATABASE-NAME TO DB-NAME
-           MOVE CF-USERNAME TO DB-USER
-           MOVE CF-PASSWORD TO DB-PASSWORD
-           MOVE CF-SCHEMA TO DB-SCHEMA
-           
-           CLOSE CONFIG-FILE
-           
-           * Display connection information (without password)
-           DISPLAY "DB2 CONNECTION PARAMETERS LOADED"
-           DISPLAY "Server: " DB-SERVER-NAME
-           DISPLAY "Port: " DB-PORT
-           DISPLAY "Database: " DB-NAME
-           DISPLAY "User: " DB-USER
-           DISPLAY "Schema: " DB-SCHEMA.
+      *================================================================*
+      * Database Configuration Loader                                *
+      * This copybook contains routines to load database config      *
+      *================================================================*
+
+       LOAD-DATABASE-CONFIG.
+      * This routine reads configuration from external file, one
+      * KEYWORD/VALUE pair per record, so a new connection parameter
+      * is added later with a WHEN clause here rather than a change
+      * to the record layout
+           OPEN INPUT CONFIG-FILE
+
+           SET CF-NOT-END-OF-FILE TO TRUE
+           MOVE ZERO TO WS-CONFIG-RECORD-COUNT
+
+           PERFORM READ-CONFIG-RECORD UNTIL CF-END-OF-FILE
+
+           CLOSE CONFIG-FILE
+
+           IF WS-CONFIG-RECORD-COUNT = ZERO
+               MOVE "ERROR: Empty configuration file"
+                   TO ER-ERROR-MESSAGE
+               WRITE ERROR-RECORD
+               PERFORM ABNORMAL-TERMINATION
+           END-IF
+
+      * Display connection information (without password)
+           DISPLAY "DB2 CONNECTION PARAMETERS LOADED"
+           DISPLAY "Server: " DB-SERVER-NAME
+           DISPLAY "Port: " DB-PORT
+           DISPLAY "Database: " DB-NAME
+           DISPLAY "User: " DB-USER
+           DISPLAY "Schema: " DB-SCHEMA.
+
+       READ-CONFIG-RECORD.
+      * Read one KEYWORD/VALUE record and populate the matching
+      * DB-CONFIG field.  An unrecognized keyword is simply skipped,
+      * so old config files don't have to be edited when this list
+      * grows.
+           READ CONFIG-FILE
+               AT END
+                   SET CF-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CONFIG-RECORD-COUNT
+                   EVALUATE CF-KEYWORD
+                       WHEN "SERVER"
+                           MOVE CF-VALUE TO DB-SERVER-NAME
+                       WHEN "PORT"
+                           MOVE FUNCTION NUMVAL(CF-VALUE) TO DB-PORT
+                       WHEN "DATABASE"
+                           MOVE CF-VALUE TO DB-NAME
+                       WHEN "USER"
+                           MOVE CF-VALUE TO DB-USER
+                       WHEN "PASSWORD"
+                           MOVE CF-VALUE TO DB-PASSWORD-ENCRYPTED
+                           PERFORM DECRYPT-DB-PASSWORD
+                       WHEN "SCHEMA"
+                           MOVE CF-VALUE TO DB-SCHEMA
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+           END-READ.
+
+       DECRYPT-DB-PASSWORD.
+      * DB-PASSWORD is never stored in the clear on disk or in an
+      * environment variable - DB-PASSWORD-ENCRYPTED holds the value as
+      * read, and this shifts each byte back by DB-CRYPT-KEY-VALUE
+      * positions in the collating sequence to recover the real
+      * password into DB-PASSWORD for DB-CONNECT to use.  TODO: replace
+      * this interim cipher with a call to the enterprise credential
+      * vault once that service is reachable from this batch window.
+           MOVE SPACES TO DB-PASSWORD
+           MOVE 1 TO DB-CRYPT-INDEX
+           PERFORM DECRYPT-DB-PASSWORD-BYTE UNTIL DB-CRYPT-INDEX > 30.
+
+       DECRYPT-DB-PASSWORD-BYTE.
+      * Recover one byte of the password and advance to the next
+           COMPUTE DB-CRYPT-ORDINAL =
+               FUNCTION MOD(
+                   FUNCTION ORD(DB-PASSWORD-ENCRYPTED
+                       (DB-CRYPT-INDEX:1)) - 1 + 256
+                   - DB-CRYPT-KEY-VALUE, 256) + 1
+           MOVE FUNCTION CHAR(DB-CRYPT-ORDINAL) TO
+               DB-PASSWORD(DB-CRYPT-INDEX:1)
+           ADD 1 TO DB-CRYPT-INDEX.
