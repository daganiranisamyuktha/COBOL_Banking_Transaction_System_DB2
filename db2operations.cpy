@@ -1,206 +1,602 @@
-      *================================================================*
-      * DB2 Database Operations Procedures                           *
-      * Contains routines for DB2 database operations                *
-      *================================================================*
-
-       DB-CONNECT.
-           * Connect to DB2 database using configuration parameters
-           EXEC SQL
-               CONNECT TO :DB-NAME
-               USER :DB-USER
-               USING :DB-PASSWORD
-           END-EXEC
-           
-           * Check connection status
-           IF SQLCODE = 0
-               SET DB-CONNECTION-OK TO TRUE
-               DISPLAY "Successfully connected to DB2 database"
-           ELSE
-               MOVE SQLCODE TO WS-ERROR-CODE
-               STRING "DB Connection Error - SQLCODE: " SQLCODE
-                   INTO ER-ERROR-MESSAGE
-               PERFORM LOG-ERROR-WITH-CODE
-                   WITH ER-ERROR-MESSAGE
-               PERFORM ABNORMAL-TERMINATION
-           END-IF.
-           
-       DB-DISCONNECT.
-           * Disconnect from DB2 database
-           EXEC SQL
-               DISCONNECT
-           END-EXEC
-           
-           * Check disconnection status
-           IF SQLCODE NOT = 0
-               MOVE SQLCODE TO WS-ERROR-CODE
-               STRING "DB Disconnect Error - SQLCODE: " SQLCODE
-                   INTO ER-ERROR-MESSAGE
-               PERFORM LOG-ERROR-WITH-CODE
-                   WITH ER-ERROR-MESSAGE
-           END-IF.
-           
-       DB-FETCH-PENDING-TRANSACTIONS.
-           * Initialize EOF flag
-           SET NOT-END-OF-FILE TO TRUE
-           
-           * Declare cursor for pending transactions
-           EXEC SQL
-               DECLARE TRANSACTION_CURSOR CURSOR FOR
-               SELECT CUSTOMER_ID, TRANSACTION_TYPE, AMOUNT,
-                      TARGET_ACCOUNT, REFERENCE_ID,
-                      CREATION_DATE, CREATION_TIME, STATUS
-               FROM TRANSACTION_TABLE
-               WHERE STATUS = 'PENDING'
-               ORDER BY CREATION_DATE, CREATION_TIME
-           END-EXEC
-           
-           * Open the cursor
-           EXEC SQL
-               OPEN TRANSACTION_CURSOR
-           END-EXEC
-           
-           * Check open status
-           IF SQLCODE NOT = 0
-               MOVE SQLCODE TO WS-ERROR-CODE
-               STRING "Error opening transaction cursor - SQLCODE: " SQLCODE
-                   INTO ER-ERROR-MESSAGE
-               PERFORM LOG-ERROR-WITH-CODE
-                   WITH ER-ERROR-MESSAGE
-               SET END-OF-FILE TO TRUE
-           END-IF.
-
-       DB-READ-NEXT-TRANSACTION.
-           * Fetch next pending transaction
-           EXEC SQL
-               FETCH TRANSACTION_CURSOR INTO
-               :SQL-TR-CUSTOMER-ID,
-               :SQL-TR-TRANSACTION-TYPE,
-               :SQL-TR-AMOUNT,
-               :SQL-TR-TARGET-ACCOUNT,
-               :SQL-TR-REFERENCE-ID,
-               :SQL-TR-CREATION-DATE,
-               :SQL-TR-CREATION-TIME,
-               :SQL-TR-STATUS
-           END-EXEC
-           
-           * Check fetch status
-           EVALUATE SQLCODE
-               WHEN 0
-                   * Successfully fetched a transaction
-                   PERFORM COPY-SQL-TO-TRANSACTION-RECORD
-                   SET TRANSACTION-VALID TO TRUE
-                   
-               WHEN 100
-                   * No more transactions to process
-                   SET END-OF-FILE TO TRUE
-                   
-               WHEN OTHER
-                   * Error occurred during fetch
-                   MOVE SQLCODE TO WS-ERROR-CODE
-                   STRING "Error fetching transaction - SQLCODE: " SQLCODE
-                       INTO ER-ERROR-MESSAGE
-                   PERFORM LOG-ERROR-WITH-CODE
-                       WITH ER-ERROR-MESSAGE
-                   SET END-OF-FILE TO TRUE
-           END-EVALUATE.
-           
-       COPY-SQL-TO-TRANSACTION-RECORD.
-           * Copy SQL record to transaction record
-           MOVE SQL-TR-CUSTOMER-ID TO TR-CUSTOMER-ID
-           MOVE SQL-TR-TRANSACTION-TYPE TO TR-TRANSACTION-TYPE
-           MOVE SQL-TR-AMOUNT TO TR-AMOUNT
-           MOVE SQL-TR-TARGET-ACCOUNT TO TR-TARGET-ACCOUNT
-           MOVE SQL-TR-REFERENCE-ID TO TR-REFERENCE-ID.
-
-       DB-CLOSE-TRANSACTION-CURSOR.
-           * Close transaction cursor
-           EXEC SQL
-               CLOSE TRANSACTION_CURSOR
-           END-EXEC
-           
-           * Check close status
-           IF SQLCODE NOT = 0
-               MOVE SQLCODE TO WS-ERROR-CODE
-               STRING "Error closing transaction cursor - SQLCODE: " SQLCODE
-                   INTO ER-ERROR-MESSAGE
-               PERFORM LOG-ERROR-WITH-CODE
-                   WITH ER-ERROR-MESSAGE
-           END-IF.
-           
-       DB-GET-ACCOUNT-INFO.
-           * Get account information by customer ID
-           EXEC SQL
-               SELECT ACCOUNT_BALANCE, ACCOUNT_STATUS
-               INTO :SQL-AM-ACCOUNT-BALANCE, :SQL-AM-ACCOUNT-STATUS
-               FROM ACCOUNT_TABLE
-               WHERE CUSTOMER_ID = :TR-CUSTOMER-ID
-           END-EXEC
-           
-           * Check account retrieval status
-           EVALUATE SQLCODE
-               WHEN 0
-                   * Successfully retrieved account info
-                   MOVE SQL-AM-ACCOUNT-BALANCE TO AM-ACCOUNT-BALANCE
-                   MOVE SQL-AM-ACCOUNT-STATUS TO AM-ACCOUNT-STATUS
-                   
-               WHEN 100
-                   * Account not found
-                   SET TRANSACTION-INVALID TO TRUE
-                   SET ERR-INVALID-CUSTOMER TO TRUE
-                   PERFORM LOG-ERROR-WITH-CODE
-                       WITH "INVALID CUSTOMER ID - ACCOUNT NOT FOUND"
-                   
-               WHEN OTHER
-                   * Error occurred during retrieval
-                   SET TRANSACTION-INVALID TO TRUE
-                   MOVE SQLCODE TO WS-ERROR-CODE
-                   STRING "Error retrieving account - SQLCODE: " SQLCODE
-                       INTO ER-ERROR-MESSAGE
-                   PERFORM LOG-ERROR-WITH-CODE
-                       WITH ER-ERROR-MESSAGE
-           END-EVALUATE.
-
-       DB-UPDATE-ACCOUNT-BALANCE.
-           * Update account balance
-           EXEC SQL
-               UPDATE ACCOUNT_TABLE
-               SET ACCOUNT_BALANCE = :AM-ACCOUNT-BALANCE
-               WHERE CUSTOMER_ID = :AM-CUSTOMER-ID
-           END-EXEC
-           
-           * Check update status
-           IF SQLCODE = 0
-               * Successfully updated account balance
-               CONTINUE
-           ELSE
-               * Error during update
-               SET ROLLBACK-NEEDED TO TRUE
-               MOVE SQLCODE TO WS-ERROR-CODE
-               STRING "Error updating account balance - SQLCODE: " SQLCODE
-                   INTO ER-ERROR-MESSAGE
-               PERFORM LOG-ERROR-WITH-CODE
-                   WITH ER-ERROR-MESSAGE
-           END-IF.
-           
-       DB-UPDATE-TRANSACTION-STATUS.
-           * Update transaction status
-           MOVE "PROCESSED" TO SQL-TR-STATUS
-           
-           EXEC SQL
-               UPDATE TRANSACTION_TABLE
-               SET STATUS = :SQL-TR-STATUS
-               WHERE CUSTOMER_ID = :TR-CUSTOMER-ID
-               AND TRANSACTION_TYPE = :TR-TRANSACTION-TYPE
-               AND AMOUNT = :TR-AMOUNT
-               AND CREATION_DATE = :SQL-TR-CREATION-DATE
-               AND CREATION_TIME = :SQL-TR-CREATION-TIME
-           END-EXEC
-           
-           * Check update status
-           IF SQLCODE NOT = 0
-               MOVE SQLCODE TO WS-ERROR-CODE
-               STRING "Error updating transaction status - SQLCODE: " SQLCODE
-                   INTO ER-ERROR-MESSAGE
-               PERFORM LOG-ERROR-WITH-CODE
-                   WITH ER-ERROR-MESSAGE
-           END-IF.
+      *================================================================*
+      * DB2 Database Operations Procedures                            *
+      * Contains routines for DB2 database operations                 *
+      *================================================================*
+
+       DB-CONNECT.
+      * Connect to DB2 database using configuration parameters
+           EXEC SQL
+               CONNECT TO :DB-NAME
+               USER :DB-USER
+               USING :DB-PASSWORD
+           END-EXEC
+
+      * Check connection status
+           IF SQLCODE = 0
+               SET DB-CONNECTION-OK TO TRUE
+               DISPLAY "Successfully connected to DB2 database"
+           ELSE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Connection Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               PERFORM ABNORMAL-TERMINATION
+           END-IF.
+
+       DB-DISCONNECT.
+      * Disconnect from DB2 database
+           EXEC SQL
+               DISCONNECT
+           END-EXEC
+
+      * Check disconnection status
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "DB Disconnect Error - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-FETCH-PENDING-TRANSACTIONS.
+      * Initialize EOF flag and the in-memory batch array
+           SET NOT-END-OF-FILE TO TRUE
+           MOVE ZERO TO WS-TRANSACTION-ARRAY-COUNT
+           MOVE ZERO TO WS-TRANSACTION-ARRAY-INDEX
+
+      * Declare cursor for pending transactions
+           EXEC SQL
+               DECLARE TRANSACTION_CURSOR CURSOR FOR
+               SELECT CUSTOMER_ID, TRANSACTION_TYPE, AMOUNT,
+                      TARGET_ACCOUNT, REFERENCE_ID,
+                      CREATION_DATE, CREATION_TIME, STATUS,
+                      CURRENCY_CODE, OVERRIDE_CODE, BRANCH_CODE,
+                      EFFECTIVE_DATE
+               FROM TRANSACTION_TABLE
+               WHERE STATUS = 'PENDING'
+               AND CUSTOMER_ID BETWEEN :WS-PARAM-CUSTOMER-LOW
+                                   AND :WS-PARAM-CUSTOMER-HIGH
+               AND EFFECTIVE_DATE <= CURRENT DATE
+               ORDER BY CREATION_DATE, CREATION_TIME
+           END-EXEC
+
+      * Open the cursor
+           EXEC SQL
+               OPEN TRANSACTION_CURSOR
+           END-EXEC
+
+      * Check open status
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error opening transaction cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               SET END-OF-FILE TO TRUE
+           END-IF.
+
+       DB-READ-NEXT-TRANSACTION.
+      * Serve the next transaction out of the in-memory batch array,
+      * refilling it with a fresh multi-row FETCH once it runs dry, so
+      * a heavy batch day costs one DB2 round-trip per
+      * WS-TRANSACTION-ARRAY-SIZE rows instead of one round-trip per
+      * row
+           IF WS-TRANSACTION-ARRAY-INDEX >= WS-TRANSACTION-ARRAY-COUNT
+               PERFORM DB-FETCH-TRANSACTION-BATCH
+           END-IF
+
+           IF NOT END-OF-FILE
+               ADD 1 TO WS-TRANSACTION-ARRAY-INDEX
+               PERFORM COPY-ARRAY-TO-TRANSACTION-RECORD
+               SET TRANSACTION-VALID TO TRUE
+           END-IF.
+
+       DB-FETCH-TRANSACTION-BATCH.
+      * Fetch up to WS-TRANSACTION-ARRAY-SIZE rows in a single
+      * round-trip.  SQLERRD(3) comes back from DB2 holding the actual
+      * number of rows the multi-row FETCH placed in the arrays, which
+      * is less than WS-TRANSACTION-ARRAY-SIZE on the last batch.
+           EXEC SQL
+               FETCH TRANSACTION_CURSOR
+               FOR :WS-TRANSACTION-ARRAY-SIZE ROWS
+               INTO :SQL-TR-ARR-CUSTOMER-ID,
+                    :SQL-TR-ARR-TRANSACTION-TYPE,
+                    :SQL-TR-ARR-AMOUNT,
+                    :SQL-TR-ARR-TARGET-ACCOUNT,
+                    :SQL-TR-ARR-REFERENCE-ID,
+                    :SQL-TR-ARR-CREATION-DATE,
+                    :SQL-TR-ARR-CREATION-TIME,
+                    :SQL-TR-ARR-STATUS,
+                    :SQL-TR-ARR-CURRENCY-CODE,
+                    :SQL-TR-ARR-OVERRIDE-CODE,
+                    :SQL-TR-ARR-BRANCH-CODE,
+                    :SQL-TR-ARR-EFFECTIVE-DATE
+           END-EXEC
+
+      * Check fetch status
+           EVALUATE SQLCODE
+               WHEN 0
+      * Successfully fetched a batch of transactions
+                   MOVE SQLERRD (3) TO WS-TRANSACTION-ARRAY-COUNT
+                   MOVE ZERO TO WS-TRANSACTION-ARRAY-INDEX
+
+               WHEN 100
+      * No more transactions to process
+                   SET END-OF-FILE TO TRUE
+
+               WHEN OTHER
+      * Error occurred during fetch
+                   MOVE SQLCODE TO WS-ERROR-CODE
+                   STRING "Error fetching transaction batch - SQLCODE: "
+                       SQLCODE
+                       INTO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+                   SET END-OF-FILE TO TRUE
+           END-EVALUATE.
+
+       COPY-ARRAY-TO-TRANSACTION-RECORD.
+      * Copy the current array slot into the working transaction record
+           MOVE SQL-TR-ARR-CUSTOMER-ID (WS-TRANSACTION-ARRAY-INDEX)
+               TO TR-CUSTOMER-ID
+           MOVE SQL-TR-ARR-TRANSACTION-TYPE (WS-TRANSACTION-ARRAY-INDEX)
+               TO TR-TRANSACTION-TYPE
+           MOVE SQL-TR-ARR-AMOUNT (WS-TRANSACTION-ARRAY-INDEX)
+               TO TR-AMOUNT
+           MOVE SQL-TR-ARR-TARGET-ACCOUNT (WS-TRANSACTION-ARRAY-INDEX)
+               TO TR-TARGET-ACCOUNT
+           MOVE SQL-TR-ARR-REFERENCE-ID (WS-TRANSACTION-ARRAY-INDEX)
+               TO TR-REFERENCE-ID
+           MOVE SQL-TR-ARR-CREATION-DATE (WS-TRANSACTION-ARRAY-INDEX)
+               TO SQL-TR-CREATION-DATE
+           MOVE SQL-TR-ARR-CREATION-TIME (WS-TRANSACTION-ARRAY-INDEX)
+               TO SQL-TR-CREATION-TIME
+           MOVE SQL-TR-ARR-CURRENCY-CODE (WS-TRANSACTION-ARRAY-INDEX)
+               TO TR-CURRENCY-CODE
+           MOVE SQL-TR-ARR-OVERRIDE-CODE (WS-TRANSACTION-ARRAY-INDEX)
+               TO TR-OVERRIDE-CODE
+           MOVE SQL-TR-ARR-BRANCH-CODE (WS-TRANSACTION-ARRAY-INDEX)
+               TO TR-BRANCH-CODE
+           MOVE SQL-TR-ARR-EFFECTIVE-DATE (WS-TRANSACTION-ARRAY-INDEX)
+               TO TR-EFFECTIVE-DATE.
+
+       DB-CLOSE-TRANSACTION-CURSOR.
+      * Close transaction cursor
+           EXEC SQL
+               CLOSE TRANSACTION_CURSOR
+           END-EXEC
+
+      * Check close status
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error closing transaction cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-GET-ACCOUNT-INFO.
+      * Get account information for the customer ID already moved
+      * into AM-CUSTOMER-ID by the caller
+           EXEC SQL
+               SELECT ACCOUNT_BALANCE, ACCOUNT_STATUS, OVERDRAFT_LIMIT,
+                      CURRENCY_CODE, BRANCH_CODE, ACCOUNT_TYPE,
+                      MINIMUM_BALANCE
+               INTO :SQL-AM-ACCOUNT-BALANCE, :SQL-AM-ACCOUNT-STATUS,
+                    :SQL-AM-OVERDRAFT-LIMIT, :SQL-AM-CURRENCY-CODE,
+                    :SQL-AM-BRANCH-CODE, :SQL-AM-ACCOUNT-TYPE,
+                    :SQL-AM-MINIMUM-BALANCE
+               FROM ACCOUNT_TABLE
+               WHERE CUSTOMER_ID = :AM-CUSTOMER-ID
+           END-EXEC
+
+      * Check account retrieval status
+           EVALUATE SQLCODE
+               WHEN 0
+      * Successfully retrieved account info
+                   MOVE SQL-AM-ACCOUNT-BALANCE TO AM-ACCOUNT-BALANCE
+                   MOVE SQL-AM-ACCOUNT-STATUS TO AM-ACCOUNT-STATUS
+                   MOVE SQL-AM-OVERDRAFT-LIMIT TO AM-OVERDRAFT-LIMIT
+                   MOVE SQL-AM-CURRENCY-CODE TO AM-CURRENCY-CODE
+                   MOVE SQL-AM-BRANCH-CODE TO AM-BRANCH-CODE
+                   MOVE SQL-AM-ACCOUNT-TYPE TO AM-ACCOUNT-TYPE
+                   MOVE SQL-AM-MINIMUM-BALANCE TO AM-MINIMUM-BALANCE
+
+               WHEN 100
+      * Account not found
+                   SET TRANSACTION-INVALID TO TRUE
+                   SET ERR-INVALID-CUSTOMER TO TRUE
+                   MOVE "INVALID CUSTOMER ID - ACCOUNT NOT FOUND"
+                       TO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+
+               WHEN OTHER
+      * Error occurred during retrieval
+                   SET TRANSACTION-INVALID TO TRUE
+                   MOVE SQLCODE TO WS-ERROR-CODE
+                   STRING "Error retrieving account - SQLCODE: " SQLCODE
+                       INTO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+           END-EVALUATE.
+
+       DB-GET-DAILY-TRANSACTION-TOTAL.
+      * Total up everything already recorded for this customer on the
+      * business date being processed (WS-CURRENT-DATE-FIELDS, which
+      * may have been overridden by RUNPARAM) so VALIDATE-TRANSACTION
+      * can enforce the daily transaction limit correctly on a late
+      * or rerun cycle, not against today's wall-clock date.
+      * CORRECTION rows are excluded - corrections require supervisor
+      * override and are exempt from the daily limit check itself, so
+      * a posted correction must not inflate the total checked against
+      * every later deposit/withdrawal/transfer/payment/reversal/fee
+      * that customer submits the same day
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT), 0)
+               INTO :SQL-DAILY-TOTAL
+               FROM TRANSACTION_TABLE
+               WHERE CUSTOMER_ID = :TR-CUSTOMER-ID
+               AND TRANSACTION_TYPE <> 'C'
+               AND YEAR(CREATION_DATE) = :WS-YEAR
+               AND MONTH(CREATION_DATE) = :WS-MONTH
+               AND DAY(CREATION_DATE) = :WS-DAY
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE SQL-DAILY-TOTAL TO WS-DAILY-TOTAL
+           ELSE
+               MOVE ZERO TO WS-DAILY-TOTAL
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error totaling daily transactions - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-GET-ORIGINAL-TRANSACTION.
+      * Look up the transaction a reversal refers to, keyed on the
+      * reversal's own TR-REFERENCE-ID.  Failure marks the current
+      * unit of work for rollback rather than TRANSACTION-INVALID,
+      * since it runs during processing, not validation.
+      * REFERENCE_ID is shared between an original transaction and
+      * its reversal, so TRANSACTION_TYPE <> 'R' excludes the
+      * reversal's own row - otherwise this singleton SELECT would
+      * match both rows and DB2 would raise SQLCODE -811.
+           EXEC SQL
+               SELECT TRANSACTION_TYPE, AMOUNT, STATUS
+               INTO :SQL-ORIG-TRANSACTION-TYPE, :SQL-ORIG-AMOUNT,
+                    :SQL-ORIG-STATUS
+               FROM TRANSACTION_TABLE
+               WHERE REFERENCE_ID = :TR-REFERENCE-ID
+               AND TRANSACTION_TYPE <> 'R'
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+
+               WHEN 100
+                   SET ROLLBACK-NEEDED TO TRUE
+                   SET ERR-ORIGINAL-NOT-FOUND TO TRUE
+                   MOVE "ORIGINAL TRANSACTION NOT FOUND"
+                       TO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+
+               WHEN OTHER
+                   SET ROLLBACK-NEEDED TO TRUE
+                   MOVE SQLCODE TO WS-ERROR-CODE
+                   STRING "Error retrieving original txn - SQLCODE: "
+                       SQLCODE
+                       INTO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+           END-EVALUATE.
+
+       DB-CHECK-DUPLICATE-TRANSACTION.
+      * Look for another transaction already PROCESSED today for this
+      * customer with the same type and amount - a likely duplicate
+      * resubmission (e.g. a double-keyed wire)
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :SQL-DUP-COUNT
+               FROM TRANSACTION_TABLE
+               WHERE CUSTOMER_ID = :TR-CUSTOMER-ID
+               AND TRANSACTION_TYPE = :TR-TRANSACTION-TYPE
+               AND AMOUNT = :TR-AMOUNT
+               AND STATUS = 'PROCESSED'
+               AND CREATION_DATE = :SQL-TR-CREATION-DATE
+           END-EXEC
+
+           IF SQLCODE = 0
+               IF SQL-DUP-COUNT > 0
+                   SET DUPLICATE-DETECTED TO TRUE
+               ELSE
+                   SET DUPLICATE-NOT-DETECTED TO TRUE
+               END-IF
+           ELSE
+               SET DUPLICATE-NOT-DETECTED TO TRUE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error checking duplicate transaction - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-GET-RECENT-TRANSACTION-COUNT.
+      * Count every transaction this customer has submitted within
+      * the rolling velocity window, regardless of type or status -
+      * this is watching for rapid-fire submission behavior, not
+      * dollar amounts, so a failed or still-pending row counts too
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :SQL-VELOCITY-COUNT
+               FROM TRANSACTION_TABLE
+               WHERE CUSTOMER_ID = :TR-CUSTOMER-ID
+               AND TIMESTAMP(CREATION_DATE, CREATION_TIME) >
+                   CURRENT TIMESTAMP - :WS-VELOCITY-WINDOW-MINUTES
+                   MINUTES
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE SQL-VELOCITY-COUNT TO WS-VELOCITY-COUNT
+           ELSE
+               MOVE ZERO TO WS-VELOCITY-COUNT
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error counting recent transactions - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-LOOKUP-ACCOUNT-FOR-UPDATE.
+      * Look up the account already moved into AM-CUSTOMER-ID for an
+      * in-flight update (a transfer target, a rollback leg, etc.)
+      * without disturbing the overall transaction validity flag -
+      * failures here only mark the current unit of work for rollback.
+           EXEC SQL
+               SELECT ACCOUNT_BALANCE, ACCOUNT_STATUS, OVERDRAFT_LIMIT,
+                      CURRENCY_CODE, BRANCH_CODE, ACCOUNT_TYPE,
+                      MINIMUM_BALANCE
+               INTO :SQL-AM-ACCOUNT-BALANCE, :SQL-AM-ACCOUNT-STATUS,
+                    :SQL-AM-OVERDRAFT-LIMIT, :SQL-AM-CURRENCY-CODE,
+                    :SQL-AM-BRANCH-CODE, :SQL-AM-ACCOUNT-TYPE,
+                    :SQL-AM-MINIMUM-BALANCE
+               FROM ACCOUNT_TABLE
+               WHERE CUSTOMER_ID = :AM-CUSTOMER-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SQL-AM-ACCOUNT-BALANCE TO AM-ACCOUNT-BALANCE
+                   MOVE SQL-AM-ACCOUNT-STATUS TO AM-ACCOUNT-STATUS
+                   MOVE SQL-AM-OVERDRAFT-LIMIT TO AM-OVERDRAFT-LIMIT
+                   MOVE SQL-AM-CURRENCY-CODE TO AM-CURRENCY-CODE
+                   MOVE SQL-AM-BRANCH-CODE TO AM-BRANCH-CODE
+                   MOVE SQL-AM-ACCOUNT-TYPE TO AM-ACCOUNT-TYPE
+                   MOVE SQL-AM-MINIMUM-BALANCE TO AM-MINIMUM-BALANCE
+
+               WHEN 100
+                   SET ROLLBACK-NEEDED TO TRUE
+                   SET ERR-INVALID-CUSTOMER TO TRUE
+                   MOVE "TARGET ACCOUNT NOT FOUND"
+                       TO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+
+               WHEN OTHER
+                   SET ROLLBACK-NEEDED TO TRUE
+                   MOVE SQLCODE TO WS-ERROR-CODE
+                   STRING "Error retrieving account - SQLCODE: " SQLCODE
+                       INTO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+           END-EVALUATE.
+
+       DB-UPDATE-ACCOUNT-BALANCE.
+      * Update account balance
+           EXEC SQL
+               UPDATE ACCOUNT_TABLE
+               SET ACCOUNT_BALANCE = :AM-ACCOUNT-BALANCE
+               WHERE CUSTOMER_ID = :AM-CUSTOMER-ID
+           END-EXEC
+
+      * Check update status
+           IF SQLCODE = 0
+      * Successfully updated account balance
+               CONTINUE
+           ELSE
+      * Error during update
+               SET ROLLBACK-NEEDED TO TRUE
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error updating account balance - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-SPIN-STANDING-ORDERS.
+      * Spin every standing order that has come due into a normal
+      * PENDING row on TRANSACTION_TABLE, then advance its schedule.
+      * Due-ness is judged against the business date being processed
+      * (WS-SQL-CURRENT-DATE), not DB2's own CURRENT DATE, so a
+      * catch-up run for a prior business date spins off exactly the
+      * orders that were due that day
+           SET SO-NOT-END-OF-FILE TO TRUE
+
+           EXEC SQL
+               DECLARE STANDING_ORDER_CURSOR CURSOR FOR
+               SELECT ORDER_ID, CUSTOMER_ID, ORIGINAL_TYPE, AMOUNT,
+                      TARGET_ACCOUNT, REFERENCE_ID, FREQUENCY,
+                      NEXT_RUN_DATE
+               FROM STANDING_ORDER_TABLE
+               WHERE STATUS = 'ACTIVE'
+               AND NEXT_RUN_DATE <= :WS-SQL-CURRENT-DATE
+           END-EXEC
+
+           EXEC SQL
+               OPEN STANDING_ORDER_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error opening standing order cursor - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+               SET SO-END-OF-FILE TO TRUE
+           END-IF
+
+           PERFORM DB-SPIN-NEXT-STANDING-ORDER
+               UNTIL SO-END-OF-FILE
+
+           EXEC SQL
+               CLOSE STANDING_ORDER_CURSOR
+           END-EXEC.
+
+       DB-SPIN-NEXT-STANDING-ORDER.
+      * Fetch one due standing order and, if found, generate its
+      * pending transaction and roll its schedule forward
+           EXEC SQL
+               FETCH STANDING_ORDER_CURSOR INTO
+               :SQL-SO-ORDER-ID,
+               :SQL-SO-CUSTOMER-ID,
+               :SQL-SO-ORIGINAL-TYPE,
+               :SQL-SO-AMOUNT,
+               :SQL-SO-TARGET-ACCOUNT,
+               :SQL-SO-REFERENCE-ID,
+               :SQL-SO-FREQUENCY,
+               :SQL-SO-NEXT-RUN-DATE
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM DB-INSERT-SPUN-TRANSACTION
+                   PERFORM DB-ADVANCE-STANDING-ORDER-SCHEDULE
+
+               WHEN 100
+                   SET SO-END-OF-FILE TO TRUE
+
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-ERROR-CODE
+                   STRING "Error fetching standing order - SQLCODE: "
+                       SQLCODE
+                       INTO WS-ERROR-MESSAGE-PARAM
+                   PERFORM LOG-ERROR-WITH-CODE
+                   SET SO-END-OF-FILE TO TRUE
+           END-EVALUATE.
+
+       DB-INSERT-SPUN-TRANSACTION.
+      * Create the ordinary pending transaction row for this due
+      * order, stamped with the business date/time being processed
+           EXEC SQL
+               INSERT INTO TRANSACTION_TABLE
+                   (CUSTOMER_ID, TRANSACTION_TYPE, AMOUNT,
+                    TARGET_ACCOUNT, REFERENCE_ID, CREATION_DATE,
+                    CREATION_TIME, STATUS)
+               VALUES
+                   (:SQL-SO-CUSTOMER-ID, :SQL-SO-ORIGINAL-TYPE,
+                    :SQL-SO-AMOUNT, :SQL-SO-TARGET-ACCOUNT,
+                    :SQL-SO-REFERENCE-ID, :WS-SQL-CURRENT-DATE,
+                    :WS-SQL-CURRENT-TIME, 'PENDING')
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error spinning off standing order "
+                   SQL-SO-ORDER-ID " - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-ADVANCE-STANDING-ORDER-SCHEDULE.
+      * Roll NEXT_RUN_DATE forward by one occurrence of FREQUENCY
+      * ('D' Daily, 'W' Weekly, 'M' Monthly - anything else defaults
+      * to daily rather than leave the order stuck reprocessing)
+           EXEC SQL
+               UPDATE STANDING_ORDER_TABLE
+               SET NEXT_RUN_DATE =
+                   CASE FREQUENCY
+                       WHEN 'W' THEN NEXT_RUN_DATE + 7 DAYS
+                       WHEN 'M' THEN NEXT_RUN_DATE + 1 MONTH
+                       ELSE NEXT_RUN_DATE + 1 DAY
+                   END
+               WHERE ORDER_ID = :SQL-SO-ORDER-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error advancing standing order "
+                   SQL-SO-ORDER-ID " - SQLCODE: " SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-UPDATE-TRANSACTION-STATUS.
+      * Update transaction status
+           MOVE "PROCESSED" TO SQL-TR-STATUS
+
+           EXEC SQL
+               UPDATE TRANSACTION_TABLE
+               SET STATUS = :SQL-TR-STATUS
+               WHERE CUSTOMER_ID = :TR-CUSTOMER-ID
+               AND TRANSACTION_TYPE = :TR-TRANSACTION-TYPE
+               AND AMOUNT = :TR-AMOUNT
+               AND CREATION_DATE = :SQL-TR-CREATION-DATE
+               AND CREATION_TIME = :SQL-TR-CREATION-TIME
+           END-EXEC
+
+      * Check update status
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error updating transaction status - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-HOLD-TRANSACTION.
+      * Move a transaction that needs a second approver to HOLD status
+      * instead of PROCESSED, so DB-FETCH-PENDING-TRANSACTIONS's
+      * WHERE STATUS = 'PENDING' cursor skips it until a separate
+      * authorization step flips it back to PENDING
+           MOVE "HOLD" TO SQL-TR-STATUS
+
+           EXEC SQL
+               UPDATE TRANSACTION_TABLE
+               SET STATUS = :SQL-TR-STATUS
+               WHERE CUSTOMER_ID = :TR-CUSTOMER-ID
+               AND TRANSACTION_TYPE = :TR-TRANSACTION-TYPE
+               AND AMOUNT = :TR-AMOUNT
+               AND CREATION_DATE = :SQL-TR-CREATION-DATE
+               AND CREATION_TIME = :SQL-TR-CREATION-TIME
+           END-EXEC
+
+      * Check update status
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error holding transaction - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
+
+       DB-SUSPEND-TRANSACTION.
+      * Move an invalid/unparsed transaction to SUSPENSE status instead
+      * of leaving it PENDING, so DB-FETCH-PENDING-TRANSACTIONS's
+      * WHERE STATUS = 'PENDING' cursor stops re-fetching and
+      * re-rejecting it every run; ops researches and resubmits it
+      * from the suspense report instead
+           MOVE "SUSPENSE" TO SQL-TR-STATUS
+
+           EXEC SQL
+               UPDATE TRANSACTION_TABLE
+               SET STATUS = :SQL-TR-STATUS
+               WHERE CUSTOMER_ID = :TR-CUSTOMER-ID
+               AND TRANSACTION_TYPE = :TR-TRANSACTION-TYPE
+               AND AMOUNT = :TR-AMOUNT
+               AND CREATION_DATE = :SQL-TR-CREATION-DATE
+               AND CREATION_TIME = :SQL-TR-CREATION-TIME
+           END-EXEC
+
+      * Check update status
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-ERROR-CODE
+               STRING "Error suspending transaction - SQLCODE: "
+                   SQLCODE
+                   INTO WS-ERROR-MESSAGE-PARAM
+               PERFORM LOG-ERROR-WITH-CODE
+           END-IF.
